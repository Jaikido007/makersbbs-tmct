@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. expire-vip.
+      ******************************************************************
+      *----SUB PROGRAM THAT SCANS USERS.DAT FOR VIP MEMBERS WHOSE------*
+      *----VIP-EXPIRY DATE HAS PASSED AND DROPS THEM BACK TO STD,------*
+      *----THE NEAREST THING THIS INTERACTIVE-ONLY SYSTEM HAS TO A-----*
+      *----NIGHTLY BATCH JOB -- RUN ONCE PER SUCCESSFUL SIGN-IN--------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+       WORKING-STORAGE SECTION.
+           01 FINISHED PIC X VALUE "N".
+           01 WS-TODAY PIC 9(8).
+
+           01 WS-USERS.
+              05 WS-USERNAME PIC X(16).
+              05 WS-USER-PASSWORD PIC X(20).
+              05 WS-USER-CREDITS PIC 9(3).
+              05 WS-USER-LEVEL PIC X(3).
+              05 WS-CARD-NO PIC 9(16).
+              05 WS-CARD-EXPIRY PIC 9(4).
+              05 WS-CARD-CVV PIC 9(3).
+              05 WS-VIP-EXPIRY PIC 9(8).
+              05 WS-DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+       PROCEDURE DIVISION.
+           MOVE "N" TO FINISHED.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN I-O F-USERS-FILE.
+           PERFORM UNTIL FINISHED = "Y"
+               READ F-USERS-FILE NEXT INTO WS-USERS
+                 AT END MOVE "Y" TO FINISHED
+                 NOT AT END PERFORM UPDATE-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+           GOBACK.
+
+       UPDATE-PROCESS.
+           IF WS-USER-LEVEL = "VIP" AND WS-VIP-EXPIRY > 0 AND
+              WS-VIP-EXPIRY < WS-TODAY THEN
+               MOVE "STD" TO USER-LEVEL
+               MOVE 0 TO VIP-EXPIRY
+               REWRITE USERS
+               END-REWRITE
+           END-IF.
