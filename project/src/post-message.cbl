@@ -4,7 +4,9 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT F-MESSAGES-FILE ASSIGN TO 'messages.dat'
-             ORGANISATION IS LINE SEQUENTIAL.
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
        DATA DIVISION.
            FILE SECTION.
            FD F-MESSAGES-FILE.
@@ -14,6 +16,8 @@
              05 RC-CONTENT PIC X(300).
              05 RC-USERNAME PIC X(16).
              05 RC-DATE PIC X(10).
+             05 RC-BOARD-CODE PIC X(10).
+             05 RC-TRUNCATED PIC X.
            WORKING-STORAGE SECTION.
            01 WS-NUM-OF-LINES PIC 999.
 
@@ -27,15 +31,18 @@
            01 WS-MESSAGE.
              05 WS-ID PIC 999.
              05 WS-TITLE PIC X(50).
-             05 WS-CONTENT PIC X(300).  
-             05 WS-USERNAME PIC X(16). 
-             05 WS-DATE PIC X(10). 
+             05 WS-CONTENT PIC X(300).
+             05 WS-USERNAME PIC X(16).
+             05 WS-DATE PIC X(10).
+             05 WS-BOARD-CODE PIC X(10).
+             05 WS-TRUNCATED PIC X.
            LINKAGE SECTION.
            01 LS-MESSAGE.
              05 LS-TITLE PIC X(50).
              05 LS-CONTENT PIC X(300).
              05 LS-MSG-AUTHOR PIC X(16).
              05 LS-POST-DATE PIC X(10).
+             05 LS-BOARD-CODE PIC X(10).
           *>  PUT THIS VARIABLE IN THE WORKING STORAGE IN SERVER ^^
        PROCEDURE DIVISION USING LS-MESSAGE.
            
@@ -59,8 +66,23 @@
            MOVE LS-MSG-AUTHOR TO WS-USERNAME.
            MOVE LS-POST-DATE TO WS-DATE.
 
+      *>    IF THE CONTENT STILL FILLS ALL 300 BYTES AFTER TRIM THEN
+      *>    THE MEMBER'S TEXT RAN OFF THE END OF THE FIELD AND WAS
+      *>    SILENTLY CLIPPED ON ITS WAY IN FROM THE SCREEN.
+           IF LS-CONTENT(300:1) NOT = SPACE THEN
+             MOVE "Y" TO WS-TRUNCATED
+           ELSE
+             MOVE "N" TO WS-TRUNCATED
+           END-IF.
 
-           OPEN EXTEND F-MESSAGES-FILE.
+           IF LS-BOARD-CODE = SPACES OR LOW-VALUE THEN
+             MOVE "GENERAL" TO WS-BOARD-CODE
+           ELSE
+             MOVE LS-BOARD-CODE TO WS-BOARD-CODE
+           END-IF.
+
+
+           OPEN I-O F-MESSAGES-FILE.
            MOVE WS-MESSAGE TO RC-MESSAGE.
            WRITE RC-MESSAGE.
            CLOSE F-MESSAGES-FILE.
