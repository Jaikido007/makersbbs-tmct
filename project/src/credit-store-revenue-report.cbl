@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. credit-store-revenue-report.
+      ******************************************************************
+      *----SUB PROGRAM THAT TOTALS CREDIT STORE REVENUE OUT OF---------*
+      *----TRANSACTION-LOG.DAT FOR BOOKKEEPING. "P" ROWS ARE CREDIT----*
+      *----STORE PURCHASES AND "R" ROWS ARE REFUNDS AGAINST THEM -- W--*
+      *----(WAGER) AND A (WAGER PAYOUT) ROWS MOVE CREDITS AROUND, NOT--*
+      *----REAL MONEY, SO THEY ARE LEFT OUT OF THE TOTALS BELOW--------*
+      *----TRANSACTION-LOG-ARCHIVE.DAT IS WALKED FIRST, THE SAME WAY---*
+      *----RECONCILE-CREDIT-BALANCES.CBL AND MEMBER-STATEMENT.CBL------*
+      *----DO, SINCE END-OF-DAY-BATCH.CBL EMPTIES THE LIVE LOG NIGHTLY-*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TRANSACTION-LOG-FILE ASSIGN TO "transaction-log.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT F-ARCHIVE-FILE ASSIGN TO
+           "transaction-log-archive.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-TRANSACTION-LOG-FILE.
+           01 TRANSACTION.
+               05 TRANS-ID PIC 9(6).
+               05 DY PIC X(2).
+               05 MTH PIC X(2).
+               05 YR PIC X(4).
+               05 USERNAME PIC X(16).
+               05 CHARGE PIC 9(3).
+               05 CREDITS-GRANTED PIC 9(3).
+               05 POST-BALANCE PIC 9(3).
+               05 ENTRY-TYPE PIC X(1).
+
+           FD F-ARCHIVE-FILE.
+           01 ARCHIVE-TRANSACTION.
+               05 ARC-TRANS-ID PIC 9(6).
+               05 ARC-DY PIC X(2).
+               05 ARC-MTH PIC X(2).
+               05 ARC-YR PIC X(4).
+               05 ARC-USERNAME PIC X(16).
+               05 ARC-CHARGE PIC 9(3).
+               05 ARC-CREDITS-GRANTED PIC 9(3).
+               05 ARC-POST-BALANCE PIC 9(3).
+               05 ARC-ENTRY-TYPE PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-ROW-DATE PIC 9(8).
+           01 WS-TODAY-DATE PIC 9(8).
+           01 WS-ROW-DATE-INT PIC S9(8).
+           01 WS-TODAY-DATE-INT PIC S9(8).
+           01 WS-DAYS-AGO PIC S9(8).
+           01 WS-SCAN-DY PIC X(2).
+           01 WS-SCAN-MTH PIC X(2).
+           01 WS-SCAN-YR PIC X(4).
+           01 WS-SCAN-CHARGE PIC 9(3).
+           01 WS-SCAN-ENTRY-TYPE PIC X(1).
+
+           LINKAGE SECTION.
+           01 LS-FORMATTED-DT.
+             05 LS-FORMATTED-DTE-TME.
+               15 LS-FORMATTED-YEAR    PIC  X(4).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-MONTH   PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-DY      PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-HOUR    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-MINS    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-SEC     PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-MS      PIC  X(2).
+
+           01 LS-DAY-REVENUE PIC S9(6).
+           01 LS-WEEK-REVENUE PIC S9(6).
+           01 LS-MONTH-REVENUE PIC S9(6).
+
+       PROCEDURE DIVISION USING LS-FORMATTED-DT, LS-DAY-REVENUE,
+           LS-WEEK-REVENUE, LS-MONTH-REVENUE.
+
+           MOVE 0 TO LS-DAY-REVENUE.
+           MOVE 0 TO LS-WEEK-REVENUE.
+           MOVE 0 TO LS-MONTH-REVENUE.
+
+           MOVE LS-FORMATTED-YEAR TO WS-TODAY-DATE(1:4).
+           MOVE LS-FORMATTED-MONTH TO WS-TODAY-DATE(5:2).
+           MOVE LS-FORMATTED-DY TO WS-TODAY-DATE(7:2).
+           COMPUTE WS-TODAY-DATE-INT = FUNCTION INTEGER-OF-DATE
+             (WS-TODAY-DATE).
+
+           PERFORM SCAN-ARCHIVE-LOG.
+           PERFORM SCAN-LIVE-LOG.
+
+       SCAN-ARCHIVE-LOG.
+      *>    END-OF-DAY-BATCH.CBL ROLLS TRANSACTION-LOG.DAT INTO HERE
+      *>    AND EMPTIES IT EVERY NIGHT, SO THE WEEK/MONTH TOTALS BELOW
+      *>    WOULD UNDERCOUNT EVERY DAY BUT THE FIRST WITHOUT THIS SCAN.
+           OPEN INPUT F-ARCHIVE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ARCHIVE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF ARC-ENTRY-TYPE = "P" OR ARC-ENTRY-TYPE = "R"
+                         THEN
+                           MOVE ARC-DY TO WS-SCAN-DY
+                           MOVE ARC-MTH TO WS-SCAN-MTH
+                           MOVE ARC-YR TO WS-SCAN-YR
+                           MOVE ARC-CHARGE TO WS-SCAN-CHARGE
+                           MOVE ARC-ENTRY-TYPE TO WS-SCAN-ENTRY-TYPE
+                           PERFORM TOTAL-PROCESS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-ARCHIVE-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+
+       SCAN-LIVE-LOG.
+           OPEN INPUT F-TRANSACTION-LOG-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTION-LOG-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF ENTRY-TYPE = "P" OR ENTRY-TYPE = "R" THEN
+                           MOVE DY TO WS-SCAN-DY
+                           MOVE MTH TO WS-SCAN-MTH
+                           MOVE YR TO WS-SCAN-YR
+                           MOVE CHARGE TO WS-SCAN-CHARGE
+                           MOVE ENTRY-TYPE TO WS-SCAN-ENTRY-TYPE
+                           PERFORM TOTAL-PROCESS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTION-LOG-FILE.
+
+       TOTAL-PROCESS.
+           MOVE WS-SCAN-YR TO WS-ROW-DATE(1:4).
+           MOVE WS-SCAN-MTH TO WS-ROW-DATE(5:2).
+           MOVE WS-SCAN-DY TO WS-ROW-DATE(7:2).
+           COMPUTE WS-ROW-DATE-INT = FUNCTION INTEGER-OF-DATE
+             (WS-ROW-DATE).
+           COMPUTE WS-DAYS-AGO = WS-TODAY-DATE-INT - WS-ROW-DATE-INT.
+
+           IF WS-ROW-DATE = WS-TODAY-DATE THEN
+               PERFORM ADD-DAY-REVENUE
+           END-IF.
+
+           IF WS-DAYS-AGO >= 0 AND WS-DAYS-AGO < 7 THEN
+               PERFORM ADD-WEEK-REVENUE
+           END-IF.
+
+           IF WS-SCAN-YR = LS-FORMATTED-YEAR AND
+             WS-SCAN-MTH = LS-FORMATTED-MONTH THEN
+               PERFORM ADD-MONTH-REVENUE
+           END-IF.
+
+       ADD-DAY-REVENUE.
+           IF WS-SCAN-ENTRY-TYPE = "P" THEN
+               ADD WS-SCAN-CHARGE TO LS-DAY-REVENUE
+           ELSE
+               SUBTRACT WS-SCAN-CHARGE FROM LS-DAY-REVENUE
+           END-IF.
+
+       ADD-WEEK-REVENUE.
+           IF WS-SCAN-ENTRY-TYPE = "P" THEN
+               ADD WS-SCAN-CHARGE TO LS-WEEK-REVENUE
+           ELSE
+               SUBTRACT WS-SCAN-CHARGE FROM LS-WEEK-REVENUE
+           END-IF.
+
+       ADD-MONTH-REVENUE.
+           IF WS-SCAN-ENTRY-TYPE = "P" THEN
+               ADD WS-SCAN-CHARGE TO LS-MONTH-REVENUE
+           ELSE
+               SUBTRACT WS-SCAN-CHARGE FROM LS-MONTH-REVENUE
+           END-IF.
