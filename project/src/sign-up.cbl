@@ -7,7 +7,9 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-USERS-FILE ASSIGN TO 'users.dat'
-             ORGANIZATION IS LINE SEQUENTIAL.
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
        DATA DIVISION.
            FILE SECTION.
            FD F-USERS-FILE.
@@ -19,21 +21,34 @@
               05 CARD-NO PIC 9(16).
               05 CARD-EXPIRY PIC 9(4).
               05 CARD-CSV PIC 9(3).
-     
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+           WORKING-STORAGE SECTION.
+           01 WS-HASHED-PASSWORD PIC X(20).
+           01 WS-NEW-COMMAND PIC X(8) VALUE "new".
+
            LINKAGE SECTION.
            01 LS-NEW-USER-NAME PIC X(16).
-           01 LS-NEW-PASSWORD PIC X(20).    
+           01 LS-NEW-PASSWORD PIC X(20).
            PROCEDURE DIVISION USING LS-NEW-USER-NAME LS-NEW-PASSWORD.
 
-           OPEN EXTEND F-USERS-FILE
+           CALL "hash-password" USING LS-NEW-PASSWORD WS-HASHED-PASSWORD.
+
+           OPEN I-O F-USERS-FILE
                MOVE LS-NEW-USER-NAME TO USERNAME
-               MOVE LS-NEW-PASSWORD TO USER-PASSWORD
+               MOVE WS-HASHED-PASSWORD TO USER-PASSWORD
                MOVE 0 TO USER-CREDITS
                MOVE "STD" TO USER-LEVEL
                MOVE 0000000000000000 TO CARD-NO
                MOVE 0000 TO CARD-EXPIRY
                MOVE 000 TO CARD-CSV
+               MOVE 0 TO VIP-EXPIRY
+               MOVE LS-NEW-USER-NAME TO DISPLAY-NAME
                WRITE USERS
                END-WRITE
            CLOSE F-USERS-FILE.
+
+           CALL "colour-write" USING LS-NEW-USER-NAME, WS-NEW-COMMAND.
        
\ No newline at end of file
