@@ -51,22 +51,18 @@
                15 LS-FORMATTED-MS      PIC  X(2).
 
            01 LS-SPONSORED-POSTS-TABLE.
-               05 LS-SP-ENTRY OCCURS 2 TIMES
+               05 LS-SP-ENTRY OCCURS 20 TIMES
                ASCENDING KEY IS LS-SP-TITLE
                INDEXED BY MSG-IDX.
                    10 LS-SP-TITLE PIC X(50).
                    10 LS-SP-CONTENT PIC X(300).
-                   10 LS-SP-USERNAME PIC X(16). 
+                   10 LS-SP-USERNAME PIC X(16).
 
-           01 LS-SP-COUNTER PIC 9.        
+           01 LS-SP-COUNTER PIC 99.
                   
        PROCEDURE DIVISION USING LS-FORMATTED-DT, 
            LS-SPONSORED-POSTS-TABLE, LS-SP-COUNTER.
           
-           MOVE " " TO LS-SP-ENTRY(1).
-           MOVE " " TO LS-SP-ENTRY(2).
-
-
            MOVE "N" TO FINISHED.
            MOVE 0 TO LS-SP-COUNTER.
            MOVE LS-FORMATTED-DY TO WS-CURR-DY.
@@ -85,11 +81,13 @@
            GOBACK.  
 
        GET-SP-PROCESS.
-           IF WS-CURR-DY = WS-DY AND WS-CURR-MTH = WS-MTH THEN
+           IF WS-CURR-DY = WS-DY AND WS-CURR-MTH = WS-MTH AND
+             LS-SP-COUNTER < 20 THEN
                ADD 1 TO LS-SP-COUNTER
                MOVE WS-TITLE TO LS-SP-TITLE(LS-SP-COUNTER)
                MOVE WS-CONTENT TO LS-SP-CONTENT(LS-SP-COUNTER)
                MOVE WS-USERNAME TO LS-SP-USERNAME(LS-SP-COUNTER)
+               CALL "record-sponsored-activity" USING WS-TITLE, "I"
            END-IF.
 
            
