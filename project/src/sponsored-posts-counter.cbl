@@ -31,7 +31,7 @@
                05 WS-CONTENT PIC X(300).
                05 WS-USERNAME PIC X(16).
   
-           01 WS-COUNTER PIC 9.
+           01 WS-COUNTER PIC 99.
            01 FINISHED PIC X VALUE "N". 
  
            LINKAGE SECTION.
@@ -51,7 +51,7 @@
                15 FILLER               PIC X VALUE ':'.
                15 LS-FORMATTED-MS      PIC  X(2).
 
-           01 LS-SP-COUNTER PIC 9.   
+           01 LS-SP-COUNTER PIC 99.
                   
        PROCEDURE DIVISION USING LS-FORMATTED-DT, LS-SP-COUNTER.
            MOVE 0 TO WS-COUNTER.
