@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-saved-cards.
+      ******************************************************************
+      *----SUB PROGRAM THAT RETURNS UP TO FIVE OF A MEMBER'S SAVED------*
+      *----CARDS (MASKED) FOR THE MANAGE-CARDS SCREEN--------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-CARDS-FILE.
+           01 SAVED-CARD.
+               05 CARD-ID PIC 9(6).
+               05 CARD-USERNAME PIC X(16).
+               05 CARD-NO PIC 9(16).
+               05 CARD-NO-ALPHA REDEFINES CARD-NO PIC X(16).
+               05 CARD-EXPIRY PIC 9(4).
+               05 CARD-CVV PIC 9(3).
+               05 IS-DEFAULT PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-CARD-COUNT PIC 9.
+           01 LS-CARDS.
+               05 LS-CARD-ENTRY OCCURS 5 TIMES.
+                   10 LS-CARD-ID PIC 9(6).
+                   10 LS-CARD-MASKED PIC X(16).
+                   10 LS-CARD-EXPIRY PIC 9(4).
+                   10 LS-CARD-IS-DEFAULT PIC X(1).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-CARD-COUNT, LS-CARDS.
+           MOVE 0 TO LS-CARD-COUNT.
+
+           OPEN INPUT F-CARDS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CARDS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM COLLECT-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-CARDS-FILE.
+
+       COLLECT-PROCESS.
+           IF CARD-USERNAME = LS-USERNAME AND LS-CARD-COUNT < 5
+               ADD 1 TO LS-CARD-COUNT
+               MOVE CARD-ID TO LS-CARD-ID(LS-CARD-COUNT)
+               STRING "************" DELIMITED BY SIZE
+                   CARD-NO-ALPHA(13:4) DELIMITED BY SIZE
+                   INTO LS-CARD-MASKED(LS-CARD-COUNT)
+               MOVE CARD-EXPIRY TO LS-CARD-EXPIRY(LS-CARD-COUNT)
+               MOVE IS-DEFAULT TO LS-CARD-IS-DEFAULT(LS-CARD-COUNT)
+           END-IF.
