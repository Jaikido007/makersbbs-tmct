@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. set-default-card.
+      ******************************************************************
+      *----SUB PROGRAM THAT MARKS ONE OF A MEMBER'S SAVED CARDS AS------*
+      *----THE DEFAULT FOR THE CREDIT STORE, CLEARING ANY OTHER---------*
+      *----DEFAULT THEY HAD, AND HANDS BACK ITS NUMBER/EXPIRY-----------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-CARDS-FILE.
+           01 SAVED-CARD.
+               05 CARD-ID PIC 9(6).
+               05 CARD-USERNAME PIC X(16).
+               05 CARD-NO PIC 9(16).
+               05 CARD-EXPIRY PIC 9(4).
+               05 CARD-CVV PIC 9(3).
+               05 IS-DEFAULT PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-CARD-ID PIC 9(6).
+           01 LS-CARD-NO PIC 9(16).
+           01 LS-CARD-EXPIRY PIC 9(4).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-CARD-ID, LS-CARD-NO,
+           LS-CARD-EXPIRY.
+
+           OPEN I-O F-CARDS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CARDS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM UPDATE-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-CARDS-FILE.
+
+       UPDATE-PROCESS.
+           IF CARD-USERNAME = LS-USERNAME
+               IF CARD-ID = LS-CARD-ID
+                   MOVE "Y" TO IS-DEFAULT
+                   MOVE CARD-NO TO LS-CARD-NO
+                   MOVE CARD-EXPIRY TO LS-CARD-EXPIRY
+               ELSE
+                   MOVE "N" TO IS-DEFAULT
+               END-IF
+               REWRITE SAVED-CARD
+           END-IF.
