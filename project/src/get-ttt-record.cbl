@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-ttt-record.
+      ******************************************************************
+      *----SUB PROGRAM THAT READS BACK ONE PLAYER'S LIFETIME----------*
+      *----TIC-TAC-TOE RECORD FOR 0421-TIC-TAC-TOE-RECORD TO DISPLAY--*
+      *----RETURNS ZEROS IF THE PLAYER HAS NEVER FINISHED A GAME------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TTT-RECORDS-FILE ASSIGN TO "tic-tac-toe-records.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-TTT-RECORDS-FILE.
+           01 TTT-RECORD.
+              05 TTT-USERNAME PIC X(16).
+              05 TTT-WINS PIC 999.
+              05 TTT-LOSSES PIC 999.
+              05 TTT-TIES PIC 999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-WINS PIC 999.
+           01 LS-LOSSES PIC 999.
+           01 LS-TIES PIC 999.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-WINS, LS-LOSSES,
+           LS-TIES.
+           MOVE 0 TO LS-WINS.
+           MOVE 0 TO LS-LOSSES.
+           MOVE 0 TO LS-TIES.
+
+           OPEN INPUT F-TTT-RECORDS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TTT-RECORDS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF TTT-USERNAME = LS-USERNAME THEN
+                           MOVE TTT-WINS TO LS-WINS
+                           MOVE TTT-LOSSES TO LS-LOSSES
+                           MOVE TTT-TIES TO LS-TIES
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-TTT-RECORDS-FILE.
