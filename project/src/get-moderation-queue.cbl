@@ -0,0 +1,64 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-moderation-queue.
+      ******************************************************************
+      *----SUB PROGRAM THAT RETURNS UP TO FIVE OPEN ENTRIES FROM-------*
+      *----MODERATION-QUEUE.DAT FOR THE MODERATION QUEUE SCREEN--------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MODERATION-QUEUE-FILE ASSIGN TO
+             'moderation-queue.dat'
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MODERATION-QUEUE-FILE.
+           01 MQ-ENTRY.
+              05 MQ-ID PIC 9(4).
+              05 MQ-TYPE PIC X(1).
+              05 MQ-SOURCE-ID PIC X(4).
+              05 MQ-AUTHOR PIC X(16).
+              05 MQ-REPORTED-BY PIC X(16).
+              05 MQ-REASON PIC X(50).
+              05 MQ-DATE PIC X(10).
+              05 MQ-STATUS PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-QUEUE-COUNT PIC 9.
+           01 LS-QUEUE.
+               05 LS-QUEUE-ENTRY OCCURS 5 TIMES.
+                   10 LS-Q-ID PIC 9(4).
+                   10 LS-Q-TYPE PIC X(1).
+                   10 LS-Q-SOURCE-ID PIC X(4).
+                   10 LS-Q-AUTHOR PIC X(16).
+                   10 LS-Q-REPORTED-BY PIC X(16).
+                   10 LS-Q-REASON PIC X(50).
+                   10 LS-Q-DATE PIC X(10).
+
+       PROCEDURE DIVISION USING LS-QUEUE-COUNT, LS-QUEUE.
+           MOVE 0 TO LS-QUEUE-COUNT.
+
+           OPEN INPUT F-MODERATION-QUEUE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MODERATION-QUEUE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM COLLECT-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-MODERATION-QUEUE-FILE.
+
+       COLLECT-PROCESS.
+           IF MQ-STATUS = "O" AND LS-QUEUE-COUNT < 5
+               ADD 1 TO LS-QUEUE-COUNT
+               MOVE MQ-ID TO LS-Q-ID(LS-QUEUE-COUNT)
+               MOVE MQ-TYPE TO LS-Q-TYPE(LS-QUEUE-COUNT)
+               MOVE MQ-SOURCE-ID TO LS-Q-SOURCE-ID(LS-QUEUE-COUNT)
+               MOVE MQ-AUTHOR TO LS-Q-AUTHOR(LS-QUEUE-COUNT)
+               MOVE MQ-REPORTED-BY TO LS-Q-REPORTED-BY(LS-QUEUE-COUNT)
+               MOVE MQ-REASON TO LS-Q-REASON(LS-QUEUE-COUNT)
+               MOVE MQ-DATE TO LS-Q-DATE(LS-QUEUE-COUNT)
+           END-IF.
