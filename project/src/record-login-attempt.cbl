@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. record-login-attempt.
+      ******************************************************************
+      *----SUB PROGRAM THAT KEEPS A PER-USERNAME FAILED SIGN-IN--------*
+      *----COUNTER, LOCKING THE ACCOUNT OUT FOR THE REST OF THE DAY----*
+      *----ONCE FIVE BAD PASSWORDS HAVE BEEN ENTERED IN A ROW----------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LOGIN-ATTEMPTS-FILE ASSIGN TO 'login-attempts.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-LOGIN-ATTEMPTS-FILE.
+           01 LA-ENTRY.
+              05 LA-USERNAME PIC X(16).
+              05 LA-FAIL-COUNT PIC 9.
+              05 LA-LOCKED-DATE PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TODAY PIC X(8).
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-SUCCESS PIC 9.
+           01 LS-LOCKED-OUT PIC 9.
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-SUCCESS LS-LOCKED-OUT.
+           MOVE 0 TO LS-LOCKED-OUT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN I-O F-LOGIN-ATTEMPTS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-LOGIN-ATTEMPTS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF LA-USERNAME = LS-USERNAME THEN
+                           MOVE 1 TO WS-FOUND
+                           IF LS-SUCCESS = 1 THEN
+                               MOVE 0 TO LA-FAIL-COUNT
+                               MOVE SPACES TO LA-LOCKED-DATE
+                           ELSE
+                               IF LA-FAIL-COUNT < 9 THEN
+                                   ADD 1 TO LA-FAIL-COUNT
+                               END-IF
+                               IF LA-FAIL-COUNT >= 5 THEN
+                                   MOVE WS-TODAY TO LA-LOCKED-DATE
+                               END-IF
+                           END-IF
+                           REWRITE LA-ENTRY
+                           IF LA-LOCKED-DATE = WS-TODAY THEN
+                               MOVE 1 TO LS-LOCKED-OUT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-LOGIN-ATTEMPTS-FILE.
+
+           IF WS-FOUND = 0 AND LS-SUCCESS = 0 THEN
+               OPEN EXTEND F-LOGIN-ATTEMPTS-FILE
+               MOVE LS-USERNAME TO LA-USERNAME
+               MOVE 1 TO LA-FAIL-COUNT
+               MOVE SPACES TO LA-LOCKED-DATE
+               WRITE LA-ENTRY
+               CLOSE F-LOGIN-ATTEMPTS-FILE
+           END-IF.
