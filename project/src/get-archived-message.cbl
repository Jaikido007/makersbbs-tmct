@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-archived-message.
+      ******************************************************************
+      *----SUB PROGRAM THAT LOOKS A MESSAGE ID UP IN MESSAGES-ARCHIVE--*
+      *----.DAT SO AN ARCHIVED POST'S ORIGINAL TITLE/CONTENT CAN-------*
+      *----STILL BE PULLED BACK UP ON REQUEST AFTER ARCHIVE-OLD--------*
+      *----MESSAGES.CBL HAS STUBBED IT OUT OF THE LIVE BOARD-----------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ARCHIVE-FILE ASSIGN TO "messages-archive.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-ARCHIVE-FILE.
+           01 ARC-MESSAGE.
+             05 ARC-ID PIC 999.
+             05 ARC-TITLE PIC X(50).
+             05 ARC-CONTENT PIC X(300).
+             05 ARC-USERNAME PIC X(16).
+             05 ARC-DATE PIC X(10).
+             05 ARC-BOARD-CODE PIC X(10).
+             05 ARC-TRUNCATED PIC X.
+
+           WORKING-STORAGE SECTION.
+           01 FINISHED PIC X VALUE "N".
+           01 WS-ARC-ID-ALPHA PIC XXX.
+
+           LINKAGE SECTION.
+           01 LS-ID PIC XXX.
+           01 LS-TITLE PIC X(50).
+           01 LS-CONTENT PIC X(300).
+           01 LS-USERNAME PIC X(16).
+           01 LS-DATE PIC X(10).
+           01 LS-BOARD-CODE PIC X(10).
+           01 LS-TRUNCATED PIC X.
+           01 LS-FOUND PIC X.
+
+       PROCEDURE DIVISION USING LS-ID LS-TITLE LS-CONTENT LS-USERNAME
+           LS-DATE LS-BOARD-CODE LS-TRUNCATED LS-FOUND.
+           MOVE "N" TO LS-FOUND.
+           MOVE SPACES TO LS-TITLE.
+           MOVE SPACES TO LS-CONTENT.
+
+           OPEN INPUT F-ARCHIVE-FILE.
+           PERFORM UNTIL FINISHED = "Y"
+               READ F-ARCHIVE-FILE
+                 AT END MOVE "Y" TO FINISHED
+                 NOT AT END PERFORM LOOKUP-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-ARCHIVE-FILE.
+
+           GOBACK.
+
+       LOOKUP-PROCESS.
+           MOVE ARC-ID TO WS-ARC-ID-ALPHA.
+           MOVE FUNCTION TRIM(WS-ARC-ID-ALPHA) TO WS-ARC-ID-ALPHA.
+
+           IF FUNCTION TRIM(LS-ID) = WS-ARC-ID-ALPHA AND
+             LS-FOUND = "N" THEN
+               MOVE ARC-TITLE TO LS-TITLE
+               MOVE ARC-CONTENT TO LS-CONTENT
+               MOVE ARC-USERNAME TO LS-USERNAME
+               MOVE ARC-DATE TO LS-DATE
+               MOVE ARC-BOARD-CODE TO LS-BOARD-CODE
+               MOVE ARC-TRUNCATED TO LS-TRUNCATED
+               MOVE "Y" TO LS-FOUND
+           END-IF.
