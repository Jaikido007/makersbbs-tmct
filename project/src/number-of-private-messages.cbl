@@ -0,0 +1,46 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. number-of-private-messages.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT PRIVATE-MESSAGES-FILE ASSIGN TO "private-messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PM-ID.
+       DATA DIVISION.
+           FILE SECTION.
+           FD PRIVATE-MESSAGES-FILE.
+           01 PM-MESSAGE.
+               05 PM-ID PIC XXX.
+               05 FILLER PIC X(392).
+           WORKING-STORAGE SECTION.
+           01 WS-COUNTER PIC 999.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-SUPPRESS-ZEROS PIC Z(5).
+           LINKAGE SECTION.
+           01 LS-RETURN-COUNTER PIC 999.
+       PROCEDURE DIVISION USING LS-RETURN-COUNTER.
+      ******************************************************************
+      *********************----ABOUT THIS FILE---***********************
+      *    SAME LINE-COUNTING SHAPE AS NUMBER-OF-MESSAGES.CBL, JUST    *
+      *    POINTED AT PRIVATE-MESSAGES.DAT INSTEAD OF THE PUBLIC BOARD *
+      ******************************************************************
+
+           OPEN INPUT PRIVATE-MESSAGES-FILE.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+             READ PRIVATE-MESSAGES-FILE NEXT
+             NOT AT END
+               COMPUTE WS-COUNTER = WS-COUNTER + 1
+             AT END MOVE 1 TO WS-FILE-IS-ENDED
+           END-PERFORM.
+
+           MOVE WS-COUNTER TO LS-RETURN-COUNTER.
+           MOVE WS-COUNTER TO WS-SUPPRESS-ZEROS.
+           MOVE WS-SUPPRESS-ZEROS TO LS-RETURN-COUNTER.
+           MOVE FUNCTION TRIM(LS-RETURN-COUNTER) TO LS-RETURN-COUNTER.
+
+           MOVE 0 TO WS-COUNTER.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+
+           CLOSE PRIVATE-MESSAGES-FILE.
