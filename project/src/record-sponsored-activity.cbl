@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. record-sponsored-activity.
+      ******************************************************************
+      *----SUB PROGRAM THAT KEEPS A PER-TITLE IMPRESSION/CLICK---------*
+      *----COUNTER FOR SPONSORED POSTS SO ADVERTISERS CAN BE GIVEN-----*
+      *----REAL ENGAGEMENT NUMBERS INSTEAD OF JUST "YOUR AD RAN"-------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SPONSORED-ANALYTICS-FILE ASSIGN TO
+           'sponsored-analytics.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-SPONSORED-ANALYTICS-FILE.
+           01 SA-ENTRY.
+              05 SA-TITLE PIC X(50).
+              05 SA-IMPRESSIONS PIC 9(6).
+              05 SA-CLICKS PIC 9(6).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-TITLE PIC X(50).
+           01 LS-ACTIVITY-TYPE PIC X(1).
+
+       PROCEDURE DIVISION USING LS-TITLE, LS-ACTIVITY-TYPE.
+           OPEN I-O F-SPONSORED-ANALYTICS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-SPONSORED-ANALYTICS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF SA-TITLE = LS-TITLE THEN
+                           MOVE 1 TO WS-FOUND
+                           IF LS-ACTIVITY-TYPE = "C" THEN
+                               ADD 1 TO SA-CLICKS
+                           ELSE
+                               ADD 1 TO SA-IMPRESSIONS
+                           END-IF
+                           REWRITE SA-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-SPONSORED-ANALYTICS-FILE.
+
+           IF WS-FOUND = 0 THEN
+               OPEN EXTEND F-SPONSORED-ANALYTICS-FILE
+               MOVE LS-TITLE TO SA-TITLE
+               MOVE 0 TO SA-IMPRESSIONS
+               MOVE 0 TO SA-CLICKS
+               IF LS-ACTIVITY-TYPE = "C" THEN
+                   MOVE 1 TO SA-CLICKS
+               ELSE
+                   MOVE 1 TO SA-IMPRESSIONS
+               END-IF
+               WRITE SA-ENTRY
+               CLOSE F-SPONSORED-ANALYTICS-FILE
+           END-IF.
