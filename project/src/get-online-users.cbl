@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-online-users.
+      ******************************************************************
+      *----SUB PROGRAM THAT RETURNS EVERY USERNAME CURRENTLY FLAGGED---*
+      *----ONLINE IN PRESENCE.DAT FOR THE "WHO'S ONLINE" SCREEN--------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PRESENCE-FILE ASSIGN TO 'presence.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PRESENCE-FILE.
+           01 PE-ENTRY.
+              05 PE-USERNAME PIC X(16).
+              05 PE-ONLINE PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-ONLINE-COUNT PIC 999 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-ONLINE-COUNT PIC 999.
+           01 LS-ONLINE-TABLE.
+               05 LS-ONLINE-ENTRY OCCURS 20 TIMES.
+                   10 LS-ONLINE-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-ONLINE-COUNT LS-ONLINE-TABLE.
+           MOVE 0 TO LS-ONLINE-COUNT.
+
+           OPEN INPUT F-PRESENCE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PRESENCE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM COLLECT-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-PRESENCE-FILE.
+
+           MOVE WS-ONLINE-COUNT TO LS-ONLINE-COUNT.
+
+       COLLECT-PROCESS.
+           IF PE-ONLINE = "Y" AND WS-ONLINE-COUNT < 20 THEN
+               ADD 1 TO WS-ONLINE-COUNT
+               MOVE PE-USERNAME TO LS-ONLINE-USERNAME(WS-ONLINE-COUNT)
+           END-IF.
