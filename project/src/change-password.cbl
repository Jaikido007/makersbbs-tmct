@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. change-password.
+      ******************************************************************
+      *----SUB PROGRAM THAT LETS A MEMBER CHANGE THEIR OWN PASSWORD----*
+      *----ONCE LOGIN-CHECK HAS RE-PROVEN THEY KNOW THE OLD ONE--------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO "users.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+       WORKING-STORAGE SECTION.
+           01 COUNTER UNSIGNED-INT.
+           01 WS-USERS.
+               05 WS-USER OCCURS 1 TO 9999 TIMES
+               DEPENDING ON COUNTER
+               ASCENDING KEY IS WS-UNAME
+               INDEXED BY USER-IDX.
+                   10 WS-UNAME PIC X(16).
+                   10 WS-PWORD PIC X(20).
+           01 WS-FOUND PIC 9.
+           01 WS-IDX UNSIGNED-INT.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-HASHED-NEW-PASSWORD PIC X(20).
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-OLD-PASSWORD PIC X(20).
+           01 LS-NEW-PASSWORD PIC X(20).
+           01 LS-RESULT PIC 9.
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-OLD-PASSWORD
+           LS-NEW-PASSWORD LS-RESULT.
+           MOVE 0 TO LS-RESULT.
+           SET WS-FILE-IS-ENDED TO 0.
+           SET COUNTER TO 0.
+
+           OPEN INPUT F-USERS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-USERS-FILE NEXT
+                   NOT AT END
+                       ADD 1 TO COUNTER
+                       MOVE USERNAME TO WS-UNAME(COUNTER)
+                       MOVE USER-PASSWORD TO WS-PWORD(COUNTER)
+                   AT END
+                       MOVE 1 TO WS-FILE-IS-ENDED
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+           CALL "login-check" USING WS-USERS LS-USERNAME
+               LS-OLD-PASSWORD WS-FOUND WS-IDX COUNTER.
+
+           IF WS-FOUND = 1 THEN
+               CALL "hash-password" USING LS-NEW-PASSWORD
+                 WS-HASHED-NEW-PASSWORD
+               PERFORM 0100-REWRITE-PASSWORD
+               MOVE 1 TO LS-RESULT
+           END-IF.
+
+       0100-REWRITE-PASSWORD.
+           MOVE LS-USERNAME TO USERNAME.
+           OPEN I-O F-USERS-FILE.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE WS-HASHED-NEW-PASSWORD TO USER-PASSWORD
+                   REWRITE USERS
+                   END-REWRITE
+           END-READ.
+           CLOSE F-USERS-FILE.
