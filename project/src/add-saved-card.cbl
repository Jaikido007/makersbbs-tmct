@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. add-saved-card.
+      ******************************************************************
+      *----SUB PROGRAM THAT APPENDS A NEW CARD TO A MEMBER'S SAVED------*
+      *----CARD LIST IN CARDS.DAT. THE NEW CARD ALWAYS BECOMES THE------*
+      *----DEFAULT (MATCHING THE EXISTING SINGLE-SLOT BEHAVIOUR OF------*
+      *----USERS.DAT, WHICH THE MAIN BANK DETAILS FORM ALSO UPDATES)----*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-CARDS-FILE ASSIGN TO "cards.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-CARDS-FILE.
+           01 SAVED-CARD.
+               05 CARD-ID PIC 9(6).
+               05 CARD-USERNAME PIC X(16).
+               05 CARD-NO PIC 9(16).
+               05 CARD-EXPIRY PIC 9(4).
+               05 CARD-CVV PIC 9(3).
+               05 IS-DEFAULT PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-COUNTER PIC 9(6) VALUE 0.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-CARD-NO PIC 9(16).
+           01 LS-CARD-EXPIRY PIC 9(4).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-CARD-NO, LS-CARD-EXPIRY.
+
+      *>    CLEAR ANY EXISTING DEFAULT FOR THIS MEMBER FIRST, SINCE
+      *>    THE CARD ADDED HERE BECOMES THE NEW DEFAULT BELOW.
+           OPEN I-O F-CARDS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-CARDS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       ADD 1 TO WS-COUNTER
+                       IF CARD-USERNAME = LS-USERNAME
+                           MOVE "N" TO IS-DEFAULT
+                           REWRITE SAVED-CARD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-CARDS-FILE.
+
+           OPEN EXTEND F-CARDS-FILE
+               ADD 1 TO WS-COUNTER
+               MOVE WS-COUNTER TO CARD-ID
+               MOVE LS-USERNAME TO CARD-USERNAME
+               MOVE LS-CARD-NO TO CARD-NO
+               MOVE LS-CARD-EXPIRY TO CARD-EXPIRY
+               MOVE 0 TO CARD-CVV
+               MOVE "Y" TO IS-DEFAULT
+               WRITE SAVED-CARD
+               END-WRITE
+           CLOSE F-CARDS-FILE.
