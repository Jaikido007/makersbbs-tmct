@@ -0,0 +1,40 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-notification-count.
+      ******************************************************************
+      *----SUB PROGRAM THAT RETURNS A MEMBER'S NEW-REPLY COUNT FROM----*
+      *----NOTIFICATIONS.DAT FOR THE MAIN MENU NOTICE------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-NOTIFICATIONS-FILE ASSIGN TO 'notifications.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-NOTIFICATIONS-FILE.
+           01 NT-ENTRY.
+              05 NT-USERNAME PIC X(16).
+              05 NT-COUNT PIC 999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-COUNT PIC 999.
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-COUNT.
+           MOVE 0 TO LS-COUNT.
+
+           OPEN INPUT F-NOTIFICATIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-NOTIFICATIONS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF NT-USERNAME = LS-USERNAME THEN
+                           MOVE NT-COUNT TO LS-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-NOTIFICATIONS-FILE.
