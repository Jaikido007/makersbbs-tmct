@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. delete-account.
+      ******************************************************************
+      *----SUB PROGRAM THAT REMOVES A MEMBER'S ROW FROM USERS.DAT------*
+      *----FOR THE ACCOUNT-DELETION FLOW REACHED FROM THE USER---------*
+      *----ACCOUNT MENU. THE OTHER FILES A MEMBER TOUCHES -- COMMENTS--*
+      *----.DAT, CUSTOMISE-FILE.DAT, HIGH-SCORES.DAT -- ARE CLEANED----*
+      *----UP BY THEIR OWN SEPARATE SUB PROGRAMS, CALLED ALONGSIDE-----*
+      *----THIS ONE----------------------------------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-DELETED PIC 9.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-DELETED.
+           MOVE 0 TO LS-DELETED.
+           MOVE LS-USERNAME TO USERNAME.
+           OPEN I-O F-USERS-FILE.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DELETE F-USERS-FILE RECORD
+                   MOVE 1 TO LS-DELETED
+           END-READ.
+           CLOSE F-USERS-FILE.
+
+           GOBACK.
