@@ -0,0 +1,229 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reconcile-credit-balances.
+      ******************************************************************
+      *----STANDALONE RECONCILIATION JOB. LIKE END-OF-DAY-BATCH,-------*
+      *----THIS ONE IS MEANT TO BE COMPILED AND RUN ON A SCHEDULE------*
+      *----(CRON OR EQUIVALENT), NOT THROUGH "SERVER". IT WALKS--------*
+      *----TRANSACTION-LOG-ARCHIVE.DAT THEN TRANSACTION-LOG.DAT TO-----*
+      *----FIND EACH MEMBER'S LAST-LOGGED POST-BALANCE AND COMPARES----*
+      *----IT AGAINST THEIR CURRENT USERS.DAT USER-CREDITS, WRITING----*
+      *----ANY MISMATCH TO CREDIT-MISMATCHES.DAT FOR A HUMAN TO--------*
+      *----FOLLOW UP ON, THE SAME WAY REPORT-CONTENT QUEUES UP---------*
+      *----ENTRIES FOR THE MODERATION QUEUE----------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-ARCHIVE-FILE ASSIGN TO
+           "transaction-log-archive.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT F-TRANSACTION-LOG-FILE ASSIGN TO "transaction-log.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT F-USERS-FILE ASSIGN TO "users.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERS-USERNAME.
+
+           SELECT F-MISMATCH-FILE ASSIGN TO "credit-mismatches.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-ARCHIVE-FILE.
+           01 ARCHIVE-TRANSACTION.
+               05 ARC-TRANS-ID PIC 9(6).
+               05 ARC-DY PIC X(2).
+               05 ARC-MTH PIC X(2).
+               05 ARC-YR PIC X(4).
+               05 ARC-USERNAME PIC X(16).
+               05 ARC-CHARGE PIC 9(3).
+               05 ARC-CREDITS-GRANTED PIC 9(3).
+               05 ARC-POST-BALANCE PIC 9(3).
+               05 ARC-ENTRY-TYPE PIC X(1).
+
+           FD F-TRANSACTION-LOG-FILE.
+           01 TRANSACTION.
+               05 TRANS-ID PIC 9(6).
+               05 DY PIC X(2).
+               05 MTH PIC X(2).
+               05 YR PIC X(4).
+               05 USERNAME PIC X(16).
+               05 CHARGE PIC 9(3).
+               05 CREDITS-GRANTED PIC 9(3).
+               05 POST-BALANCE PIC 9(3).
+               05 ENTRY-TYPE PIC X(1).
+
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERS-USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+           FD F-MISMATCH-FILE.
+           01 CM-ENTRY.
+              05 CM-USERNAME PIC X(16).
+              05 CM-STORED-CREDITS PIC 9(3).
+              05 CM-EXPECTED-CREDITS PIC 9(3).
+              05 CM-DATE PIC X(10).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FORMATTED-DT.
+             05 WS-FORMATTED-DTE-TME.
+               15 WS-FORMATTED-YEAR    PIC  X(4).
+               15 FILLER               PIC X VALUE '-'.
+               15 WS-FORMATTED-MONTH   PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 WS-FORMATTED-DY      PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 WS-FORMATTED-HOUR    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 WS-FORMATTED-MINS    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 WS-FORMATTED-SEC     PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 WS-FORMATTED-MS      PIC  X(2).
+
+           01 WS-DATETIME PIC X(21).
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           01 WS-SCAN-USERNAME PIC X(16).
+           01 WS-SCAN-POST-BALANCE PIC 9(3).
+
+           01 WS-BALANCE-COUNT PIC 9(4) VALUE 0.
+           01 WS-BALANCES.
+               05 WS-BALANCE-ENTRY OCCURS 1 TO 9999 TIMES
+                  DEPENDING ON WS-BALANCE-COUNT
+                  INDEXED BY WS-BAL-IDX.
+                   10 WS-BAL-USERNAME PIC X(16).
+                   10 WS-BAL-POST-BALANCE PIC 9(3).
+
+           01 WS-FOUND-IDX PIC 9(4) VALUE 0.
+           01 WS-SCAN-IDX PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+           PERFORM 0200-TIME-AND-DATE.
+
+      *>    OPEN OUTPUT TRUNCATES ANY MISMATCH LIST LEFT OVER FROM THE
+      *>    LAST RUN -- THIS JOB ONLY EVER REPORTS ON CURRENT STATE.
+           OPEN OUTPUT F-MISMATCH-FILE.
+           CLOSE F-MISMATCH-FILE.
+
+           PERFORM SCAN-ARCHIVE-LOG.
+           PERFORM SCAN-LIVE-LOG.
+           PERFORM CHECK-USER-BALANCES.
+
+           GOBACK.
+
+       SCAN-ARCHIVE-LOG.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-ARCHIVE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ARCHIVE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       MOVE ARC-USERNAME TO WS-SCAN-USERNAME
+                       MOVE ARC-POST-BALANCE TO WS-SCAN-POST-BALANCE
+                       PERFORM UPDATE-BALANCE-TABLE
+               END-READ
+           END-PERFORM.
+           CLOSE F-ARCHIVE-FILE.
+
+       SCAN-LIVE-LOG.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-TRANSACTION-LOG-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTION-LOG-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       MOVE USERNAME TO WS-SCAN-USERNAME
+                       MOVE POST-BALANCE TO WS-SCAN-POST-BALANCE
+                       PERFORM UPDATE-BALANCE-TABLE
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTION-LOG-FILE.
+
+      *>    ARCHIVE ROWS ARE READ BEFORE LIVE ROWS, AND BOTH FILES ARE
+      *>    IN WRITE ORDER, SO THE LAST TIME A USERNAME IS SEEN HERE IS
+      *>    ALWAYS ITS MOST RECENT TRANSACTION OVERALL.
+       UPDATE-BALANCE-TABLE.
+           MOVE 0 TO WS-FOUND-IDX.
+           MOVE 0 TO WS-SCAN-IDX.
+           PERFORM UNTIL WS-SCAN-IDX = WS-BALANCE-COUNT
+               ADD 1 TO WS-SCAN-IDX
+               IF WS-BAL-USERNAME(WS-SCAN-IDX) = WS-SCAN-USERNAME
+                   MOVE WS-SCAN-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX > 0 THEN
+               MOVE WS-SCAN-POST-BALANCE TO
+                 WS-BAL-POST-BALANCE(WS-FOUND-IDX)
+           ELSE
+               ADD 1 TO WS-BALANCE-COUNT
+               MOVE WS-SCAN-USERNAME TO
+                 WS-BAL-USERNAME(WS-BALANCE-COUNT)
+               MOVE WS-SCAN-POST-BALANCE TO
+                 WS-BAL-POST-BALANCE(WS-BALANCE-COUNT)
+           END-IF.
+
+      *>    A MEMBER WITH NO TRANSACTION HISTORY AT ALL STARTS AT ZERO
+      *>    CREDITS (SIGN-UP.CBL NEVER GRANTS CREDITS WITHOUT LOGGING
+      *>    A TRANSACTION), SO WS-FOUND-IDX = 0 BELOW LEAVES THE
+      *>    EXPECTED BALANCE AT ITS ZERO DEFAULT RATHER THAN SKIPPING
+      *>    THE CHECK.
+       CHECK-USER-BALANCES.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-USERS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-USERS-FILE NEXT
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM CHECK-ONE-USER
+               END-READ
+           END-PERFORM.
+           CLOSE F-USERS-FILE.
+
+       CHECK-ONE-USER.
+           MOVE 0 TO WS-FOUND-IDX.
+           MOVE 0 TO WS-SCAN-IDX.
+           PERFORM UNTIL WS-SCAN-IDX = WS-BALANCE-COUNT
+               ADD 1 TO WS-SCAN-IDX
+               IF WS-BAL-USERNAME(WS-SCAN-IDX) = USERS-USERNAME
+                   MOVE WS-SCAN-IDX TO WS-FOUND-IDX
+               END-IF
+           END-PERFORM.
+
+           IF WS-FOUND-IDX > 0 THEN
+               MOVE WS-BAL-POST-BALANCE(WS-FOUND-IDX) TO
+                 WS-SCAN-POST-BALANCE
+           ELSE
+               MOVE 0 TO WS-SCAN-POST-BALANCE
+           END-IF.
+
+           IF USER-CREDITS NOT = WS-SCAN-POST-BALANCE THEN
+               MOVE USERS-USERNAME TO CM-USERNAME
+               MOVE USER-CREDITS TO CM-STORED-CREDITS
+               MOVE WS-SCAN-POST-BALANCE TO CM-EXPECTED-CREDITS
+               MOVE WS-FORMATTED-DTE-TME(1:10) TO CM-DATE
+               OPEN EXTEND F-MISMATCH-FILE
+               WRITE CM-ENTRY
+               CLOSE F-MISMATCH-FILE
+           END-IF.
+
+       0200-TIME-AND-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
+           MOVE WS-DATETIME(1:4)  TO WS-FORMATTED-YEAR.
+           MOVE WS-DATETIME(5:2)  TO WS-FORMATTED-MONTH.
+           MOVE WS-DATETIME(7:2)  TO WS-FORMATTED-DY.
+           MOVE WS-DATETIME(9:2)  TO WS-FORMATTED-HOUR.
+           MOVE WS-DATETIME(11:2) TO WS-FORMATTED-MINS.
+           MOVE WS-DATETIME(13:2) TO WS-FORMATTED-SEC.
+           MOVE WS-DATETIME(15:2) TO WS-FORMATTED-MS.
