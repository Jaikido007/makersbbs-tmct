@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. search-messages.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 NUM-OF-LINES PIC 999.
+           01 WS-TABLE.
+               05 WS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                   NUM-OF-LINES.
+                   10 WS-ID PIC XXX.
+                   10 WS-TITLE PIC X(50).
+                   10 WS-CONTENT PIC X(300).
+                   10 WS-USERNAME PIC X(16).
+                   10 WS-BOARD-CODE PIC X(10).
+           01 TEMP-ID PIC XXX.
+           01 TEMP-TITLE PIC X(50).
+           01 TEMP-CONTENT PIC X(300).
+           01 TEMP-USERNAME PIC X(16).
+           01 TEMP-BOARD-CODE PIC X(10).
+           01 TEMP-TRUNCATED PIC X.
+           01 SUPPRESS-ZEROS PIC ZZZ.
+           01 SEARCH-ID PIC XXX.
+           01 LOOP-COUNTER PIC 999.
+           01 REVERSE-ID PIC 999.
+           01 MATCH-COUNT PIC 999 VALUE 0.
+
+           01 WS-UPPER-TITLE PIC X(50).
+           01 WS-UPPER-CONTENT PIC X(300).
+           01 WS-UPPER-KEYWORD PIC X(50).
+           01 WS-KEYWORD-LEN PIC 99.
+           01 WS-SCAN-POS PIC 999.
+           01 WS-SCAN-LIMIT PIC 999.
+           01 WS-KEYWORD-FOUND PIC X VALUE "N".
+               88 KEYWORD-FOUND VALUE "Y".
+
+           LINKAGE SECTION.
+           01 NUM-LINES PIC 999.
+           01 LS-KEYWORD PIC X(50).
+           01 LS-RETURN-TABLE.
+               05 LS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                 NUM-OF-LINES.
+                   10 LS-ID PIC XXX.
+                   10 LS-TITLE PIC X(50).
+                   10 LS-CONTENT PIC X(300).
+                   10 LS-USERNAME PIC X(16).
+                   10 LS-BOARD-CODE PIC X(10).
+           01 LS-MATCH-COUNT PIC 999.
+
+       PROCEDURE DIVISION USING NUM-LINES LS-KEYWORD
+           LS-RETURN-TABLE LS-MATCH-COUNT.
+
+           MOVE NUM-LINES TO NUM-OF-LINES.
+           MOVE NUM-OF-LINES TO REVERSE-ID.
+           MOVE FUNCTION TRIM(LS-KEYWORD) TO WS-UPPER-KEYWORD.
+           MOVE FUNCTION UPPER-CASE(WS-UPPER-KEYWORD) TO
+             WS-UPPER-KEYWORD.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-UPPER-KEYWORD))
+             TO WS-KEYWORD-LEN.
+
+          *>  SCAN NEWEST TO OLDEST SO MATCHES LAND IN DISPLAY ORDER.
+           PERFORM UNTIL LOOP-COUNTER = NUM-OF-LINES
+
+             ADD 1 TO LOOP-COUNTER
+             MOVE REVERSE-ID TO SUPPRESS-ZEROS
+             MOVE SUPPRESS-ZEROS TO SEARCH-ID
+             MOVE FUNCTION TRIM(SEARCH-ID) TO SEARCH-ID
+             CALL 'list-message' USING SEARCH-ID TEMP-ID TEMP-TITLE
+               TEMP-CONTENT TEMP-USERNAME TEMP-BOARD-CODE
+               TEMP-TRUNCATED
+
+             MOVE FUNCTION UPPER-CASE(TEMP-TITLE) TO WS-UPPER-TITLE
+             MOVE FUNCTION UPPER-CASE(TEMP-CONTENT) TO WS-UPPER-CONTENT
+
+             PERFORM 0100-SCAN-TITLE
+
+             IF NOT KEYWORD-FOUND
+               PERFORM 0200-SCAN-CONTENT
+             END-IF
+
+             IF KEYWORD-FOUND
+               ADD 1 TO MATCH-COUNT
+               MOVE TEMP-ID TO WS-ID(MATCH-COUNT)
+               MOVE TEMP-TITLE TO WS-TITLE(MATCH-COUNT)
+               MOVE TEMP-CONTENT TO WS-CONTENT(MATCH-COUNT)
+               MOVE TEMP-USERNAME TO WS-USERNAME(MATCH-COUNT)
+               MOVE TEMP-BOARD-CODE TO WS-BOARD-CODE(MATCH-COUNT)
+             END-IF
+
+             SUBTRACT 1 FROM REVERSE-ID
+
+           END-PERFORM.
+
+           MOVE WS-TABLE TO LS-RETURN-TABLE.
+           MOVE MATCH-COUNT TO LS-MATCH-COUNT.
+
+       0100-SCAN-TITLE.
+           MOVE "N" TO WS-KEYWORD-FOUND.
+           MOVE 1 TO WS-SCAN-POS.
+           COMPUTE WS-SCAN-LIMIT = 51 - WS-KEYWORD-LEN.
+
+           PERFORM UNTIL WS-SCAN-POS > WS-SCAN-LIMIT OR KEYWORD-FOUND
+             IF WS-UPPER-TITLE(WS-SCAN-POS:WS-KEYWORD-LEN) =
+               WS-UPPER-KEYWORD(1:WS-KEYWORD-LEN)
+               SET KEYWORD-FOUND TO TRUE
+             END-IF
+             ADD 1 TO WS-SCAN-POS
+           END-PERFORM.
+
+       0200-SCAN-CONTENT.
+           MOVE "N" TO WS-KEYWORD-FOUND.
+           MOVE 1 TO WS-SCAN-POS.
+           COMPUTE WS-SCAN-LIMIT = 301 - WS-KEYWORD-LEN.
+
+           PERFORM UNTIL WS-SCAN-POS > WS-SCAN-LIMIT OR KEYWORD-FOUND
+             IF WS-UPPER-CONTENT(WS-SCAN-POS:WS-KEYWORD-LEN) =
+               WS-UPPER-KEYWORD(1:WS-KEYWORD-LEN)
+               SET KEYWORD-FOUND TO TRUE
+             END-IF
+             ADD 1 TO WS-SCAN-POS
+           END-PERFORM.
