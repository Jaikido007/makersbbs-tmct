@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. record-presence.
+      ******************************************************************
+      *----SUB PROGRAM THAT MARKS A USERNAME AS CURRENTLY SIGNED IN----*
+      *----IN PRESENCE.DAT, SAME PER-USERNAME REWRITE-OR-APPEND--------*
+      *----SHAPE AS RECORD-LOGIN-ATTEMPT.CBL----------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PRESENCE-FILE ASSIGN TO 'presence.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PRESENCE-FILE.
+           01 PE-ENTRY.
+              05 PE-USERNAME PIC X(16).
+              05 PE-ONLINE PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+           OPEN I-O F-PRESENCE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PRESENCE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF PE-USERNAME = LS-USERNAME THEN
+                           MOVE 1 TO WS-FOUND
+                           MOVE "Y" TO PE-ONLINE
+                           REWRITE PE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-PRESENCE-FILE.
+
+           IF WS-FOUND = 0 THEN
+               OPEN EXTEND F-PRESENCE-FILE
+               MOVE LS-USERNAME TO PE-USERNAME
+               MOVE "Y" TO PE-ONLINE
+               WRITE PE-ENTRY
+               CLOSE F-PRESENCE-FILE
+           END-IF.
