@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. record-notification.
+      ******************************************************************
+      *----SUB PROGRAM THAT BUMPS A MEMBER'S NEW-REPLY COUNT IN--------*
+      *----NOTIFICATIONS.DAT, SAME PER-USERNAME REWRITE-OR-APPEND------*
+      *----SHAPE AS RECORD-LOGIN-ATTEMPT.CBL----------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-NOTIFICATIONS-FILE ASSIGN TO 'notifications.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-NOTIFICATIONS-FILE.
+           01 NT-ENTRY.
+              05 NT-USERNAME PIC X(16).
+              05 NT-COUNT PIC 999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+           OPEN I-O F-NOTIFICATIONS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-NOTIFICATIONS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF NT-USERNAME = LS-USERNAME THEN
+                           MOVE 1 TO WS-FOUND
+                           ADD 1 TO NT-COUNT
+                           REWRITE NT-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-NOTIFICATIONS-FILE.
+
+           IF WS-FOUND = 0 THEN
+               OPEN EXTEND F-NOTIFICATIONS-FILE
+               MOVE LS-USERNAME TO NT-USERNAME
+               MOVE 1 TO NT-COUNT
+               WRITE NT-ENTRY
+               CLOSE F-NOTIFICATIONS-FILE
+           END-IF.
