@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. subtract-credits.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+       WORKING-STORAGE SECTION.
+           01 WS-USERS-CREDITS PIC 9(3).
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-UPDATE-CREDITS PIC 9(3).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-UPDATE-CREDITS.
+           MOVE LS-USERNAME TO USERNAME.
+           OPEN I-O F-USERS-FILE.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE USER-CREDITS TO WS-USERS-CREDITS
+                   IF LS-UPDATE-CREDITS > WS-USERS-CREDITS THEN
+                       MOVE 0 TO WS-USERS-CREDITS
+                   ELSE
+                       SUBTRACT LS-UPDATE-CREDITS FROM WS-USERS-CREDITS
+                   END-IF
+                   MOVE WS-USERS-CREDITS TO USER-CREDITS
+                   REWRITE USERS
+                   END-REWRITE
+           END-READ.
+           CLOSE F-USERS-FILE.
+
+           GOBACK.
