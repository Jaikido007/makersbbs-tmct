@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scrub-high-scores.
+      ******************************************************************
+      *----SUB PROGRAM THAT DROPS A DEPARTING MEMBER'S ROW OUT OF------*
+      *----HIGH-SCORES.DAT FOR THE ACCOUNT-DELETION FLOW, THE SAME-----*
+      *----BUFFER-AND-REWRITE SHAPE SCRUB-CUSTOMISE-FILE.CBL USES------*
+      *----FOR CUSTOMISE-FILE.DAT. PLAYER-NAME IS ONLY PIC X(10)-------*
+      *----HERE, THE SAME WIDTH UPDATE-HIGH-SCORE.CBL ALREADY USES-----*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-HIGH-SCORES-FILE ASSIGN TO "high-scores.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-HIGH-SCORES-FILE.
+           01 PLAYER-SCORES.
+              05 HIGH-SCORE PIC 99.
+              05 PLAYER-NAME PIC X(10).
+              05 GAMES-PLAYED PIC 999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-ENTRY-COUNT PIC 9(4) VALUE 0.
+           01 WS-KEEP-TABLE.
+               05 WS-KEEP-ENTRY OCCURS 1 TO 9999 TIMES
+               DEPENDING ON WS-ENTRY-COUNT.
+                   10 WS-KEEP-SCORE PIC 99.
+                   10 WS-KEEP-NAME PIC X(10).
+                   10 WS-KEEP-GAMES-PLAYED PIC 999.
+           01 WS-IDX PIC 9(4) VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(10).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+           OPEN INPUT F-HIGH-SCORES-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-HIGH-SCORES-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF PLAYER-NAME NOT = LS-USERNAME THEN
+                           ADD 1 TO WS-ENTRY-COUNT
+                           MOVE HIGH-SCORE TO
+                             WS-KEEP-SCORE(WS-ENTRY-COUNT)
+                           MOVE PLAYER-NAME TO
+                             WS-KEEP-NAME(WS-ENTRY-COUNT)
+                           MOVE GAMES-PLAYED TO
+                             WS-KEEP-GAMES-PLAYED(WS-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-HIGH-SCORES-FILE.
+
+           OPEN OUTPUT F-HIGH-SCORES-FILE.
+           MOVE 0 TO WS-IDX.
+           PERFORM UNTIL WS-IDX = WS-ENTRY-COUNT
+               ADD 1 TO WS-IDX
+               MOVE WS-KEEP-SCORE(WS-IDX) TO HIGH-SCORE
+               MOVE WS-KEEP-NAME(WS-IDX) TO PLAYER-NAME
+               MOVE WS-KEEP-GAMES-PLAYED(WS-IDX) TO GAMES-PLAYED
+               WRITE PLAYER-SCORES
+           END-PERFORM.
+           CLOSE F-HIGH-SCORES-FILE.
