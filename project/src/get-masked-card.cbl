@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-masked-card.
+      ******************************************************************
+      *----SUB PROGRAM THAT RETURNS A MEMBER'S STORED CARD NUMBER-------*
+      *----MASKED DOWN TO ITS LAST FOUR DIGITS, SO THE FULL NUMBER------*
+      *----NEVER NEEDS TO BE DISPLAYED BACK TO A SCREEN-----------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-NO-ALPHA REDEFINES CARD-NO PIC X(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 FILLER PIC X(24).
+              05 FILLER PIC X VALUE X'0A'.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-MASKED-CARD PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-MASKED-CARD.
+           MOVE "NONE ON FILE    " TO LS-MASKED-CARD.
+
+           MOVE LS-USERNAME TO USERNAME.
+           OPEN INPUT F-USERS-FILE.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM MASK-PROCESS
+           END-READ.
+           CLOSE F-USERS-FILE.
+
+           GOBACK.
+
+       MASK-PROCESS.
+           IF CARD-NO NOT = 0 THEN
+               STRING "************" DELIMITED BY SIZE
+                   CARD-NO-ALPHA(13:4) DELIMITED BY SIZE
+                   INTO LS-MASKED-CARD
+           END-IF.
