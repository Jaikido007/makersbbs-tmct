@@ -13,10 +13,16 @@
              ORGANIZATION IS LINE SEQUENTIAL.
            SELECT F-HIGH-SCORES-FILE ASSIGN TO "high-scores.dat"
              ORGANIZATION IS LINE SEQUENTIAL.
-        *>   TIC-TAC-TOE FILE CONTROL   
+        *>   TIC-TAC-TOE FILE CONTROL
            SELECT FD-WINMASKS ASSIGN TO "PLACEMENT.DAT"
              ORGANIZATION IS LINE SEQUENTIAL.
-           
+           SELECT F-TTT-RECORDS-FILE ASSIGN TO "tic-tac-toe-records.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+        *>    NUMBER GUESSING GAME FILE CONTROL
+           SELECT F-NUMBER-SCORES-FILE ASSIGN TO
+             "number-game-scores.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
            FILE SECTION.
         *>    WORD GUESSING GAME SECTION
@@ -26,10 +32,21 @@
            01 PLAYER-SCORES.
               05 HIGH-SCORE PIC 99.
               05 PLAYER-NAME PIC X(10).
+              05 GAMES-PLAYED PIC 999.
         *>  TIC-TAC-TOE F-Section
            FD FD-WINMASKS.
            01 FD-WINMASK PIC X(9).
-                      
+           FD F-TTT-RECORDS-FILE.
+           01 TTT-RECORD.
+              05 TTT-USERNAME PIC X(16).
+              05 TTT-WINS PIC 999.
+              05 TTT-LOSSES PIC 999.
+              05 TTT-TIES PIC 999.
+           FD F-NUMBER-SCORES-FILE.
+           01 NUMGAME-SCORE.
+              05 NUMGAME-BEST-GUESSES PIC 99.
+              05 NUMGAME-PLAYER-NAME PIC X(10).
+
            WORKING-STORAGE SECTION.
       ******************************************************************
       *******-----VARIABLES RELATED TO LOGIN & MENU SCREEN-----*********
@@ -43,10 +60,28 @@
            01 ERROR-CHOICE PIC X.
            01 CREATE-CHOICE PIC X.
            01 ACCOUNT-CHOICE PIC X.
+           01 WS-ACCOUNT-DELETED PIC 9.
            01 WS-LOGIN-CORRECT PIC 9.
            01 WS-ERROR-MSG PIC X(40).
            01 WS-UNAME-UNAVAILABLE PIC 9.
+           01 WS-SIGNUP-VALID PIC X.
+           01 WS-LOCKED-OUT PIC 9.
+           01 WS-LOGIN-SUCCESS PIC 9.
            01 WS-USERCREDITS PIC 9(3).
+           01 CHANGE-PASSWORD-CHOICE PIC X.
+           01 WS-OLD-PASSWORD PIC X(20).
+           01 WS-CHANGE-PASSWORD PIC X(20).
+           01 WS-PASSWORD-CHANGED PIC 9.
+           01 WS-USERACCOUNTLEVEL PIC X(3).
+           01 WS-VIP-EXPIRY PIC 9(8).
+           01 WS-VIP-EXPIRY-INT PIC 9(8).
+           01 WS-TODAY-INT PIC 9(8).
+           01 WS-TODAY PIC 9(8).
+           01 WS-VIP-NOTICE PIC X(40) VALUE SPACES.
+           01 WS-NOTIFICATION-COUNT PIC 999 VALUE 0.
+           01 WS-NOTIFICATION-NOTICE PIC X(40) VALUE SPACES.
+           01 DISPLAY-NAME-CHOICE PIC X.
+           01 WS-NEW-DISPLAY-NAME PIC X(16).
 
       ******************************************************************
       ***********-----VARIABLES RELATED TO BANK ACCOUNTS-----***********
@@ -58,13 +93,63 @@
            01 WS-CARD-NO PIC 9(16).
            01 WS-CARD-EXPIRY PIC 9(4).
            01 WS-CARD-CVV PIC 9(3).
+           01 WS-MASKED-CARD PIC X(16) VALUE SPACES.
+           01 WS-CARD-EXP-ON-FILE PIC 9(4).
+           01 WS-CARD-EXP-ALPHA REDEFINES WS-CARD-EXP-ON-FILE PIC X(4).
+           01 WS-CARD-EXP-MM PIC 9(2).
+           01 WS-CARD-EXP-YY PIC 9(2).
+           01 WS-CARD-EXP-FULL-YEAR PIC 9(4).
+           01 WS-TODAY-YEAR-NUM PIC 9(4).
+           01 WS-TODAY-MONTH-NUM PIC 9(2).
+           01 WS-CARD-EXPIRED PIC X.
+           01 SAVED-CARDS-CHOICE PIC X.
+           01 WS-SAVED-CARD-POS PIC 9.
+           01 WS-SAVED-CARD-COUNT PIC 9.
+           01 WS-SET-DEFAULT-ID PIC 9(6).
+           01 WS-SAVED-CARDS.
+               05 WS-SAVED-CARD-ENTRY OCCURS 5 TIMES.
+                   10 WS-SAVED-CARD-ID PIC 9(6).
+                   10 WS-SAVED-CARD-MASKED PIC X(16).
+                   10 WS-SAVED-CARD-EXPIRY PIC 9(4).
+                   10 WS-SAVED-CARD-IS-DEFAULT PIC X(1).
       ******************************************************************
       **************----VARIABLES RELATING TO CREDIT STORE----**********
       ******************************************************************
            01 CREDIT-STORE-CHOICE PIC X.
-           01 WS-UPDATE-CREDITS PIC 9(3). 
-           01 WS-STORE-CHARGE PIC 9(2).
-           01 WS-BALANCE-AVAILABLE PIC X.      
+           01 WS-UPDATE-CREDITS PIC 9(3).
+           01 WS-STORE-CHARGE PIC 9(3).
+           01 WS-ADD-OVERFLOW PIC 9.
+           01 WS-BALANCE-AVAILABLE PIC X.
+           01 WS-ENTRY-TYPE PIC X(1).
+           01 WS-REFUND-TRANS-ID PIC 9(6).
+           01 WS-REFUND-CHARGE PIC 9(3).
+           01 WS-REFUND-CREDITS PIC 9(3).
+           01 WS-REFUND-FOUND PIC X.
+           01 WS-SPONSOR-CHARGE PIC 9(3) VALUE 025.
+           01 WS-SPONSOR-BALANCE PIC 9(3).
+      ******************************************************************
+      **************----VARIABLES RELATING TO GAME WAGERS----***********
+      ******************************************************************
+           01 WS-WAGER-MODE PIC X VALUE "N".
+               88 WAGERING-ENABLED VALUE "Y".
+               88 WAGERING-DISABLED VALUE "N".
+           01 WS-WAGER-AMOUNT PIC 9(3) VALUE 0.
+           01 WS-WAGER-PAYOUT PIC 9(3) VALUE 0.
+      ******************************************************************
+      **************----VARIABLES RELATING TO COLOUR THEMES----*********
+      ******************************************************************
+           01 WS-COLOUR-TABLE.
+               05 WS-STANDARD PIC 9.
+               05 WS-TOMATO PIC 9.
+               05 WS-UNIX PIC 9.
+               05 WS-PAPER PIC 9.
+               05 WS-THEME-BG PIC 9.
+               05 WS-THEME-FG PIC 9.
+           01 WS-THEME-CHOICE PIC X(8).
+           01 WS-THEME-COMMAND PIC X(8).
+           01 WS-THEME-CONFIRM PIC X.
+           01 WS-PREVIEW-BG PIC 9 VALUE 0.
+           01 WS-PREVIEW-FG PIC 9 VALUE 7.
       ******************************************************************
       ***********-----VARIABLES RELATED TO GUESSING GAME-----***********
       ******************************************************************
@@ -86,6 +171,7 @@
               INDEXED BY SCORE-IDX.
                   10 WS-SCORE PIC 99.
                   10 WS-NAME PIC X(10).
+                  10 WS-TABLE-GAMES PIC 999.
       ********-----VARIABLES RELATED TO CHECKING GUESSES-----***********
            01 WS-LETTERS-LEFT PIC 99.
            01 WS-GUESSES-LEFT PIC 99.          
@@ -123,12 +209,24 @@
                15 WS-FORMATTED-MS      PIC  X(2).
                    
            01 WS-LIST-TABLE.
-               05 WS-LIST-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON 
+               05 WS-LIST-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
                  NUM-FILE-LINES.
                    10 LIST-ID          PIC XXX.
                    10 LIST-TITLE       PIC X(50).
                    10 LIST-CONTENT     PIC X(300).
-                   10 LIST-USERNAME    PIC X(16).  
+                   10 LIST-USERNAME    PIC X(16).
+                   10 LIST-BOARD-CODE  PIC X(10).
+           01 WS-LIST-CACHE-VALID      PIC X VALUE "N".
+           01 WS-LIST-DISPLAYNAME PIC X(16).
+           01 WS-MSG-TRUNCATED PIC X.
+           01 WS-TRUNCATED-LABEL PIC X(15).
+           01 WS-LM-ID PIC XXX.
+           01 WS-LM-TITLE PIC X(50).
+           01 WS-LM-CONTENT PIC X(300).
+           01 WS-LM-USERNAME PIC X(16).
+           01 WS-LM-BOARD-CODE PIC X(10).
+           01 WS-ARC-DATE PIC X(10).
+           01 WS-ARC-FOUND PIC X.
 
            01 WS-CONTENT-DISPLAY.
                05 LS-PART-1            PIC X(60).
@@ -146,6 +244,111 @@
              05 WS-TITLE               PIC X(50).
              05 WS-CONTENT             PIC X(300).
              05 WS-MSG-AUTHOR            PIC X(16).
+             05 WS-MSG-POST-DATE       PIC X(10).
+             05 WS-BOARD-CODE          PIC X(10).
+
+           01 WS-EDIT-CHOICE           PIC X.
+           01 WS-EDIT-RESULT           PIC X.
+           01 WS-BOARD-FILTER          PIC X(10).
+           01 WS-BOARD-FILTER-COUNT    PIC 999.
+           01 WS-BOARD-FILTER-ACTIVE   PIC X VALUE "N".
+           01 WS-SEARCH-KEYWORD        PIC X(50).
+           01 WS-SEARCH-COUNT          PIC 999.
+           01 WS-SEARCH-ACTIVE         PIC X VALUE "N".
+           01 WS-PAGE-SIZE             PIC 999 VALUE 10.
+           01 WS-PAGE-SIZE-FIELD       PIC X(3).
+           01 WS-TRENDING-ACTIVE       PIC X VALUE "N".
+           01 WS-TRENDING-COUNT        PIC 999.
+           01 WS-FOLLOWING-ACTIVE      PIC X VALUE "N".
+           01 WS-FOLLOWING-COUNT       PIC 999.
+           01 WS-AUTHOR-FILTER         PIC X(16).
+           01 WS-AUTHOR-FILTER-ACTIVE  PIC X VALUE "N".
+           01 WS-AUTHOR-FILTER-COUNT   PIC 999.
+           01 WS-AUTHOR-FILTER-CREDITS PIC 9(3).
+           01 WS-AUTHOR-FILTER-FOUND   PIC 9.
+      ******************************************************************
+      ***************-----PRIVATE MESSAGE VARIABLES-----**************
+      ******************************************************************
+           01 NUM-DM-LINES             PIC 999.
+           01 WS-DM-TABLE.
+               05 WS-DM-ENTRY OCCURS 1 TO 999 TIMES DEPENDING ON
+                 NUM-DM-LINES.
+                   10 DM-LIST-ID       PIC XXX.
+                   10 DM-LIST-TITLE    PIC X(50).
+                   10 DM-LIST-CONTENT  PIC X(300).
+                   10 DM-LIST-SENDER   PIC X(16).
+                   10 DM-LIST-DATE     PIC X(10).
+           01 WS-DM-COUNT               PIC 999.
+           01 WS-DM-CACHE-VALID         PIC X VALUE "N".
+           01 WS-DM-SELECT              PIC 999.
+           01 WS-DM-MENU-CHOICE         PIC XXX.
+           01 WS-DM-VIEW-CHOICE         PIC X.
+           01 WS-DM-COMPOSE-CHOICE      PIC X.
+           01 WS-DM-RECIPIENT           PIC X(16).
+           01 WS-DM-RECIPIENT-UNAVAIL   PIC 9.
+           01 WS-DM-DISPLAYNAME         PIC X(16).
+           01 NEW-DM-MESSAGE.
+             05 WS-DM-TITLE             PIC X(50).
+             05 WS-DM-CONTENT           PIC X(300).
+             05 WS-DM-SENDER            PIC X(16).
+             05 WS-DM-RECIPIENT-FIELD   PIC X(16).
+             05 WS-DM-POST-DATE         PIC X(10).
+      ******************************************************************
+      ***************-----WHO'S ONLINE VARIABLES-----******************
+      ******************************************************************
+           01 WS-ONLINE-COUNT           PIC 999.
+           01 WS-ONLINE-TABLE.
+               05 WS-ONLINE-ENTRY OCCURS 20 TIMES.
+                   10 WS-ONLINE-USERNAME PIC X(16).
+           01 WS-ONLINE-CHOICE          PIC X.
+      ******************************************************************
+      ******************-----MODERATION VARIABLES-----*******************
+      ******************************************************************
+           01 WS-REPORT-TYPE           PIC X(1).
+           01 WS-REPORT-SOURCE-ID      PIC X(4).
+           01 WS-REPORT-AUTHOR         PIC X(16).
+           01 WS-REPORT-REASON         PIC X(50).
+           01 WS-REPORT-COMMENT-POS    PIC X(1).
+           01 WS-REPORT-COMMENT-OFFSET PIC 9.
+           01 WS-REPORT-TARGET-INDEX   PIC 9999.
+           01 WS-QUEUE-COUNT           PIC 9.
+           01 WS-QUEUE-TABLE.
+               05 WS-Q-ENTRY OCCURS 5 TIMES.
+                   10 WS-Q-ID          PIC 9(4).
+                   10 WS-Q-TYPE        PIC X(1).
+                   10 WS-Q-SOURCE-ID   PIC X(4).
+                   10 WS-Q-AUTHOR      PIC X(16).
+                   10 WS-Q-REPORTED-BY PIC X(16).
+                   10 WS-Q-REASON      PIC X(50).
+                   10 WS-Q-DATE        PIC X(10).
+           01 WS-QUEUE-CHOICE          PIC X.
+           01 WS-QUEUE-POS             PIC 9.
+           01 WS-DELETE-COMMENT-POS    PIC X(1).
+           01 WS-DELETE-COMMENT-OFFSET PIC 9.
+           01 WS-DELETE-TARGET-INDEX   PIC 9999.
+           01 WS-DIGEST-MSG-COUNT      PIC 999.
+           01 WS-DIGEST-COMMENT-COUNT  PIC 9999.
+           01 WS-DIGEST-SPONSORED-COUNT PIC 99.
+           01 WS-DIGEST-CHOICE         PIC X.
+           01 WS-DAY-REVENUE           PIC S9(6).
+           01 WS-WEEK-REVENUE          PIC S9(6).
+           01 WS-MONTH-REVENUE         PIC S9(6).
+           01 WS-REVENUE-CHOICE        PIC X.
+           01 WS-WORDLIST-ACTION       PIC X.
+           01 WS-WORDLIST-WORD         PIC X(20).
+           01 WS-WORDLIST-RESULT       PIC X(20).
+           01 WS-WORDLIST-COUNT        PIC 999.
+           01 WS-STMT-LOOKUP-USER      PIC X(16).
+           01 WS-STMT-LOOKUP-CHOICE    PIC X.
+           01 WS-STMT-FOUND            PIC 9.
+           01 WS-STMT-CREDITS          PIC 9(3).
+           01 WS-STMT-LEVEL            PIC X(3).
+           01 WS-STMT-VIP-EXPIRY       PIC 9(8).
+           01 WS-STMT-POST-COUNT       PIC 9(3).
+           01 WS-STMT-COMMENT-COUNT    PIC 9(3).
+           01 WS-STMT-TRANS-COUNT      PIC 9(4).
+           01 WS-STMT-LIFETIME-SPEND   PIC S9(6).
+           01 WS-STMT-CHOICE           PIC X.
       ******************************************************************
       ******************-----TIC-TAC-TOE VARIABLES**********************
       ******************************************************************
@@ -190,6 +393,22 @@
                01 WS-OANDXMESSAGE      PIC X(128).
                01 WS-INSTRUCTION       PIC X(16).
                01 WS-FLAT-GAME-GRID    PIC X(9).
+               01 WS-TTT-WINS          PIC 999.
+               01 WS-TTT-LOSSES        PIC 999.
+               01 WS-TTT-TIES          PIC 999.
+               01 WS-TTT-RECORD-CHOICE PIC X.
+               01 WS-TTT-DIFFICULTY    PIC X VALUE "E".
+                   88 EASY-DIFFICULTY VALUE "E".
+                   88 HARD-DIFFICULTY VALUE "H".
+               01 WS-PLAN-MARK          PIC X(1).
+               01 WS-PLAN-ROW           PIC 9(1).
+               01 WS-PLAN-COL           PIC 9(1).
+               01 WS-PLAN-LOOP-COUNT    PIC 9(1).
+               01 WS-PLAN-FLAT-GRID     PIC X(9).
+               01 WS-PLAN-MASK-DETECTED PIC 9(1).
+                   88 PLAN-WIN-DETECTED VALUES 3, 4, 5, 6, 7, 8, 9.
+               01 WS-PLAN-MOVE-FOUND    PIC 9(1).
+                   88 PLAN-MOVE-FOUND VALUE 1.
       ******************************************************************
       ****************----NUMBER GUESSING GAME VARIABLES*----****************
       ******************************************************************
@@ -198,21 +417,47 @@
            01 GUESS PIC 99.
            01 ANSWER PIC 99.
            01 TOTAL-GUESSES PIC 99.
-           01 WS-RANDOM-NUM-MSG PIC X(128). 
+           01 WS-RANDOM-NUM-MSG PIC X(128).
+           01 WS-NUMGAME-MODE PIC X VALUE "N".
+               88 NUMGAME-NORMAL VALUE "N".
+               88 NUMGAME-LIMITED VALUE "L".
+           01 WS-NUMGAME-MAX-GUESSES PIC 99 VALUE 5.
       ******************************************************************
       ******************-----COMMENT SYSTEM VARIABLES-----**************
       ******************************************************************
            01 NUM-COMMENTS PIC 9999.
            01 COMMENT-WRITE-CHOICE PIC X.
            01 COMMENT-TABLE.
-               05 COM-ENTRY OCCURS 1 TO 9999 TIMES 
+               05 COM-ENTRY OCCURS 1 TO 9999 TIMES
                DEPENDING ON NUM-COMMENTS.
                   *>  10 TEMP-ID PIC 999.
                    10 COM-AUTHOR PIC X(16).
                    10 COM-DATE PIC X(21).
                    10 COM-COMMENT PIC X(50).
+                   10 COM-ID PIC 9999.
+                   10 COM-PARENT-ID PIC 9999.
            01 COM-INDEX PIC 9999 VALUE 1.
            01 COM-SCRN-CHOICE PIC X.
+           01 COM-REPLY-MARKER-1 PIC X(12).
+           01 COM-REPLY-MARKER-2 PIC X(12).
+           01 COM-REPLY-MARKER-3 PIC X(12).
+           01 COM-REPLY-MARKER-4 PIC X(12).
+           01 COM-REPLY-MARKER-5 PIC X(12).
+           01 WS-COM-DISPLAYNAME-1 PIC X(16).
+           01 WS-COM-DISPLAYNAME-2 PIC X(16).
+           01 WS-COM-DISPLAYNAME-3 PIC X(16).
+           01 WS-COM-DISPLAYNAME-4 PIC X(16).
+           01 WS-COM-DISPLAYNAME-5 PIC X(16).
+           01 WS-REPLY-TARGET PIC 9999 VALUE 0.
+           01 WS-REPLY-TARGET-FIELD PIC X(4).
+           01 WS-REPLY-TARGET-DISPLAY PIC X(18).
+           01 WS-NEW-COMMENT PIC X(50).
+
+           01 NEW-COMMENT.
+               05 NC-AUTHOR PIC X(16).
+               05 NC-DATE PIC X(10).
+               05 NC-COMMENT PIC X(50).
+               05 NC-PARENT-ID PIC 9999.
       ******************************************************************
       ***********************-----TIME VARIABLES----********************
       ******************************************************************
@@ -505,24 +750,197 @@
                05 LINE 43 COL 1 VALUE "                                 
       -    "                                                           "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 44 COL 1 VALUE "     (B) Bank account      (G) Go       
-      -    " back     (Q) Quit                                         "                                 
+               05 LINE 44 COL 1 VALUE "     (B) Bank account   (P) Change
+      -    " password  (G) Go back     (Q) Quit                        "
                 FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 45 COL 1 VALUE "                                 
-      -    "                                                           "
+               05 LINE 45 COL 1 VALUE "     (D) Display name
+      -    "   (X) Delete account                                     "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 46 COL 1 VALUE "     (R) Refund last purchase
+      -    "   (T) Colour theme                                       "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 46 COL 1 VALUE "                                 
-      -    "                                                           "
-               FOREGROUND-COLOR IS 7, REVERSE-VIDEO. 
              05 LINE  6 COL 10 VALUE "Hi, ".
              05 LINE  6 COL 14 PIC X(16) USING WS-USERNAME.
              05 LINE  8 COL 10 VALUE "Available Credits: ".
              05 LINE  8 COL 30 PIC 9(3) USING WS-USERCREDITS.
+             05 LINE 10 COL 10 PIC X(40) USING WS-VIP-NOTICE
+                FOREGROUND-COLOR IS 4.
         *>    USER ACCOUNT OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
              05 ACCOUNT-CHOICE-FIELD LINE 42 COL 14 PIC X
                 USING ACCOUNT-CHOICE.
 
+           01 CHANGE-PASSWORD-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    CHANGE PASSWORD HEADER
+               05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+               FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+               05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+               FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+               05 LINE 1 COL 81 VALUE "CREDITS: "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 1 COL 90 USING WS-USERCREDITS
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    CHANGE PASSWORD FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (S) Submit     (G) Go back
+      -    "   (Q) Quit                                               "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "
+      -    "                                                         "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 46 COL 1 VALUE "
+      -    "                                                         "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    CHANGE PASSWORD BODY
+             05 LINE  6 COL 10 VALUE "Change Password".
+             05 LINE  9 COL 10 VALUE "Current password:".
+             05 OLD-PASSWORD-FIELD LINE 11 COLUMN 10 PIC X(20)
+                USING WS-OLD-PASSWORD.
+             05 LINE 14 COL 10 VALUE "New password:".
+             05 NEW-PASSWORD-FIELD LINE 16 COLUMN 10 PIC X(20)
+                USING WS-CHANGE-PASSWORD.
+        *>    CHANGE PASSWORD OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 CHANGE-PASSWORD-CHOICE-FIELD LINE 42 COL 14 PIC X
+                USING CHANGE-PASSWORD-CHOICE.
+
+           01 COLOUR-THEME-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    COLOUR THEME HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    COLOUR THEME BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 6 VALUE "                       SELECT
+      -    " A COLOUR THEME                                   "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 13 COL 27 VALUE "(1) Standard".
+             05 LINE 15 COL 27 VALUE "(2) Tomato".
+             05 LINE 17 COL 27 VALUE "(3) Unix".
+             05 LINE 19 COL 27 VALUE "(4) Paper".
+             05 LINE 21 COL 27 VALUE "(5) Custom colours".
+        *>    COLOUR THEME FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "(1-5) Pick a theme     (G) Go
+      -    " back     (Q) Quit                                      "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 THEME-CHOICE-FIELD LINE 42 COLUMN 14 PIC X(8)
+                USING WS-THEME-CHOICE.
+
+           01 CUSTOM-COLOUR-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    CUSTOM COLOUR HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    CUSTOM COLOUR BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 6 VALUE "                       CUSTOM
+      -    " COLOURS                                          "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 13 COL 27 VALUE "Background (0-7): ".
+             05 CUSTOM-BG-FIELD LINE 13 COLUMN 46 PIC 9
+                USING WS-PREVIEW-BG.
+             05 LINE 15 COL 27 VALUE "Foreground (0-7): ".
+             05 CUSTOM-FG-FIELD LINE 15 COLUMN 46 PIC 9
+                USING WS-PREVIEW-FG.
+        *>    CUSTOM COLOUR FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+           01 COLOUR-PREVIEW-SCREEN
+             BACKGROUND-COLOR IS WS-PREVIEW-BG.
+             05 BLANK SCREEN.
+        *>    COLOUR PREVIEW HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    COLOUR PREVIEW BODY
+             05 LINE  6 COL 10 VALUE "FriendFace"
+             FOREGROUND-COLOR IS WS-PREVIEW-FG.
+             05 LINE  9 COL 10 VALUE "This is how your screens will
+      -    " look."
+             FOREGROUND-COLOR IS WS-PREVIEW-FG.
+             05 LINE 11 COL 10 VALUE "The quick brown fox jumps over
+      -    " the lazy dog."
+             FOREGROUND-COLOR IS WS-PREVIEW-FG.
+        *>    COLOUR PREVIEW FOOTER
+             05 LINE 44 COL 1 VALUE "     (Y) Confirm and save
+      -    "     (N) Pick a different theme                          "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 42 COLUMN 6 VALUE "Option: "
+             FOREGROUND-COLOR IS 7.
+             05 THEME-CONFIRM-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-THEME-CONFIRM
+             FOREGROUND-COLOR IS 7.
+
+           01 DISPLAY-NAME-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    DISPLAY NAME HEADER
+               05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+               FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+               05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+               FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+               05 LINE 1 COL 81 VALUE "CREDITS: "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 1 COL 90 USING WS-USERCREDITS
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DISPLAY NAME FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (S) Submit     (G) Go back
+      -    "   (Q) Quit                                               "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "
+      -    "                                                         "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 46 COL 1 VALUE "
+      -    "                                                         "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DISPLAY NAME BODY
+             05 LINE  6 COL 10 VALUE "Set Display Name".
+             05 LINE  9 COL 10 VALUE "New display name:".
+             05 NEW-DISPLAY-NAME-FIELD LINE 11 COLUMN 10 PIC X(16)
+                USING WS-NEW-DISPLAY-NAME.
+        *>    DISPLAY NAME OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 DISPLAY-NAME-CHOICE-FIELD LINE 42 COL 14 PIC X
+                USING DISPLAY-NAME-CHOICE.
+
            01 BANK-DETAILS-SCREEN
              BACKGROUND-COLOR IS 1.
              05 BLANK SCREEN.
@@ -543,7 +961,7 @@
              05 LINE 44 COL 1 VALUE "     (S) Submit     (D) Discard  
       -    "   (G) Go back     (Q) Quit                              "                                 
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 45 COL 1 VALUE "                                 
+             05 LINE 45 COL 1 VALUE "     (M) Manage saved cards     
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 46 COL 1 VALUE "                                 
@@ -557,8 +975,9 @@
 
              05 LINE 10 COL 8 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 10 COL 10 VALUE "                                  
-      -    "                                         "
+             05 LINE 10 COL 10 VALUE "               Card on file:    "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 10 COL 44 PIC X(16) USING WS-MASKED-CARD
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
              05 LINE 10 COL 84 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
@@ -616,158 +1035,593 @@
              05 BANK-ACCOUNT-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
                 USING BANK-ACCOUNT-CHOICE.
 
-           01 CREDIT-STORE-SCREEN
+           01 SAVED-CARDS-SCREEN
              BACKGROUND-COLOR IS 1.
              05 BLANK SCREEN.
-        *>    CREDIT STORE HEADER
-             05 LINE 1 COL 1  VALUE "   :                              
-      -    "                                                         "
+        *>    SAVED CARDS HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
              05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
-             05 LINE 1 COL 81 VALUE "CREDITS: "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 1 COL 90 USING WS-USERCREDITS
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-        *>    CREDIT STORE FOOTER
-             05 LINE 43 COL 1 VALUE "                                 
+        *>    SAVED CARDS FOOTER
+             05 LINE 43 COL 1 VALUE "
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 44 COL 1 VALUE "     (1) 10 Credits     (2) 25 Cred  
-      -    "its     (3) 50 Credits     (4) 100 CREDITS               "                                 
-                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 45 COL 1 VALUE "     (G) Go back        (Q) Quit                                 
-      -    "                                                         "
-               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 46 COL 1 VALUE "                                 
-      -    "                                                         "
-               FOREGROUND-COLOR IS 7, REVERSE-VIDEO. 
-        *>    CREDIT STORE BODY
+             05 LINE 44 COL 1 VALUE "  (1-5) Set Default   (A) Add
+      -    "   (G) Go back     (Q) Quit                              "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    SAVED CARDS BODY
              05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
-             05 LINE 6 COLUMN 10 VALUE "WELCOME TO THE CREDIT STORE".
-             05 LINE  9 COL 8 VALUE "                                   
-      -    "                                           "
+             05 LINE  9 COL 8 VALUE "                               SAVED
+      -    " CARDS                                      "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
 
-             05 LINE 10 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 10 COL 10 VALUE "                                   
-      -    "                                          "
+             05 LINE 11 COL 10 VALUE "1)"
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
-             05 LINE 10 COL 84 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-
-             05 LINE 11 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 11 COL 10 VALUE "                            £10 :                  
-      -    "  10 CREDITS                              "
+             05 LINE 11 COL 15 PIC X(16)
+                USING WS-SAVED-CARD-MASKED(1)
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
-             05 LINE 11 COL 85 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-
-             05 LINE 12 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 12 COL 10 VALUE "                            £20 :                  
-      -    "  25 CREDITS                              "
+             05 LINE 11 COL 34 PIC 9(4)
+                USING WS-SAVED-CARD-EXPIRY(1)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 11 COL 40 PIC X(1)
+                USING WS-SAVED-CARD-IS-DEFAULT(1)
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
-             05 LINE 12 COL 85 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
 
-             05 LINE 13 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 13 COL 10 VALUE "                            £35 :                  
-      -    "  50 CREDITS                              "
+             05 LINE 12 COL 10 VALUE "2)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 12 COL 15 PIC X(16)
+                USING WS-SAVED-CARD-MASKED(2)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 12 COL 34 PIC 9(4)
+                USING WS-SAVED-CARD-EXPIRY(2)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 12 COL 40 PIC X(1)
+                USING WS-SAVED-CARD-IS-DEFAULT(2)
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
-             05 LINE 13 COL 85 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
 
-             05 LINE 14 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 14 COL 10 VALUE "                            £60 :                  
-      -    " 100 CREDITS                              "
+             05 LINE 13 COL 10 VALUE "3)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 15 PIC X(16)
+                USING WS-SAVED-CARD-MASKED(3)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 34 PIC 9(4)
+                USING WS-SAVED-CARD-EXPIRY(3)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 40 PIC X(1)
+                USING WS-SAVED-CARD-IS-DEFAULT(3)
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
-             05 LINE 14 COL 85 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
 
-             05 LINE 15 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 15 COL 10 VALUE "                                   
-      -    "                                          "
+             05 LINE 14 COL 10 VALUE "4)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 14 COL 15 PIC X(16)
+                USING WS-SAVED-CARD-MASKED(4)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 14 COL 34 PIC 9(4)
+                USING WS-SAVED-CARD-EXPIRY(4)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 14 COL 40 PIC X(1)
+                USING WS-SAVED-CARD-IS-DEFAULT(4)
              FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
-             05 LINE 15 COL 84 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 16 COL 8 VALUE "                                   
-      -    "                                           "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
 
-        *>    CREDIT STORE OPTION POSITIONING
+             05 LINE 15 COL 10 VALUE "5)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 15 PIC X(16)
+                USING WS-SAVED-CARD-MASKED(5)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 34 PIC 9(4)
+                USING WS-SAVED-CARD-EXPIRY(5)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 40 PIC X(1)
+                USING WS-SAVED-CARD-IS-DEFAULT(5)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+        *>    SAVED CARDS OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
-             05 CREDIT-STORE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
-                USING CREDIT-STORE-CHOICE.        
+             05 SAVED-CARDS-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING SAVED-CARDS-CHOICE.
 
-           01 MENU-SCREEN
+           01 MODERATION-QUEUE-SCREEN
              BACKGROUND-COLOR IS 1.
              05 BLANK SCREEN.
-        *>    MENU HEADER
-             05 LINE 1 COL 1  VALUE "   :                              
-      -    "                                                         "
+        *>    MODERATION QUEUE HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
              05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
-             05 LINE 1 COL 81 VALUE "CREDITS: "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 1 COL 90 USING WS-USERCREDITS
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-        *>    MENU FOOTER
-             05 LINE 43 COL 1 VALUE "                                 
+        *>    MODERATION QUEUE FOOTER
+             05 LINE 43 COL 1 VALUE "
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 44 COL 1 VALUE "     (M) Messages     (F) Fun & g
-      -    "ames     (C) Credit store     (A) Account details          "                                 
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 45 COL 1 VALUE "     (L) Logout       (Q) Quit                                 
-      -    "                                                           "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 46 COL 1 VALUE "                                 
-      -    "                                                           "
+             05 LINE 44 COL 1 VALUE "  (1-5) Resolve/remove
+      -    "   (G) Go back     (Q) Quit                              "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-        *>    MENU BODY
-           
+        *>    MODERATION QUEUE BODY
              05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
-             05 LINE  6 COL 10 VALUE "Hi, ".
-             05 LINE  6 COL 14 PIC X(16) USING WS-USERNAME.
-             05 LINE  8 COL 10 VALUE "Welcome to FriendFace - The latest
-      -      " and greatest social media platform!".  
-             05 LINE  9 COL 10 VALUE "Feel free to:".
-             05 LINE 11 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
-             05 LINE 11 COL 26 VALUE "Read our message board.".
-             05 LINE 12 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
-             05 LINE 12 COL 26 VALUE "Play a few games.".
-             05 LINE 13 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
-             05 LINE 13 COL 26 VALUE "Leave a message of your own.". 
-             05 LINE 14 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
-             05 LINE 14 COL 26 VALUE "Most importantly. HAVE FUN!". 
-        *>    MENU OPTION POSITIONING
+             05 LINE  9 COL 8 VALUE "                             MODERA
+      -    "TION QUEUE                                    "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 10 VALUE "Type  Source  Author
+      -    "           Reason"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+
+             05 LINE 11 COL 8 VALUE "1)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 11 COL 11 PIC X(1) USING WS-Q-TYPE(1)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 11 COL 17 PIC X(4) USING WS-Q-SOURCE-ID(1)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 11 COL 25 PIC X(16) USING WS-Q-AUTHOR(1)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 11 COL 43 PIC X(37) USING WS-Q-REASON(1)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+
+             05 LINE 13 COL 8 VALUE "2)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 11 PIC X(1) USING WS-Q-TYPE(2)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 17 PIC X(4) USING WS-Q-SOURCE-ID(2)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 25 PIC X(16) USING WS-Q-AUTHOR(2)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 43 PIC X(37) USING WS-Q-REASON(2)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+
+             05 LINE 15 COL 8 VALUE "3)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 11 PIC X(1) USING WS-Q-TYPE(3)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 17 PIC X(4) USING WS-Q-SOURCE-ID(3)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 25 PIC X(16) USING WS-Q-AUTHOR(3)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 43 PIC X(37) USING WS-Q-REASON(3)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+
+             05 LINE 17 COL 8 VALUE "4)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 17 COL 11 PIC X(1) USING WS-Q-TYPE(4)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 17 COL 17 PIC X(4) USING WS-Q-SOURCE-ID(4)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 17 COL 25 PIC X(16) USING WS-Q-AUTHOR(4)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 17 COL 43 PIC X(37) USING WS-Q-REASON(4)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+
+             05 LINE 19 COL 8 VALUE "5)"
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 19 COL 11 PIC X(1) USING WS-Q-TYPE(5)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 19 COL 17 PIC X(4) USING WS-Q-SOURCE-ID(5)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 19 COL 25 PIC X(16) USING WS-Q-AUTHOR(5)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 19 COL 43 PIC X(37) USING WS-Q-REASON(5)
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+        *>    MODERATION QUEUE OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
-               05 MENU-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
-                  USING MENU-CHOICE.
-           
-           01 MSG-MENU-SCREEN
+             05 QUEUE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-QUEUE-CHOICE.
+
+           01 DAILY-DIGEST-SCREEN
              BACKGROUND-COLOR IS 1.
              05 BLANK SCREEN.
-        *>    MSG MENU HEADER
-             05 LINE 1 COL 1  VALUE "   :                              
-      -    "                                                         "
+        *>    DAILY DIGEST HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
              05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
-             05 LINE 1 COL 81 VALUE "CREDITS: "
+        *>    DAILY DIGEST FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DAILY DIGEST BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 8 VALUE "                            DAILY D
+      -    "IGEST                                          "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "Date:                ".
+             05 LINE 11 COL 16 PIC X(2) USING WS-FORMATTED-DY
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 11 COL 19 VALUE "-".
+             05 LINE 11 COL 20 PIC X(2) USING WS-FORMATTED-MONTH
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 11 COL 23 VALUE "-".
+             05 LINE 11 COL 24 PIC X(4) USING WS-FORMATTED-YEAR
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 14 COL 10 VALUE "New messages today:    ".
+             05 LINE 14 COL 34 PIC ZZ9 USING WS-DIGEST-MSG-COUNT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 16 COL 10 VALUE "New comments today:    ".
+             05 LINE 16 COL 34 PIC ZZZ9 USING WS-DIGEST-COMMENT-COUNT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 18 COL 10 VALUE "Sponsored posts today:  ".
+             05 LINE 18 COL 36 PIC Z9 USING WS-DIGEST-SPONSORED-COUNT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+        *>    DAILY DIGEST OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 DIGEST-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-DIGEST-CHOICE.
+
+           01 REVENUE-REPORT-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    REVENUE REPORT HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    REVENUE REPORT FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    REVENUE REPORT BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 8 VALUE "                       CREDIT STO
+      -    "RE REVENUE REPORT                             "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "Date:                ".
+             05 LINE 11 COL 16 PIC X(2) USING WS-FORMATTED-DY
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 11 COL 19 VALUE "-".
+             05 LINE 11 COL 20 PIC X(2) USING WS-FORMATTED-MONTH
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 11 COL 23 VALUE "-".
+             05 LINE 11 COL 24 PIC X(4) USING WS-FORMATTED-YEAR
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 14 COL 10 VALUE "Today's revenue:        ".
+             05 LINE 14 COL 36 PIC -(5)9 USING WS-DAY-REVENUE
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 16 COL 10 VALUE "Last 7 days' revenue:   ".
+             05 LINE 16 COL 36 PIC -(5)9 USING WS-WEEK-REVENUE
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 18 COL 10 VALUE "Month-to-date revenue:  ".
+             05 LINE 18 COL 36 PIC -(5)9 USING WS-MONTH-REVENUE
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+        *>    REVENUE REPORT OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 REVENUE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-REVENUE-CHOICE.
+
+           01 STATEMENT-LOOKUP-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    MEMBER STATEMENT LOOKUP HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    MEMBER STATEMENT LOOKUP FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (L) Look up       (G) Go back
+      -    "     (Q) Quit                                             "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    MEMBER STATEMENT LOOKUP BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 8 VALUE "                        MEMBER STAT
+      -    "EMENT LOOKUP                                   "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "Username: ".
+             05 STMT-LOOKUP-USER-FLD LINE 11 COL 20 PIC X(16)
+               USING WS-STMT-LOOKUP-USER.
+        *>    MEMBER STATEMENT LOOKUP OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 STMT-LOOKUP-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-STMT-LOOKUP-CHOICE.
+
+           01 MEMBER-STATEMENT-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    MEMBER STATEMENT HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    MEMBER STATEMENT FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    MEMBER STATEMENT BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 8 VALUE "                          MEMBER ST
+      -    "ATEMENT                                       "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "Username:               ".
+             05 LINE 11 COL 21 PIC X(16) USING WS-STMT-LOOKUP-USER
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 13 COL 10 VALUE "Account level:          ".
+             05 LINE 13 COL 26 PIC X(3) USING WS-STMT-LEVEL
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 14 COL 10 VALUE "VIP expiry:             ".
+             05 LINE 14 COL 26 PIC 9(8) USING WS-STMT-VIP-EXPIRY
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 16 COL 10 VALUE "Current credit balance: ".
+             05 LINE 16 COL 34 PIC ZZ9 USING WS-STMT-CREDITS
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 17 COL 10 VALUE "Lifetime credit spend:  ".
+             05 LINE 17 COL 34 PIC -(5)9 USING WS-STMT-LIFETIME-SPEND
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 18 COL 10 VALUE "Transactions logged:    ".
+             05 LINE 18 COL 34 PIC ZZZ9 USING WS-STMT-TRANS-COUNT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 20 COL 10 VALUE "Posts made:             ".
+             05 LINE 20 COL 34 PIC ZZ9 USING WS-STMT-POST-COUNT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 21 COL 10 VALUE "Comments made:          ".
+             05 LINE 21 COL 34 PIC ZZ9 USING WS-STMT-COMMENT-COUNT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+        *>    MEMBER STATEMENT OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 STMT-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-STMT-CHOICE.
+
+           01 WORD-LIST-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    WORD LIST HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    WORD LIST FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WORD LIST BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 6 VALUE "                        WORD LIST
+      -    " MAINTENANCE                                    "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "Words in dictionary:      ".
+             05 LINE 11 COL 31 PIC ZZ9 USING WS-WORDLIST-COUNT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 11 COL 36 VALUE "/ 213".
+             05 LINE 13 COL 10 VALUE "Last action:               ".
+             05 LINE 13 COL 24 PIC X(20) USING WS-WORDLIST-RESULT
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+        *>    WORD LIST OPTION POSITIONING
+             05 LINE 40 COL 10 VALUE "(A) Add word   (R) Remove word".
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 WORDLIST-ACTION-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-WORDLIST-ACTION.
+
+           01 WORD-ENTRY-SCREEN
+             BACKGROUND-COLOR IS 01.
+             05 BLANK SCREEN.
+        *>    WORD ENTRY HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    WORD ENTRY BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 12 COL 10 VALUE "Enter the word to add or remove,"
+             FOREGROUND-COLOR IS 7.
+             05 LINE 13 COL 10 VALUE "or leave blank and press Enter
+      -    " to cancel."
+             FOREGROUND-COLOR IS 7.
+             05 LINE 15 COL 10 VALUE "Word:    "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 WORD-ENTRY-FIELD LINE 15 COL 20 PIC X(20)
+               USING WS-WORDLIST-WORD
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+        *>    WORD ENTRY FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (Enter) Confirm
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+           01 CREDIT-STORE-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    CREDIT STORE HEADER
+             05 LINE 1 COL 1  VALUE "   :                              
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 90 USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    CREDIT STORE FOOTER
+             05 LINE 43 COL 1 VALUE "                                 
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (1) 10 Credits     (2) 25 Cred  
+      -    "its     (3) 50 Credits     (4) 100 CREDITS               "                                 
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 45 COL 1 VALUE "     (G) Go back        (Q) Quit                                 
+      -    "                                                         "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 46 COL 1 VALUE "     (5) 250 Credits    (6) 500 Cred
+      -    "its                                                      "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    CREDIT STORE BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE 6 COLUMN 10 VALUE "WELCOME TO THE CREDIT STORE".
+             05 LINE  9 COL 8 VALUE "                                   
+      -    "                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+             05 LINE 10 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 10 VALUE "                                   
+      -    "                                          "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 10 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+             05 LINE 11 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "                            £10 :                  
+      -    "  10 CREDITS                              "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 11 COL 85 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+             05 LINE 12 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 12 COL 10 VALUE "                            £20 :                  
+      -    "  25 CREDITS                              "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 12 COL 85 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+             05 LINE 13 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 13 COL 10 VALUE "                            £35 :                  
+      -    "  50 CREDITS                              "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 13 COL 85 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+             05 LINE 14 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 14 COL 10 VALUE "                            £60 :                  
+      -    " 100 CREDITS                              "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 14 COL 85 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+             05 LINE 15 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 15 COL 10 VALUE "                            £140:
+      -    " 250 CREDITS                              "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 15 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 16 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 16 COL 10 VALUE "                            £250:
+      -    " 500 CREDITS                              "
+             FOREGROUND-COLOR IS 2, REVERSE-VIDEO.
+             05 LINE 16 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+
+        *>    CREDIT STORE OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 CREDIT-STORE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING CREDIT-STORE-CHOICE.        
+
+           01 MENU-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    MENU HEADER
+             05 LINE 1 COL 1  VALUE "   :                              
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 90 USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    MENU FOOTER
+             05 LINE 43 COL 1 VALUE "                                 
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (M) Messages     (F) Fun & g
+      -    "ames     (C) Credit store     (A) Account details          "                                 
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "     (L) Logout       (Q) Quit
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 46 COL 1 VALUE "     (O) Moderation queue
+      -    "   (I) Daily digest [ADM]                                  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 47 COL 1 VALUE "     (W) Word list [ADM]
+      -    "   (R) Revenue report [ADM]                                "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 48 COL 1 VALUE "     (D) Direct messages
+      -    "   (N) Who's online                                        "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 49 COL 1 VALUE "     (S) Member statement [ADM]
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    MENU BODY
+           
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  6 COL 10 VALUE "Hi, ".
+             05 LINE  6 COL 14 PIC X(16) USING WS-USERNAME.
+             05 LINE  8 COL 10 VALUE "Welcome to FriendFace - The latest
+      -      " and greatest social media platform!".  
+             05 LINE  9 COL 10 VALUE "Feel free to:".
+             05 LINE 11 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
+             05 LINE 11 COL 26 VALUE "Read our message board.".
+             05 LINE 12 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
+             05 LINE 12 COL 26 VALUE "Play a few games.".
+             05 LINE 13 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
+             05 LINE 13 COL 26 VALUE "Leave a message of your own.". 
+             05 LINE 14 COL 24 VALUE "* " FOREGROUND-COLOR IS 7.
+             05 LINE 14 COL 26 VALUE "Most importantly. HAVE FUN!".
+             05 LINE 16 COL 10 PIC X(40) USING WS-NOTIFICATION-NOTICE
+             FOREGROUND-COLOR IS 3.
+        *>    MENU OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 MENU-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING MENU-CHOICE.
+           
+           01 MSG-MENU-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    MSG MENU HEADER
+             05 LINE 1 COL 1  VALUE "   :                              
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 1 COL 90 USING WS-USERCREDITS
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
@@ -778,10 +1632,13 @@
                05 LINE 44 COL 1 VALUE "    ( ) Read message by number   
       -    "  (W) Write message    (N) Next page    (P) Previous page  "                                                              
                 FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 45 COL 1 VALUE "    (C) Credit store                        
-      -    "  (G) Go back          (Q) Quit                            "
+               05 LINE 45 COL 1 VALUE "    (C) Credit store     (B) Board filter
+      -    "  (F) Find     (S) Page size (G) Go back  (Q) Quit         "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 46 COL 1 VALUE "                                 
+               05 LINE 46 COL 1 VALUE "    (T) Trending          (O) Fo
+      -    "llowing feed                                              "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 47 COL 1 VALUE "    (A) Author filter
       -    "                                                           "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
          *>    MSG MENU BODY
@@ -986,10 +1843,13 @@
                05 LINE 44 COL 1 VALUE "     (N) Next page     (P) Previo
       -    "us page     (C) Comments section                           "                                
                 FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 45 COL 1 VALUE "     (G) Go back       (Q) Quit                                 
-      -    "                                                           "
+               05 LINE 45 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "(E) Edit msg        (R) Retract msg                        "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 46 COL 1 VALUE "                                 
+               05 LINE 46 COL 1 VALUE "     (X) Report msg    (D) Dele
+      -    "te msg [ADM]                                               "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 47 COL 1 VALUE "     (F) Follow author
       -    "                                                           "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
         *>    MESSAGE VIEW BODY
@@ -1007,7 +1867,7 @@
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
              05 LINE 10 COL 19 PIC X(50) USING LIST-TITLE(MSG-SELECT)
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 10 COL 69 VALUE "               "
+             05 LINE 10 COL 69 PIC X(15) USING WS-TRUNCATED-LABEL
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
              05 LINE 10 COL 84 VALUE "  "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
@@ -1086,7 +1946,7 @@
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 19 COL 10 VALUE "Author:  "
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 19 COL 19 PIC X(16) USING LIST-USERNAME(MSG-SELECT)
+             05 LINE 19 COL 19 PIC X(16) USING WS-LIST-DISPLAYNAME
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
              05 LINE 19 COL 35 VALUE "                                  
       -      "               " FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
@@ -1098,17 +1958,317 @@
     
         *>    MESSAGE VIEW OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
-               05 MSG-VIEW-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
-                  USING MSG-VIEW-CHOICE.
+               05 MSG-VIEW-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING MSG-VIEW-CHOICE.
+
+           01 WRITE-MSG-SCREEN
+               BACKGROUND-COLOR IS 01.
+               05 BLANK SCREEN.
+        *>    WRITE MESSAGE HEADER
+             05 LINE 1 COL 1  VALUE "   :                              
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 90 USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WRITE MESSAGE FOOTER
+               05 LINE 43 COL 1 VALUE "                                 
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (P) Post message     (D) Dis
+      -    "card message     (S) Sponsor message     (Q) Quit          "                                 
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "                                 
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 46 COL 1 VALUE "                                 
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WRITE MESSAGE BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"                                     
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+
+             05 LINE  9 COL 8 VALUE "                               POST                 
+      -    " A MESSAGE                                 "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 10 VALUE "Title:   "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 WS-TITLE-FIELD LINE 10 COL 19 PIC X(50) USING WS-TITLE
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 10 COL 19 PIC X(50) USING LIST-TITLE(MSG-SELECT)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 10 COL 69 VALUE "__________     "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 10 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "Board:   "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 WS-BOARD-CODE-FIELD LINE 11 COL 19 PIC X(10)
+               USING WS-BOARD-CODE
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 11 COL 30 VALUE "(blank = GENERAL)             "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 11 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 12 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 12 COL 10 VALUE "Message: "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE-1-FIELD LINE 12 COL 19 PIC X(60) USING LS-PART-1
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 69 VALUE "               "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 13 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 13 COL 10 VALUE "         "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE-2-FIELD LINE 13 COL 19 PIC X(60) USING LS-PART-2
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 13 COL 69 VALUE "               "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 13 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 14 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 14 COL 10 VALUE "         "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE-3-FIELD LINE 14 COL 19 PIC X(60) USING LS-PART-3
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 14 COL 69 VALUE "               "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 14 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 15 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 15 COL 10 VALUE "         "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE-4-FIELD LINE 15 COL 19 PIC X(60) USING LS-PART-4
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 15 COL 69 VALUE "               "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 15 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 16 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 16 COL 10 VALUE "         "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE-5-FIELD LINE 16 COL 19 PIC X(60) USING LS-PART-5
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 16 COL 69 VALUE "               "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 16 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 17 COL 8 VALUE "                                   
+      -    "                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO. 
+             05 LINE 19 COL 33 VALUE "Make your post a sponsored post"                                    
+             FOREGROUND-COLOR IS 7.
+             05 LINE 20 COL 38 VALUE "for just "                                    
+             FOREGROUND-COLOR IS 7.
+             05 LINE 20 COL 47 VALUE "10 credits!"
+             FOREGROUND-COLOR IS 2.
+             05 LINE 21 COL 37 VALUE "*limited availability*"                                    
+             FOREGROUND-COLOR IS 6, UNDERLINE, BLINK.
+        *>    WRITE MESSAGE OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 MSG-WRITE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING MSG-WRITE-CHOICE.
+      ******************************************************************
+      ***************-----PRIVATE MESSAGE SCREEN SECTION-----**********
+      ******************************************************************
+           01 DM-INBOX-SCREEN
+               BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    DM INBOX HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 90 USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DM INBOX FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "    ( ) Read message by number
+      -    "  (W) Write message                                       "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "    (G) Go back          (Q) Qui
+      -    "t                                                          "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DM INBOX BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  4 COL 40 VALUE "DIRECT MESSAGES"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE  9 COL 8 VALUE "                                 I
+      -    "NBOX                                        "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 10 COL 10 PIC XXX USING DM-LIST-ID(1)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 10 COL 14 PIC X(50) USING DM-LIST-TITLE(1)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 10 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 11 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 11 COL 10 PIC XXX USING DM-LIST-ID(2)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 11 COL 14 PIC X(50) USING DM-LIST-TITLE(2)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 11 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 12 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 12 COL 10 PIC XXX USING DM-LIST-ID(3)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 14 PIC X(50) USING DM-LIST-TITLE(3)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 13 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 13 COL 10 PIC XXX USING DM-LIST-ID(4)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 13 COL 14 PIC X(50) USING DM-LIST-TITLE(4)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 13 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 14 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 14 COL 10 PIC XXX USING DM-LIST-ID(5)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 14 COL 14 PIC X(50) USING DM-LIST-TITLE(5)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 14 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 15 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 15 COL 10 PIC XXX USING DM-LIST-ID(6)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 15 COL 14 PIC X(50) USING DM-LIST-TITLE(6)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 15 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 16 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 16 COL 10 PIC XXX USING DM-LIST-ID(7)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 16 COL 14 PIC X(50) USING DM-LIST-TITLE(7)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 16 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 17 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 17 COL 10 PIC XXX USING DM-LIST-ID(8)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 17 COL 14 PIC X(50) USING DM-LIST-TITLE(8)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 17 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 18 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 18 COL 10 PIC XXX USING DM-LIST-ID(9)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 18 COL 14 PIC X(50) USING DM-LIST-TITLE(9)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 18 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 19 COL 8 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+             05 LINE 19 COL 10 PIC XXX USING DM-LIST-ID(10)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 19 COL 14 PIC X(50) USING DM-LIST-TITLE(10)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 19 COL 84 VALUE "  " FOREGROUND-COLOR IS 7,
+               REVERSE-VIDEO.
+        *>    DM INBOX OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 DM-MENU-CHOICE-FIELD LINE 42 COLUMN 14 PIC XX
+                  USING WS-DM-MENU-CHOICE.
+
+           01 DM-VIEW-SCREEN
+               BACKGROUND-COLOR IS 01.
+                05 BLANK SCREEN.
+        *>    DM VIEW HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 90 USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DM VIEW FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    DM VIEW BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  4 COL 40 VALUE "DIRECT MESSAGES"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE  9 COL 8 VALUE "                              YOUR
+      -    "CHOSEN MESSAGE                             "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 10 VALUE "From:    "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 10 COL 19 PIC X(16) USING WS-DM-DISPLAYNAME
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "Title:   "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 11 COL 19 PIC X(50)
+               USING DM-LIST-TITLE(WS-DM-SELECT)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 10 VALUE "Message: "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 19 PIC X(60) USING LS-PART-1
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 13 COL 19 PIC X(60) USING LS-PART-2
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 14 COL 19 PIC X(60) USING LS-PART-3
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 15 COL 19 PIC X(60) USING LS-PART-4
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 16 COL 19 PIC X(60) USING LS-PART-5
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+        *>    DM VIEW OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 DM-VIEW-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING WS-DM-VIEW-CHOICE.
 
-           01 WRITE-MSG-SCREEN
+           01 DM-COMPOSE-SCREEN
                BACKGROUND-COLOR IS 01.
                05 BLANK SCREEN.
-        *>    WRITE MESSAGE HEADER
-             05 LINE 1 COL 1  VALUE "   :                              
+        *>    DM COMPOSE HEADER
+             05 LINE 1 COL 1  VALUE "   :
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
              05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
@@ -1116,112 +2276,302 @@
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 1 COL 90 USING WS-USERCREDITS
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-        *>    WRITE MESSAGE FOOTER
-               05 LINE 43 COL 1 VALUE "                                 
+        *>    DM COMPOSE FOOTER
+               05 LINE 43 COL 1 VALUE "
       -    "                                                           "
                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 44 COL 1 VALUE "     (P) Post message     (D) Dis
-      -    "card message     (S) Sponsor message     (Q) Quit          "                                 
+               05 LINE 44 COL 1 VALUE "     (P) Send message     (D) Dis
+      -    "card message     (Q) Quit                                 "
                 FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 45 COL 1 VALUE "                                 
-      -    "                                                           "
-               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-               05 LINE 46 COL 1 VALUE "                                 
-      -    "                                                           "
-               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-        *>    WRITE MESSAGE BODY
+        *>    DM COMPOSE BODY
              05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
-
-             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"                                     
+             05 LINE  4 COL 40 VALUE "DIRECT MESSAGES"
              FOREGROUND-COLOR IS 7, UNDERLINE.
-
-             05 LINE  9 COL 8 VALUE "                               POST                 
+             05 LINE  9 COL 8 VALUE "                              SEND
       -    " A MESSAGE                                 "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 10 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 10 COL 10 VALUE "Title:   "
+             05 LINE 10 COL 10 VALUE "To:      "
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 WS-TITLE-FIELD LINE 10 COL 19 PIC X(50) USING WS-TITLE
-             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 10 COL 19 PIC X(50) USING LIST-TITLE(MSG-SELECT)
+             05 WS-DM-RECIPIENT-FLD LINE 10 COL 19 PIC X(16)
+               USING WS-DM-RECIPIENT
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 10 COL 69 VALUE "__________     "
+             05 LINE 11 COL 10 VALUE "Title:   "
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 10 COL 84 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 11 COL 8 VALUE "  "   
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.                                  
-             05 LINE 11 COL 10 VALUE "                                   
-      -    "                                        "   
+             05 WS-DM-TITLE-FIELD LINE 11 COL 19 PIC X(50)
+               USING WS-DM-TITLE
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 11 COL 84 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 12 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 12 COL 10 VALUE "Message: "
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE-1-FIELD LINE 12 COL 19 PIC X(60) USING LS-PART-1
+             05 DM-LINE-1-FIELD LINE 12 COL 19 PIC X(60) USING LS-PART-1
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 12 COL 69 VALUE "               "
+             05 DM-LINE-2-FIELD LINE 13 COL 19 PIC X(60) USING LS-PART-2
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 12 COL 84 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 13 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 13 COL 10 VALUE "         "
+             05 DM-LINE-3-FIELD LINE 14 COL 19 PIC X(60) USING LS-PART-3
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE-2-FIELD LINE 13 COL 19 PIC X(60) USING LS-PART-2
+             05 DM-LINE-4-FIELD LINE 15 COL 19 PIC X(60) USING LS-PART-4
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 13 COL 69 VALUE "               "
+             05 DM-LINE-5-FIELD LINE 16 COL 19 PIC X(60) USING LS-PART-5
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 13 COL 84 VALUE "  "
+        *>    DM COMPOSE OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 DM-COMPOSE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING WS-DM-COMPOSE-CHOICE.
+      ******************************************************************
+      ***************-----WHO'S ONLINE SCREEN SECTION--------**********
+      ******************************************************************
+           01 WHOS-ONLINE-SCREEN
+               BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    WHO'S ONLINE HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 14 COL 8 VALUE "  "
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 14 COL 10 VALUE "         "
+             05 LINE 1 COL 90 USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WHO'S ONLINE FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WHO'S ONLINE BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  4 COL 40 VALUE "WHO'S ONLINE"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE  9 COL 8 VALUE "                             CURREN
+      -    "TLY SIGNED IN                              "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(1)
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE-3-FIELD LINE 14 COL 19 PIC X(60) USING LS-PART-3
+             05 LINE 11 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(2)
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 14 COL 69 VALUE "               "
+             05 LINE 12 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(3)
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 14 COL 84 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 15 COL 8 VALUE "  "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 15 COL 10 VALUE "         "
+             05 LINE 13 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(4)
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE-4-FIELD LINE 15 COL 19 PIC X(60) USING LS-PART-4
+             05 LINE 14 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(5)
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 15 COL 69 VALUE "               "
+             05 LINE 15 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(6)
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 15 COL 84 VALUE "  "
+             05 LINE 16 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(7)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 17 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(8)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 18 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(9)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 19 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(10)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 20 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(11)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 21 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(12)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 22 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(13)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 23 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(14)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 24 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(15)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 25 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(16)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 26 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(17)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 27 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(18)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 28 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(19)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 29 COL 14 PIC X(16) USING WS-ONLINE-USERNAME(20)
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+        *>    WHO'S ONLINE OPTION POSITIONING
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 ONLINE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING WS-ONLINE-CHOICE.
+      ******************************************************************
+      ***************-----BOARD FILTER SCREEN SECTION--------***********
+      ******************************************************************
+           01 BOARD-FILTER-SCREEN
+               BACKGROUND-COLOR IS 01.
+               05 BLANK SCREEN.
+        *>    BOARD FILTER HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 16 COL 8 VALUE "  "
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    BOARD FILTER BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 12 COL 10 VALUE "Enter a board name to view onl
+      -    "y that board's messages,"
+             FOREGROUND-COLOR IS 7.
+             05 LINE 13 COL 10 VALUE "or leave blank and press Enter
+      -    " to clear the filter."
+             FOREGROUND-COLOR IS 7.
+             05 LINE 15 COL 10 VALUE "Board:  "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 BOARD-FILTER-ENTRY-FIELD LINE 15 COL 19 PIC X(10)
+               USING WS-BOARD-FILTER
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+        *>    BOARD FILTER FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (Enter) Apply filter
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+      ******************************************************************
+      ******************-----SEARCH SCREEN SECTION--------***************
+      ******************************************************************
+           01 SEARCH-SCREEN
+               BACKGROUND-COLOR IS 01.
+               05 BLANK SCREEN.
+        *>    SEARCH HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 16 COL 10 VALUE "         "
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    SEARCH BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 12 COL 10 VALUE "Enter a keyword to search messag
+      -    "e titles and content,"
+             FOREGROUND-COLOR IS 7.
+             05 LINE 13 COL 10 VALUE "or leave blank and press Enter
+      -    " to clear the search."
+             FOREGROUND-COLOR IS 7.
+             05 LINE 15 COL 10 VALUE "Keyword:  "
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE-5-FIELD LINE 16 COL 19 PIC X(60) USING LS-PART-5
+             05 SEARCH-ENTRY-FIELD LINE 15 COL 21 PIC X(50)
+               USING WS-SEARCH-KEYWORD
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 16 COL 69 VALUE "               "
+        *>    SEARCH FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (Enter) Apply search
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+      ******************************************************************
+      **************-----AUTHOR FILTER SCREEN SECTION-----**************
+      ******************************************************************
+           01 AUTHOR-FILTER-SCREEN
+               BACKGROUND-COLOR IS 01.
+               05 BLANK SCREEN.
+        *>    AUTHOR FILTER HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    AUTHOR FILTER BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 12 COL 10 VALUE "Enter a username to view only t
+      -    "hat member's messages,"
+             FOREGROUND-COLOR IS 7.
+             05 LINE 13 COL 10 VALUE "or leave blank and press Enter
+      -    " to clear the filter."
+             FOREGROUND-COLOR IS 7.
+             05 LINE 15 COL 10 VALUE "Username:  "
              FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-             05 LINE 16 COL 84 VALUE "  "
+             05 AUTHOR-FILTER-ENTRY-FIELD LINE 15 COL 21 PIC X(16)
+               USING WS-AUTHOR-FILTER
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+        *>    AUTHOR FILTER FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (Enter) Apply filter
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+      ******************************************************************
+      ****************-----REPORT REASON SCREEN SECTION-----*************
+      ******************************************************************
+           01 REPORT-REASON-SCREEN
+               BACKGROUND-COLOR IS 01.
+               05 BLANK SCREEN.
+        *>    REPORT REASON HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 17 COL 8 VALUE "                                   
-      -    "                                           "
-             FOREGROUND-COLOR IS 7, REVERSE-VIDEO. 
-             05 LINE 19 COL 33 VALUE "Make your post a sponsored post"                                    
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    REPORT REASON BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 12 COL 10 VALUE "Enter a short reason this is
+      -    " being reported,"
              FOREGROUND-COLOR IS 7.
-             05 LINE 20 COL 38 VALUE "for just "                                    
+             05 LINE 13 COL 10 VALUE "or leave blank and press Enter
+      -    " to cancel."
              FOREGROUND-COLOR IS 7.
-             05 LINE 20 COL 47 VALUE "10 credits!"
-             FOREGROUND-COLOR IS 2.
-             05 LINE 21 COL 37 VALUE "*limited availability*"                                    
-             FOREGROUND-COLOR IS 6, UNDERLINE, BLINK.
-        *>    WRITE MESSAGE OPTION POSITIONING
-               05 LINE 42 COLUMN 6 VALUE "Option: ".
-               05 MSG-WRITE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
-                  USING MSG-WRITE-CHOICE.
+             05 LINE 15 COL 10 VALUE "Reason:  "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 REPORT-REASON-FIELD LINE 15 COL 20 PIC X(50)
+               USING WS-REPORT-REASON
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+        *>    REPORT REASON FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (Enter) File report
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+      ******************************************************************
+      ****************-----PAGE SIZE SCREEN SECTION--------**************
+      ******************************************************************
+           01 PAGE-SIZE-SCREEN
+               BACKGROUND-COLOR IS 01.
+               05 BLANK SCREEN.
+        *>    PAGE SIZE HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    PAGE SIZE BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 12 COL 10 VALUE "Enter how many messages to skip
+      -    " per next/previous page,"
+             FOREGROUND-COLOR IS 7.
+             05 LINE 13 COL 10 VALUE "or leave blank and press Enter
+      -    " to keep the current size."
+             FOREGROUND-COLOR IS 7.
+             05 LINE 15 COL 10 VALUE "Page size:  "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 PAGE-SIZE-ENTRY-FIELD LINE 15 COL 23 PIC X(3)
+               USING WS-PAGE-SIZE-FIELD
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+        *>    PAGE SIZE FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (Enter) Apply page size
+      -    "                                                           "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
       ******************************************************************
       *****************-----COMMENTS SCREEN SECTION--------*************
       ******************************************************************
@@ -1246,12 +2596,12 @@
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 44 COL 1 VALUE "     (N) Next page     (P) Previous
-      -    " page     (C) Comment                                      "                                 
+      -    " page     (C) Comment     (R) Reply                        "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 45 COL 1 VALUE "     (G) Go back       (Q) Quit                                 
-      -    "                                                         "
+             05 LINE 45 COL 1 VALUE "     (G) Go back       (Q) Quit
+      -    "   (D) Delete comment # [ADM]                             "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-             05 LINE 46 COL 1 VALUE "                                 
+             05 LINE 46 COL 1 VALUE "     (X) Report comment #
       -    "                                                         "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 3 COL 10 VALUE "Comments for the message titled: ".
@@ -1264,109 +2614,130 @@
              05 LINE 9 COL 72 PIC X(21) USING COM-DATE(COM-INDEX).
              05 LINE 9 COL 10 PIC X(50) USING COM-COMMENT(COM-INDEX)
              FOREGROUND-COLOR IS 2.
-             05 LINE 10 COL 10 PIC X(16) USING COM-AUTHOR(COM-INDEX).
+             05 LINE 10 COL 10 PIC X(16) USING WS-COM-DISPLAYNAME-1.
+             05 LINE 10 COL 60 PIC X(12) USING COM-REPLY-MARKER-1
+             FOREGROUND-COLOR IS 6.
              *>    2nd COMMENT
-             05 LINE 12 COL 72 PIC X(21) 
+             05 LINE 12 COL 72 PIC X(21)
              USING COM-DATE(COM-INDEX + 1).
-             05 LINE 12 COL 10 PIC X(50) 
+             05 LINE 12 COL 10 PIC X(50)
              USING COM-COMMENT(COM-INDEX + 1)
              FOREGROUND-COLOR IS 2.
-             05 LINE 13 COL 10 PIC X(16) 
-             USING COM-AUTHOR(COM-INDEX + 1).
+             05 LINE 13 COL 10 PIC X(16)
+             USING WS-COM-DISPLAYNAME-2.
+             05 LINE 13 COL 60 PIC X(12) USING COM-REPLY-MARKER-2
+             FOREGROUND-COLOR IS 6.
              *>    3rd COMMENT
-             05 LINE 15 COL 72 PIC X(21) 
+             05 LINE 15 COL 72 PIC X(21)
              USING COM-DATE(COM-INDEX + 2).
-             05 LINE 15 COL 10 PIC X(50) 
+             05 LINE 15 COL 10 PIC X(50)
              USING COM-COMMENT(COM-INDEX + 2)
              FOREGROUND-COLOR IS 2.
-             05 LINE 16 COL 10 PIC X(16) 
-             USING COM-AUTHOR(COM-INDEX + 2).
+             05 LINE 16 COL 10 PIC X(16)
+             USING WS-COM-DISPLAYNAME-3.
+             05 LINE 16 COL 60 PIC X(12) USING COM-REPLY-MARKER-3
+             FOREGROUND-COLOR IS 6.
              *>    4th COMMENT
-             05 LINE 18 COL 72 PIC X(21) 
+             05 LINE 18 COL 72 PIC X(21)
              USING COM-DATE(COM-INDEX + 3).
-             05 LINE 18 COL 10 PIC X(50) 
+             05 LINE 18 COL 10 PIC X(50)
              USING COM-COMMENT(COM-INDEX + 3)
              FOREGROUND-COLOR IS 2.
-             05 LINE 19 COL 10 PIC X(16) 
-             USING COM-AUTHOR(COM-INDEX + 3).
+             05 LINE 19 COL 10 PIC X(16)
+             USING WS-COM-DISPLAYNAME-4.
+             05 LINE 19 COL 60 PIC X(12) USING COM-REPLY-MARKER-4
+             FOREGROUND-COLOR IS 6.
              *>    5th COMMENT
-             05 LINE 21 COL 72 PIC X(21) 
+             05 LINE 21 COL 72 PIC X(21)
              USING COM-DATE(COM-INDEX + 4).
-             05 LINE 21 COL 10 PIC X(50) 
+             05 LINE 21 COL 10 PIC X(50)
              USING COM-COMMENT(COM-INDEX + 4)
              FOREGROUND-COLOR IS 2.
-             05 LINE 22 COL 10 PIC X(16) 
-             USING COM-AUTHOR(COM-INDEX + 4).
+             05 LINE 22 COL 10 PIC X(16)
+             USING WS-COM-DISPLAYNAME-5.
+             05 LINE 22 COL 60 PIC X(12) USING COM-REPLY-MARKER-5
+             FOREGROUND-COLOR IS 6.
+             05 LINE 24 COL 10 VALUE "Reply to #: ".
+             05 COM-REPLY-SELECT-FIELD LINE 24 COL 22 PIC X(4)
+               USING WS-REPLY-TARGET-FIELD.
+             05 LINE 25 COL 10 VALUE "Report #: ".
+             05 COM-REPORT-SELECT-FIELD LINE 25 COL 21 PIC X(1)
+               USING WS-REPORT-COMMENT-POS.
+             05 LINE 26 COL 10 VALUE "Delete #: ".
+             05 COM-DELETE-SELECT-FIELD LINE 26 COL 21 PIC X(1)
+               USING WS-DELETE-COMMENT-POS.
         *>    COMMENT SECTION OPTION POSITIONING
              05 LINE 42 COLUMN 6 VALUE "Option: ".
              05 COM-SCRN-CHOICE-FIELD LINE 42 COL 14 PIC X USING
                COM-SCRN-CHOICE. 
 
-      *     01 WRITE-COMMENT-SCREEN
-      *         BACKGROUND-COLOR IS 01.
-      *         05 BLANK SCREEN.
-        *>    WRITE MESSAGE HEADER
-      *       05 LINE 1 COL 1  VALUE "   :                              
-      *-    "                                                         "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *       05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
-      *       FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
-      *       05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
-      *       FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
-      *       05 LINE 1 COL 81 VALUE "CREDITS: "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *       05 LINE 1 COL 90 USING WS-USERCREDITS
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-        *>    WRITE MESSAGE FOOTER
-      *         05 LINE 43 COL 1 VALUE "                                 
-      *-    "                                                           "
-      *         FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *         05 LINE 44 COL 1 VALUE "     (P) Post comment     (D) Dis
-      *-    "card comment     (Q) Quit          "                                 
-      *          FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *         05 LINE 45 COL 1 VALUE "                                 
-      *-    "                                                           "
-      *         FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *         05 LINE 46 COL 1 VALUE "                                 
-      *-    "                                                           "
-      *         FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-        *>    WRITE MESSAGE BODY
-      *       05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+           01 WRITE-COMMENT-SCREEN
+               BACKGROUND-COLOR IS 01.
+               05 BLANK SCREEN.
+        *>    WRITE COMMENT HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 90 USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WRITE COMMENT FOOTER
+               05 LINE 43 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 44 COL 1 VALUE "     (P) Post comment     (D) Dis
+      -    "card comment     (Q) Quit          "
+                FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 45 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+               05 LINE 46 COL 1 VALUE "
+      -    "                                                           "
+               FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WRITE COMMENT BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
 
-      *       05 LINE 4 COL 40 VALUE "BULLETIN BOARD"                                     
-      *       FOREGROUND-COLOR IS 7, UNDERLINE.
-      *       05 LINE 7 COL 41 VALUE "POST A COMMENT"                                         
-      *       FOREGROUND-COLOR IS 7.
-                  
-      *       05 LINE  9 COL 8 VALUE "                                   
-      *-    "                                           "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *       05 LINE 10 COL 8 VALUE "  "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *       05 LINE 11 COL 8 VALUE "  "   
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.                                  
-      *       05 LINE 11 COL 10 VALUE "                                   
-      *-    "                                        "   
-      *       FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-      *       05 LINE 11 COL 84 VALUE "  "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *       05 LINE 12 COL 8 VALUE "  "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *       05 LINE 12 COL 10 VALUE "Comment: "
-      *       FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-      *       05 COM-COMMENT-FIELD LINE 12 COL 19 PIC X(60) 
-      *       USING COM-COMMENT FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-      *       05 LINE 12 COL 69 VALUE "               "
-      *       FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
-      *       05 LINE 12 COL 84 VALUE "  "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
-      *       05 LINE 17 COL 8 VALUE "                                   
-      *-    "                                           "
-      *       FOREGROUND-COLOR IS 7, REVERSE-VIDEO.            
+             05 LINE 4 COL 40 VALUE "BULLETIN BOARD"
+             FOREGROUND-COLOR IS 7, UNDERLINE.
+             05 LINE 7 COL 41 VALUE "POST A COMMENT"
+             FOREGROUND-COLOR IS 7.
+             05 LINE 8 COL 33 PIC X(18) USING WS-REPLY-TARGET-DISPLAY
+             FOREGROUND-COLOR IS 6.
+
+             05 LINE  9 COL 8 VALUE "
+      -    "                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 10 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 11 COL 10 VALUE "
+      -    "                                        "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 11 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 12 COL 8 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 12 COL 10 VALUE "Comment: "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 COM-COMMENT-FIELD LINE 12 COL 19 PIC X(50)
+             USING WS-NEW-COMMENT FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 69 VALUE "               "
+             FOREGROUND-COLOR IS 3, REVERSE-VIDEO.
+             05 LINE 12 COL 84 VALUE "  "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 17 COL 8 VALUE "
+      -    "                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
         *>    WRITE COMMENT OPTION POSITIONING
-      *         05 LINE 42 COLUMN 6 VALUE "Option: ".
-      *         05 COMMENT-WRITE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
-      *            USING COMMENT-WRITE-CHOICE.  
+               05 LINE 42 COLUMN 6 VALUE "Option: ".
+               05 COMMENT-WRITE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                  USING COMMENT-WRITE-CHOICE.
       ******************************************************************
       *******************-----GAMES MENU SECTION----********************
       ******************************************************************
@@ -1603,7 +2974,43 @@
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.        
         *>    WORD GUESSING GAME OPTION POSITIONING
                05 LINE 42 COLUMN 6 VALUE "Option: ".
-   
+
+           01 WAGER-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    WAGER SCREEN HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 81 VALUE "CREDITS: "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 90 PIC 9(3) USING WS-USERCREDITS
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+        *>    WAGER SCREEN BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 6 VALUE "                       STAKE
+      -    " CREDITS TO PLAY?                                 "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 14 COL 27 VALUE "(Y) Yes - wager credits".
+             05 LINE 16 COL 27 VALUE "(N) No - play for free".
+             05 LINE 19 COL 27 VALUE "Wager amount: ".
+             05 WAGER-AMOUNT-FIELD LINE 19 COLUMN 41 PIC 999
+                USING WS-WAGER-AMOUNT.
+        *>    WAGER SCREEN FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (Y) Yes        (N) No
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 WAGER-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-WAGER-MODE.
+
            01 IN-GAME-SCREEN
              BACKGROUND-COLOR IS 1.
              05 BLANK SCREEN.
@@ -1843,6 +3250,9 @@
              05 LINE 8 COLUMN 46 PIC X(10) USING WS-NAME(1)
              FOREGROUND-COLOR IS 7.
              05 LINE 8 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 2.
+             05 LINE 8 COLUMN 58 VALUE "G:" FOREGROUND-COLOR IS 2.
+             05 LINE 8 COLUMN 60 PIC 999 USING WS-TABLE-GAMES(1)
+             FOREGROUND-COLOR IS 7.
              05 LINE 9 COLUMN 40 VALUE "*****************" 
              FOREGROUND-COLOR IS 2.
              05 LINE 10 COLUMN 40 VALUE "*" FOREGROUND-COLOR IS 7.
@@ -1851,6 +3261,9 @@
              05 LINE 10 COLUMN 46 PIC X(10) USING WS-NAME(2)
              FOREGROUND-COLOR IS 7.
              05 LINE 10 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 7.
+             05 LINE 10 COLUMN 58 VALUE "G:" FOREGROUND-COLOR IS 7.
+             05 LINE 10 COLUMN 60 PIC 999 USING WS-TABLE-GAMES(2)
+             FOREGROUND-COLOR IS 7.
              05 LINE 11 COLUMN 40 VALUE "*" FOREGROUND-COLOR IS 7.
              05 LINE 11 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 7.
              05 LINE 12 COLUMN 40 VALUE "*" FOREGROUND-COLOR IS 7.
@@ -1859,6 +3272,9 @@
              05 LINE 12 COLUMN 46 PIC X(10) USING WS-NAME(3)
              FOREGROUND-COLOR IS 7.
              05 LINE 12 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 7.
+             05 LINE 12 COLUMN 58 VALUE "G:" FOREGROUND-COLOR IS 7.
+             05 LINE 12 COLUMN 60 PIC 999 USING WS-TABLE-GAMES(3)
+             FOREGROUND-COLOR IS 7.
              05 LINE 13 COLUMN 40 VALUE "*" FOREGROUND-COLOR IS 7.
              05 LINE 13 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 7.
              05 LINE 14 COLUMN 40 VALUE "*" FOREGROUND-COLOR IS 7.
@@ -1867,6 +3283,9 @@
              05 LINE 14 COLUMN 46 PIC X(10) USING WS-NAME(4)
              FOREGROUND-COLOR IS 7.
              05 LINE 14 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 7.
+             05 LINE 14 COLUMN 58 VALUE "G:" FOREGROUND-COLOR IS 7.
+             05 LINE 14 COLUMN 60 PIC 999 USING WS-TABLE-GAMES(4)
+             FOREGROUND-COLOR IS 7.
              05 LINE 15 COLUMN 40 VALUE "*" FOREGROUND-COLOR IS 7.
              05 LINE 15 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 7.
              05 LINE 16 COLUMN 40 VALUE "*" FOREGROUND-COLOR IS 7.
@@ -1875,6 +3294,9 @@
              05 LINE 16 COLUMN 46 PIC X(10) USING WS-NAME(5)
              FOREGROUND-COLOR IS 7.
              05 LINE 16 COLUMN 56 VALUE "*" FOREGROUND-COLOR IS 7.
+             05 LINE 16 COLUMN 58 VALUE "G:" FOREGROUND-COLOR IS 7.
+             05 LINE 16 COLUMN 60 PIC 999 USING WS-TABLE-GAMES(5)
+             FOREGROUND-COLOR IS 7.
              05 LINE 17 COLUMN 40 VALUE "*****************" 
              FOREGROUND-COLOR IS 7.
         *>    HIGH SCORE OPTION POSITIONING
@@ -1882,6 +3304,35 @@
                05 WS-HIGH-SCORE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
                   USING WS-HIGH-SCORE-CHOICE.
 
+           01 TIC-TAC-TOE-DIFFICULTY-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    TIC-TAC-TOE DIFFICULTY HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    TIC-TAC-TOE DIFFICULTY BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 6 VALUE "                       SELECT
+      -    " DIFFICULTY                                       "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 14 COL 27 VALUE "(E) Easy opponent".
+             05 LINE 16 COL 27 VALUE "(H) Hard opponent".
+        *>    TIC-TAC-TOE DIFFICULTY FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (E) Easy     (H) Hard
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 TTT-DIFFICULTY-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-TTT-DIFFICULTY.
+
            01 TIC-TAC-TOE-SCREEN
              BACKGROUND-COLOR IS WS-BG-COLOR.
              05 BLANK SCREEN.
@@ -1962,14 +3413,78 @@
                    FOREGROUND-COLOR IS 5.
                    05 WINS PIC 9(2) FROM WS-WINS.
                05 LINE 29 COLUMN 41 VALUE IS "/".
-                   05 GAMES PIC 9(2) FROM WS-GAMES. 
+                   05 GAMES PIC 9(2) FROM WS-GAMES.
+
+           01 TIC-TAC-TOE-RECORD-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    TIC-TAC-TOE RECORD HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    TIC-TAC-TOE RECORD BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 6 VALUE "                       LIFETIME
+      -    " TIC-TAC-TOE RECORD                              "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 14 COL 27 VALUE "Wins:    ".
+             05 LINE 14 COL 36 PIC ZZ9 USING WS-TTT-WINS
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 16 COL 27 VALUE "Losses:  ".
+             05 LINE 16 COL 36 PIC ZZ9 USING WS-TTT-LOSSES
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+             05 LINE 18 COL 27 VALUE "Ties:    ".
+             05 LINE 18 COL 36 PIC ZZ9 USING WS-TTT-TIES
+             FOREGROUND-COLOR IS 2, HIGHLIGHT.
+        *>    TIC-TAC-TOE RECORD FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (Enter) Continue
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 TTT-RECORD-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-TTT-RECORD-CHOICE.
+
+           01 NUMBER-GAME-MODE-SCREEN
+             BACKGROUND-COLOR IS 1.
+             05 BLANK SCREEN.
+        *>    NUMBER GAME MODE HEADER
+             05 LINE 1 COL 1  VALUE "   :
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+             05 LINE 1 COL 5 PIC X(2) USING WS-FORMATTED-MINS
+             FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
+        *>    NUMBER GAME MODE BODY
+             05 LINE  4 COL 10 VALUE "FriendFace" UNDERLINE.
+             05 LINE  9 COL 6 VALUE "                       SELECT
+      -    " GAME MODE                                        "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 14 COL 27 VALUE "(N) Normal - unlimited guesses".
+             05 LINE 16 COL 27 VALUE "(L) Limited - 5 guesses only".
+        *>    NUMBER GAME MODE FOOTER
+             05 LINE 43 COL 1 VALUE "
+      -    "                                                         "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 44 COL 1 VALUE "     (N) Normal     (L) Limited
+      -    "                                                           "
+             FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
+             05 LINE 42 COLUMN 6 VALUE "Option: ".
+             05 NUMGAME-MODE-CHOICE-FIELD LINE 42 COLUMN 14 PIC X
+                USING WS-NUMGAME-MODE.
 
-           
            01 GUESS-THE-NUMBER-GAME-SCREEN
              BACKGROUND-COLOR IS 1.
            05 BLANK SCREEN.
              05 LINE 1 COL 1  VALUE "   :                              
-      -    "                                                         "
+      -    "                                                           "
              FOREGROUND-COLOR IS 7, REVERSE-VIDEO.
              05 LINE 1 COL 2 PIC X(2) USING WS-FORMATTED-HOUR 
              FOREGROUND-COLOR IS 7 REVERSE-VIDEO.
@@ -2007,6 +3522,7 @@
            ELSE IF LOGIN-CHOICE = "c" OR "C" THEN 
                PERFORM 0102-SIGN-UP
            ELSE IF LOGIN-CHOICE = "q" OR "Q" THEN 
+               CALL "clear-presence" USING WS-USERNAME
                STOP RUN
            ELSE 
                PERFORM 0110-DISPLAY-MENU
@@ -2019,16 +3535,44 @@
            DISPLAY SIGN-IN-SCREEN.
            ACCEPT WS-USERNAME-FIELD.
            ACCEPT WS-PASSWORD-FIELD.
-           
-           CALL "sign-in" USING WS-USERNAME, WS-PASSWORD, 
-           WS-LOGIN-CORRECT.
 
-           IF WS-LOGIN-CORRECT = 1 THEN
-               PERFORM 0110-DISPLAY-MENU 
-           ELSE 
-               MOVE "Incorrect Username or Password" TO WS-ERROR-MSG
-                   PERFORM 0109-ERROR-PAGE 
-           END-IF. 
+           CALL "check-login-lockout" USING WS-USERNAME WS-LOCKED-OUT.
+
+           IF WS-LOCKED-OUT = 1 THEN
+               MOVE 0 TO WS-LOGIN-SUCCESS
+               CALL "login-audit" USING WS-FORMATTED-DT WS-USERNAME
+                   WS-LOGIN-SUCCESS
+               MOVE "Account Locked, Try Again Tomorrow" TO WS-ERROR-MSG
+               PERFORM 0109-ERROR-PAGE
+           ELSE
+               CALL "sign-in" USING WS-USERNAME, WS-PASSWORD,
+               WS-LOGIN-CORRECT
+
+               IF WS-LOGIN-CORRECT = 1 THEN
+                   MOVE 1 TO WS-LOGIN-SUCCESS
+                   CALL "record-login-attempt" USING WS-USERNAME
+                       WS-LOGIN-SUCCESS WS-LOCKED-OUT
+                   CALL "login-audit" USING WS-FORMATTED-DT WS-USERNAME
+                       WS-LOGIN-SUCCESS
+                   CALL "expire-vip"
+                   CALL "record-presence" USING WS-USERNAME
+                   PERFORM 0110-DISPLAY-MENU
+               ELSE
+                   MOVE 0 TO WS-LOGIN-SUCCESS
+                   CALL "record-login-attempt" USING WS-USERNAME
+                       WS-LOGIN-SUCCESS WS-LOCKED-OUT
+                   CALL "login-audit" USING WS-FORMATTED-DT WS-USERNAME
+                       WS-LOGIN-SUCCESS
+                   IF WS-LOCKED-OUT = 1 THEN
+                       MOVE "Account Locked, Try Again Tomorrow" TO
+                           WS-ERROR-MSG
+                   ELSE
+                       MOVE "Incorrect Username or Password" TO
+                           WS-ERROR-MSG
+                   END-IF
+                   PERFORM 0109-ERROR-PAGE
+               END-IF
+           END-IF.
 
        0102-SIGN-UP.
            PERFORM 0200-TIME-AND-DATE.
@@ -2047,24 +3591,23 @@
            END-IF.       
 
        0103-SIGN-UP-CHECK.
-           
-           IF WS-NEW-USER-NAME = " "
-               MOVE "Invalid Username Try Another" TO WS-ERROR-MSG
-               PERFORM 0109-ERROR-PAGE
-           ELSE IF WS-NEW-PASSWORD = " "
-               MOVE "Invalid Password Try Another" TO WS-ERROR-MSG
-               PERFORM 0109-ERROR-PAGE
-           END-IF.    
-           
-           CALL "sign-up-check" USING WS-NEW-USER-NAME 
-               WS-UNAME-UNAVAILABLE.
 
-           IF WS-UNAME-UNAVAILABLE = 1 THEN
-               MOVE "Username Taken" TO WS-ERROR-MSG
+           CALL "validate-signup-fields" USING WS-NEW-USER-NAME
+               WS-NEW-PASSWORD WS-SIGNUP-VALID WS-ERROR-MSG.
+
+           IF WS-SIGNUP-VALID NOT = "Y" THEN
                PERFORM 0109-ERROR-PAGE
            ELSE
-               CALL "sign-up" USING WS-NEW-USER-NAME WS-NEW-PASSWORD
-               PERFORM 0101-SIGN-IN
+               CALL "sign-up-check" USING WS-NEW-USER-NAME
+                   WS-UNAME-UNAVAILABLE
+
+               IF WS-UNAME-UNAVAILABLE = 1 THEN
+                   MOVE "Username Taken" TO WS-ERROR-MSG
+                   PERFORM 0109-ERROR-PAGE
+               ELSE
+                   CALL "sign-up" USING WS-NEW-USER-NAME WS-NEW-PASSWORD
+                   PERFORM 0101-SIGN-IN
+               END-IF
            END-IF.
 
        0109-ERROR-PAGE.
@@ -2078,6 +3621,7 @@
            ELSE IF ERROR-CHOICE = "c" OR "C" THEN 
                PERFORM 0102-SIGN-UP
            ELSE IF ERROR-CHOICE = "q" OR "Q" THEN 
+               CALL "clear-presence" USING WS-USERNAME
                STOP RUN
            ELSE 
                PERFORM 0109-ERROR-PAGE 
@@ -2088,13 +3632,26 @@
        0110-DISPLAY-MENU.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
+           CALL "account-status-check" USING WS-USERNAME
+               WS-USERACCOUNTLEVEL WS-VIP-EXPIRY.
+           MOVE SPACES TO WS-NOTIFICATION-NOTICE.
+           CALL "get-notification-count" USING WS-USERNAME
+             WS-NOTIFICATION-COUNT.
+           IF WS-NOTIFICATION-COUNT > 0 THEN
+             STRING "You have " DELIMITED BY SIZE
+                 WS-NOTIFICATION-COUNT DELIMITED BY SIZE
+                 " new replies" DELIMITED BY SIZE
+                 INTO WS-NOTIFICATION-NOTICE
+           END-IF.
            INITIALIZE MENU-CHOICE.
            DISPLAY MENU-SCREEN.
            ACCEPT MENU-CHOICE-FIELD.
 
            IF MENU-CHOICE =        "q" or "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
              STOP RUN
            ELSE IF MENU-CHOICE =   "l" or "L" THEN
+             CALL "clear-presence" USING WS-USERNAME
              PERFORM 0100-DISPLAY-LOGIN
            ELSE IF MENU-CHOICE =   "m" or "M" THEN
              PERFORM 0140-MESSAGE-MENU
@@ -2103,19 +3660,354 @@
            ELSE IF MENU-CHOICE =   "a" or "A" THEN
              PERFORM 0111-USER-ACCOUNT-MENU
            ELSE IF MENU-CHOICE =   "c" or "C" THEN
-               PERFORM 0130-CREDIT-STORE 
+               PERFORM 0130-CREDIT-STORE
+           ELSE IF MENU-CHOICE =   "o" or "O" THEN
+             IF WS-USERACCOUNTLEVEL = "ADM" THEN
+               PERFORM 0160-MODERATION-QUEUE
+             END-IF
+           ELSE IF MENU-CHOICE =   "i" or "I" THEN
+             IF WS-USERACCOUNTLEVEL = "ADM" THEN
+               PERFORM 0170-DAILY-DIGEST
+             END-IF
+           ELSE IF MENU-CHOICE =   "w" or "W" THEN
+             IF WS-USERACCOUNTLEVEL = "ADM" THEN
+               PERFORM 0180-WORD-LIST-MAINTENANCE
+             END-IF
+           ELSE IF MENU-CHOICE =   "d" or "D" THEN
+             PERFORM 0190-DM-INBOX
+           ELSE IF MENU-CHOICE =   "n" or "N" THEN
+             PERFORM 0193-WHOS-ONLINE
+           ELSE IF MENU-CHOICE =   "r" or "R" THEN
+             IF WS-USERACCOUNTLEVEL = "ADM" THEN
+               PERFORM 0171-REVENUE-REPORT
+             END-IF
+           ELSE IF MENU-CHOICE =   "s" or "S" THEN
+             IF WS-USERACCOUNTLEVEL = "ADM" THEN
+               PERFORM 0172-MEMBER-STATEMENT-LOOKUP
+             END-IF
            END-IF.
 
            PERFORM 0110-DISPLAY-MENU.
 
+       0160-MODERATION-QUEUE.
+      *>    LISTS UP TO FIVE OPEN REPORTS. PICKING 1-5 CLEARS THAT
+      *>    ENTRY OFF THE QUEUE ONCE IT HAS BEEN DEALT WITH.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           CALL "get-moderation-queue" USING WS-QUEUE-COUNT,
+             WS-QUEUE-TABLE.
+           INITIALIZE WS-QUEUE-CHOICE.
+           DISPLAY MODERATION-QUEUE-SCREEN.
+           ACCEPT QUEUE-CHOICE-FIELD.
+
+           IF WS-QUEUE-CHOICE >= "1" AND WS-QUEUE-CHOICE <= "5" THEN
+             MOVE WS-QUEUE-CHOICE TO WS-QUEUE-POS
+             IF WS-QUEUE-POS <= WS-QUEUE-COUNT THEN
+               CALL "resolve-moderation-entry" USING
+                 WS-Q-ID(WS-QUEUE-POS)
+             END-IF
+             PERFORM 0160-MODERATION-QUEUE
+           END-IF.
+
+           IF WS-QUEUE-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           IF WS-QUEUE-CHOICE = "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           END-IF.
+
+       0170-DAILY-DIGEST.
+      *>    PULLS TODAY'S NEW MESSAGE, NEW COMMENT AND SPONSORED POST
+      *>    COUNTS INTO ONE END-OF-DAY SUMMARY SCREEN.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           CALL "daily-digest" USING WS-FORMATTED-DT,
+             WS-DIGEST-MSG-COUNT, WS-DIGEST-COMMENT-COUNT,
+             WS-DIGEST-SPONSORED-COUNT.
+           INITIALIZE WS-DIGEST-CHOICE.
+           DISPLAY DAILY-DIGEST-SCREEN.
+           ACCEPT DIGEST-CHOICE-FIELD.
+
+           IF WS-DIGEST-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           IF WS-DIGEST-CHOICE = "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           END-IF.
+
+       0171-REVENUE-REPORT.
+      *>    TOTALS CREDIT STORE PURCHASES AND REFUNDS OUT OF
+      *>    TRANSACTION-LOG.DAT FOR SHOP BOOKKEEPING.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           CALL "credit-store-revenue-report" USING WS-FORMATTED-DT,
+             WS-DAY-REVENUE, WS-WEEK-REVENUE, WS-MONTH-REVENUE.
+           INITIALIZE WS-REVENUE-CHOICE.
+           DISPLAY REVENUE-REPORT-SCREEN.
+           ACCEPT REVENUE-CHOICE-FIELD.
+
+           IF WS-REVENUE-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           IF WS-REVENUE-CHOICE = "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           END-IF.
+
+       0172-MEMBER-STATEMENT-LOOKUP.
+      *>    ASKS FOR A USERNAME TO PULL A COMBINED STATEMENT FOR. GOES
+      *>    BACK TO ITSELF ON A BAD USERNAME SO THE ADMIN CAN TRY AGAIN.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE WS-STMT-LOOKUP-USER.
+           INITIALIZE WS-STMT-LOOKUP-CHOICE.
+           DISPLAY STATEMENT-LOOKUP-SCREEN.
+           ACCEPT STMT-LOOKUP-USER-FLD.
+           ACCEPT STMT-LOOKUP-CHOICE-FIELD.
+
+           IF WS-STMT-LOOKUP-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           IF WS-STMT-LOOKUP-CHOICE = "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           END-IF.
+
+           IF WS-STMT-LOOKUP-CHOICE = "l" OR "L" THEN
+             MOVE FUNCTION TRIM(WS-STMT-LOOKUP-USER) TO
+               WS-STMT-LOOKUP-USER
+             CALL "member-statement" USING WS-STMT-LOOKUP-USER,
+               WS-STMT-FOUND, WS-STMT-CREDITS, WS-STMT-LEVEL,
+               WS-STMT-VIP-EXPIRY, WS-STMT-POST-COUNT,
+               WS-STMT-COMMENT-COUNT, WS-STMT-TRANS-COUNT,
+               WS-STMT-LIFETIME-SPEND
+             IF WS-STMT-FOUND = 1 THEN
+               PERFORM 0173-MEMBER-STATEMENT
+             ELSE
+               PERFORM 0172-MEMBER-STATEMENT-LOOKUP
+             END-IF
+           END-IF.
+
+       0173-MEMBER-STATEMENT.
+      *>    DISPLAYS THE COMBINED STATEMENT GATHERED BY
+      *>    MEMBER-STATEMENT.CBL FOR THE LOOKED-UP USERNAME.
+           PERFORM 0200-TIME-AND-DATE.
+           INITIALIZE WS-STMT-CHOICE.
+           DISPLAY MEMBER-STATEMENT-SCREEN.
+           ACCEPT STMT-CHOICE-FIELD.
+
+           IF WS-STMT-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           IF WS-STMT-CHOICE = "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           END-IF.
+
+       0180-WORD-LIST-MAINTENANCE.
+      *>    LETS AN ADM-LEVEL USER ADD OR REMOVE A WORD FROM THE
+      *>    GUESSING-WORDS.DAT DICTIONARY WITHOUT HAND-EDITING THE
+      *>    .DAT FILE, AND SHOWS THE COUNT AGAINST THE 213-WORD TABLE
+      *>    BOUND 0410-DISPLAY-GUESSING-GAME READS IT INTO.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           MOVE SPACES TO WS-WORDLIST-ACTION.
+           MOVE SPACES TO WS-WORDLIST-WORD.
+           CALL "maintain-word-list" USING WS-WORDLIST-ACTION,
+             WS-WORDLIST-WORD, WS-WORDLIST-RESULT, WS-WORDLIST-COUNT.
+           DISPLAY WORD-LIST-SCREEN.
+           ACCEPT WORDLIST-ACTION-FIELD.
+
+           IF WS-WORDLIST-ACTION = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           ELSE IF WS-WORDLIST-ACTION = "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           ELSE IF WS-WORDLIST-ACTION = "a" OR "A" OR "r" OR "R" THEN
+             PERFORM 0181-WORD-LIST-ENTRY
+           ELSE
+             PERFORM 0180-WORD-LIST-MAINTENANCE
+           END-IF.
+
+       0181-WORD-LIST-ENTRY.
+      *>    COLLECTS THE WORD TO ADD/REMOVE ON A DEDICATED ENTRY
+      *>    SCREEN, THE SAME SHAPE 0152-REPORT-REASON-ENTRY USES. A
+      *>    BLANK WORD CANCELS THE ADD/REMOVE.
+           MOVE SPACES TO WS-WORDLIST-WORD.
+           DISPLAY WORD-ENTRY-SCREEN.
+           ACCEPT WORD-ENTRY-FIELD.
+
+           IF WS-WORDLIST-WORD NOT = SPACES AND LOW-VALUE THEN
+             MOVE FUNCTION TRIM(WS-WORDLIST-WORD) TO WS-WORDLIST-WORD
+             CALL "maintain-word-list" USING WS-WORDLIST-ACTION,
+               WS-WORDLIST-WORD, WS-WORDLIST-RESULT, WS-WORDLIST-COUNT
+           END-IF.
+
+           PERFORM 0180-WORD-LIST-MAINTENANCE.
+
+       0190-DM-INBOX.
+      *>    LISTS UP TO THE MEMBER'S OWN DIRECT MESSAGES, NEWEST
+      *>    FIRST, THE SAME CACHE-ON-FIRST-VIEW SHAPE 0140-MESSAGE-MENU
+      *>    USES FOR THE PUBLIC BOARD.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+
+           IF WS-DM-CACHE-VALID NOT = "Y" THEN
+             CALL "number-of-private-messages" USING NUM-DM-LINES
+             CALL "get-inbox-messages" USING NUM-DM-LINES WS-USERNAME
+               WS-DM-TABLE WS-DM-COUNT
+             MOVE "Y" TO WS-DM-CACHE-VALID
+           END-IF.
+
+           INITIALIZE WS-DM-MENU-CHOICE.
+           DISPLAY DM-INBOX-SCREEN.
+           ACCEPT DM-MENU-CHOICE-FIELD.
+           MOVE WS-DM-MENU-CHOICE TO WS-DM-SELECT.
+
+           IF WS-DM-SELECT > 0 AND WS-DM-SELECT <= WS-DM-COUNT THEN
+             PERFORM 0191-DM-VIEW
+           END-IF.
+
+           IF WS-DM-MENU-CHOICE =      "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           ELSE IF WS-DM-MENU-CHOICE = "w" OR "W" THEN
+             PERFORM 0192-DM-COMPOSE
+           ELSE IF WS-DM-MENU-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           PERFORM 0190-DM-INBOX.
+
+       0191-DM-VIEW.
+      *>    SHOWS ONE INBOX ENTRY IN FULL, THE SAME SHAPE
+      *>    0141-MESSAGE-VIEW USES FOR A PUBLIC BOARD MESSAGE.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           MOVE DM-LIST-CONTENT(WS-DM-SELECT) TO WS-CONTENT-DISPLAY.
+           CALL "get-display-name" USING DM-LIST-SENDER(WS-DM-SELECT)
+               WS-DM-DISPLAYNAME.
+
+           INITIALIZE WS-DM-VIEW-CHOICE.
+           DISPLAY DM-VIEW-SCREEN.
+           ACCEPT DM-VIEW-CHOICE-FIELD.
+
+           IF WS-DM-VIEW-CHOICE =      "g" OR "G" THEN
+             PERFORM 0190-DM-INBOX
+           ELSE IF WS-DM-VIEW-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+       0192-DM-COMPOSE.
+      *>    SENDS A NEW PRIVATE MESSAGE. THE RECIPIENT MUST BE AN
+      *>    EXISTING MEMBER - SIGN-UP-CHECK.CBL ALREADY TELLS US
+      *>    "UNAVAILABLE" MEANS THE USERNAME IS TAKEN, WHICH IS
+      *>    EXACTLY WHAT "EXISTS" MEANS HERE.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE WS-DM-RECIPIENT.
+           INITIALIZE WS-DM-TITLE.
+           INITIALIZE LS-PART-1.
+           INITIALIZE LS-PART-2.
+           INITIALIZE LS-PART-3.
+           INITIALIZE LS-PART-4.
+           INITIALIZE LS-PART-5.
+           INITIALIZE WS-DM-COMPOSE-CHOICE.
+           DISPLAY DM-COMPOSE-SCREEN.
+
+           ACCEPT WS-DM-RECIPIENT-FLD.
+           ACCEPT WS-DM-TITLE-FIELD.
+           ACCEPT DM-LINE-1-FIELD.
+           ACCEPT DM-LINE-2-FIELD.
+           ACCEPT DM-LINE-3-FIELD.
+           ACCEPT DM-LINE-4-FIELD.
+           ACCEPT DM-LINE-5-FIELD.
+           ACCEPT DM-COMPOSE-CHOICE-FIELD.
+
+           IF WS-DM-COMPOSE-CHOICE = "d" OR "D" THEN
+             PERFORM 0190-DM-INBOX
+           END-IF.
+
+           IF WS-DM-COMPOSE-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           IF WS-DM-COMPOSE-CHOICE = "p" OR "P" THEN
+             MOVE FUNCTION TRIM(WS-DM-RECIPIENT) TO WS-DM-RECIPIENT
+             CALL "sign-up-check" USING WS-DM-RECIPIENT
+               WS-DM-RECIPIENT-UNAVAIL
+
+             IF WS-DM-RECIPIENT-UNAVAIL = 1 AND
+               WS-DM-TITLE NOT = SPACE AND LOW-VALUE THEN
+               MOVE WS-CONTENT-DISPLAY TO WS-DM-CONTENT
+               MOVE WS-USERNAME TO WS-DM-SENDER
+               MOVE WS-DM-RECIPIENT TO WS-DM-RECIPIENT-FIELD
+               MOVE WS-FORMATTED-DTE-TME(1:10) TO WS-DM-POST-DATE
+               CALL "post-private-message" USING NEW-DM-MESSAGE
+               MOVE "N" TO WS-DM-CACHE-VALID
+               PERFORM 0190-DM-INBOX
+             ELSE
+               PERFORM 0192-DM-COMPOSE
+             END-IF
+           END-IF.
+
+       0193-WHOS-ONLINE.
+      *>    LISTS EVERY USERNAME PRESENCE.DAT CURRENTLY HAS FLAGGED
+      *>    SIGNED IN, SET BY RECORD-PRESENCE AT 0101-SIGN-IN AND
+      *>    CLEARED BY CLEAR-PRESENCE AT LOGOUT/QUIT.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           CALL "get-online-users" USING WS-ONLINE-COUNT
+             WS-ONLINE-TABLE.
+
+           INITIALIZE WS-ONLINE-CHOICE.
+           DISPLAY WHOS-ONLINE-SCREEN.
+           ACCEPT ONLINE-CHOICE-FIELD.
+
+           IF WS-ONLINE-CHOICE = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+           IF WS-ONLINE-CHOICE = "g" OR "G" THEN
+             PERFORM 0110-DISPLAY-MENU
+           ELSE
+             PERFORM 0193-WHOS-ONLINE
+           END-IF.
+
        0111-USER-ACCOUNT-MENU.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            INITIALIZE ACCOUNT-CHOICE.
+           MOVE SPACES TO WS-VIP-NOTICE.
+           CALL "account-status-check" USING WS-USERNAME
+               WS-USERACCOUNTLEVEL WS-VIP-EXPIRY.
+           IF WS-USERACCOUNTLEVEL = "VIP" AND WS-VIP-EXPIRY > 0 THEN
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               COMPUTE WS-TODAY-INT = FUNCTION INTEGER-OF-DATE(WS-TODAY)
+               COMPUTE WS-VIP-EXPIRY-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-VIP-EXPIRY)
+               IF WS-VIP-EXPIRY-INT - WS-TODAY-INT <= 7 THEN
+                   STRING "VIP expires " DELIMITED BY SIZE
+                       WS-VIP-EXPIRY DELIMITED BY SIZE
+                       " - renew below!" DELIMITED BY SIZE
+                       INTO WS-VIP-NOTICE
+               END-IF
+           END-IF.
            DISPLAY USER-ACCOUNT-SCREEN.
            ACCEPT ACCOUNT-CHOICE-FIELD.
 
            IF ACCOUNT-CHOICE =     "q" or "Q" THEN
+               CALL "clear-presence" USING WS-USERNAME
                STOP RUN
            ELSE IF ACCOUNT-CHOICE = "b" or "B" THEN
                PERFORM 0120-BANK-DETAILS  
@@ -2124,21 +4016,173 @@
            ELSE IF ACCOUNT-CHOICE = "c" or "C" THEN
                PERFORM 0130-CREDIT-STORE
            ELSE IF ACCOUNT-CHOICE = "v" or "V" THEN
-               PERFORM 0135-VIP-ACCOUNT    
+               PERFORM 0135-VIP-ACCOUNT
+           ELSE IF ACCOUNT-CHOICE = "p" or "P" THEN
+               PERFORM 0122-CHANGE-PASSWORD
+           ELSE IF ACCOUNT-CHOICE = "d" or "D" THEN
+               PERFORM 0124-CHANGE-DISPLAY-NAME
+           ELSE IF ACCOUNT-CHOICE = "r" or "R" THEN
+               PERFORM 0126-REFUND-PURCHASE
+           ELSE IF ACCOUNT-CHOICE = "t" or "T" THEN
+               PERFORM 0127-COLOUR-THEME
+           ELSE IF ACCOUNT-CHOICE = "x" or "X" THEN
+               PERFORM 0138-DELETE-ACCOUNT
            END-IF.
 
            PERFORM 0111-USER-ACCOUNT-MENU.
 
-      ******************************************************************   
+       0122-CHANGE-PASSWORD.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE WS-OLD-PASSWORD.
+           INITIALIZE WS-CHANGE-PASSWORD.
+           INITIALIZE CHANGE-PASSWORD-CHOICE.
+           DISPLAY CHANGE-PASSWORD-SCREEN.
+
+           ACCEPT OLD-PASSWORD-FIELD.
+           ACCEPT NEW-PASSWORD-FIELD.
+           ACCEPT CHANGE-PASSWORD-CHOICE-FIELD.
+
+           IF CHANGE-PASSWORD-CHOICE = "s" or "S" THEN
+               PERFORM 0123-CHANGE-PASSWORD-SUBMIT
+           ELSE IF CHANGE-PASSWORD-CHOICE = "g" or "G" THEN
+               PERFORM 0111-USER-ACCOUNT-MENU
+           ELSE IF CHANGE-PASSWORD-CHOICE = "q" or "Q" THEN
+               CALL "clear-presence" USING WS-USERNAME
+               STOP RUN
+           END-IF.
+
+           PERFORM 0111-USER-ACCOUNT-MENU.
+
+       0123-CHANGE-PASSWORD-SUBMIT.
+           CALL "change-password" USING WS-USERNAME WS-OLD-PASSWORD
+               WS-CHANGE-PASSWORD WS-PASSWORD-CHANGED.
+
+           IF WS-PASSWORD-CHANGED = 0 THEN
+               MOVE "Current Password Incorrect" TO WS-ERROR-MSG
+               PERFORM 0109-ERROR-PAGE
+           END-IF.
+
+       0124-CHANGE-DISPLAY-NAME.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE WS-NEW-DISPLAY-NAME.
+           INITIALIZE DISPLAY-NAME-CHOICE.
+           DISPLAY DISPLAY-NAME-SCREEN.
+
+           ACCEPT NEW-DISPLAY-NAME-FIELD.
+           ACCEPT DISPLAY-NAME-CHOICE-FIELD.
+
+           IF DISPLAY-NAME-CHOICE = "s" or "S" THEN
+               PERFORM 0125-CHANGE-DISPLAY-NAME-SUBMIT
+           ELSE IF DISPLAY-NAME-CHOICE = "g" or "G" THEN
+               PERFORM 0111-USER-ACCOUNT-MENU
+           ELSE IF DISPLAY-NAME-CHOICE = "q" or "Q" THEN
+               CALL "clear-presence" USING WS-USERNAME
+               STOP RUN
+           END-IF.
+
+           PERFORM 0111-USER-ACCOUNT-MENU.
+
+       0125-CHANGE-DISPLAY-NAME-SUBMIT.
+           CALL "change-display-name" USING WS-USERNAME
+               WS-NEW-DISPLAY-NAME.
+
+       0126-REFUND-PURCHASE.
+           CALL "get-last-purchase" USING WS-USERNAME,
+               WS-REFUND-TRANS-ID, WS-REFUND-CHARGE, WS-REFUND-CREDITS,
+               WS-REFUND-FOUND.
+
+           IF WS-REFUND-FOUND = "N" THEN
+               MOVE "No Refundable Purchase Found" TO WS-ERROR-MSG
+               PERFORM 0109-ERROR-PAGE
+           ELSE
+               CALL "subtract-credits" USING WS-USERNAME,
+                   WS-REFUND-CREDITS
+               CALL "refund-transaction" USING WS-REFUND-TRANS-ID
+
+               MOVE WS-REFUND-CHARGE TO WS-STORE-CHARGE
+               MOVE WS-REFUND-CREDITS TO WS-UPDATE-CREDITS
+               MOVE "R" TO WS-ENTRY-TYPE
+               PERFORM 0300-TRANSACTIONS
+           END-IF.
+
+      ******************************************************************
+      *****************----COLOUR THEME SECTION----*********************
+      ******************************************************************
+       0127-COLOUR-THEME.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           INITIALIZE WS-THEME-CHOICE.
+           DISPLAY COLOUR-THEME-SCREEN.
+           ACCEPT THEME-CHOICE-FIELD.
+
+           IF WS-THEME-CHOICE = "1" THEN
+               MOVE 1 TO WS-PREVIEW-BG
+               MOVE 7 TO WS-PREVIEW-FG
+               MOVE "standard" TO WS-THEME-COMMAND
+               PERFORM 0129-COLOUR-PREVIEW
+           ELSE IF WS-THEME-CHOICE = "2" THEN
+               MOVE 4 TO WS-PREVIEW-BG
+               MOVE 7 TO WS-PREVIEW-FG
+               MOVE "tomato" TO WS-THEME-COMMAND
+               PERFORM 0129-COLOUR-PREVIEW
+           ELSE IF WS-THEME-CHOICE = "3" THEN
+               MOVE 0 TO WS-PREVIEW-BG
+               MOVE 2 TO WS-PREVIEW-FG
+               MOVE "unix" TO WS-THEME-COMMAND
+               PERFORM 0129-COLOUR-PREVIEW
+           ELSE IF WS-THEME-CHOICE = "4" THEN
+               MOVE 7 TO WS-PREVIEW-BG
+               MOVE 0 TO WS-PREVIEW-FG
+               MOVE "paper" TO WS-THEME-COMMAND
+               PERFORM 0129-COLOUR-PREVIEW
+           ELSE IF WS-THEME-CHOICE = "5" THEN
+               MOVE "custom" TO WS-THEME-COMMAND
+               PERFORM 0128-CUSTOM-COLOUR-ENTRY
+               PERFORM 0129-COLOUR-PREVIEW
+           ELSE IF WS-THEME-CHOICE = "g" or "G" THEN
+               PERFORM 0111-USER-ACCOUNT-MENU
+           ELSE IF WS-THEME-CHOICE = "q" or "Q" THEN
+               CALL "clear-presence" USING WS-USERNAME
+               STOP RUN
+           ELSE
+               PERFORM 0127-COLOUR-THEME
+           END-IF.
+
+       0128-CUSTOM-COLOUR-ENTRY.
+           MOVE 0 TO WS-PREVIEW-BG.
+           MOVE 7 TO WS-PREVIEW-FG.
+           DISPLAY CUSTOM-COLOUR-SCREEN.
+           ACCEPT CUSTOM-BG-FIELD.
+           ACCEPT CUSTOM-FG-FIELD.
+
+       0129-COLOUR-PREVIEW.
+           INITIALIZE WS-THEME-CONFIRM.
+           DISPLAY COLOUR-PREVIEW-SCREEN.
+           ACCEPT THEME-CONFIRM-FIELD.
+
+           IF WS-THEME-CONFIRM = "y" or "Y" THEN
+               MOVE WS-PREVIEW-BG TO WS-THEME-BG
+               MOVE WS-PREVIEW-FG TO WS-THEME-FG
+               CALL "colour-set" USING WS-USERNAME, WS-COLOUR-TABLE,
+                   WS-THEME-COMMAND
+               PERFORM 0111-USER-ACCOUNT-MENU
+           ELSE
+               PERFORM 0127-COLOUR-THEME
+           END-IF.
+
+      ******************************************************************
       ********************----BANK DETAILS SECTIONS----*****************
       ******************************************************************
-       0120-BANK-DETAILS.    
+       0120-BANK-DETAILS.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            INITIALIZE CARD-NO.
            INITIALIZE CARD-EXPIRY.
            INITIALIZE CARD-CVV.
            INITIALIZE BANK-ACCOUNT-CHOICE.
+           CALL "get-masked-card" USING WS-USERNAME, WS-MASKED-CARD.
            DISPLAY BANK-DETAILS-SCREEN.
 
            ACCEPT CARD-NO-FIELD.
@@ -2151,10 +4195,13 @@
            ELSE IF BANK-ACCOUNT-CHOICE = "d" or "D" then
                PERFORM 0120-BANK-DETAILS
            ELSE IF BANK-ACCOUNT-CHOICE = "q" or "Q" THEN
+               CALL "clear-presence" USING WS-USERNAME
                STOP RUN
            ELSE IF BANK-ACCOUNT-CHOICE = "g" or "G" THEN
                PERFORM 0111-USER-ACCOUNT-MENU
-           END-IF.  
+           ELSE IF BANK-ACCOUNT-CHOICE = "m" or "M" THEN
+               PERFORM 0136-MANAGE-CARDS
+           END-IF.
 
        0121-UPDATE-BANK-DETAILS.
            MOVE CARD-NO TO WS-CARD-NO.
@@ -2163,7 +4210,10 @@
 
            CALL "bank-details" USING WS-USERNAME, WS-CARD-NO,
            WS-CARD-EXPIRY, WS-CARD-CVV.
-           
+
+           CALL "add-saved-card" USING WS-USERNAME, WS-CARD-NO,
+           WS-CARD-EXPIRY.
+
            PERFORM 0111-USER-ACCOUNT-MENU.
 
       ******************************************************************   
@@ -2192,19 +4242,49 @@
        
            ELSE IF CREDIT-STORE-CHOICE = "3" THEN
                MOVE 50 TO WS-UPDATE-CREDITS
-               MOVE 35 TO WS-STORE-CHARGE 
+               MOVE 35 TO WS-STORE-CHARGE
                PERFORM 0131-ADD-CREDITS
-       
+
+           ELSE IF CREDIT-STORE-CHOICE = "4" THEN
+               MOVE 100 TO WS-UPDATE-CREDITS
+               MOVE 60 TO WS-STORE-CHARGE
+               PERFORM 0131-ADD-CREDITS
+
+           ELSE IF CREDIT-STORE-CHOICE = "5" THEN
+               MOVE 250 TO WS-UPDATE-CREDITS
+               MOVE 140 TO WS-STORE-CHARGE
+               PERFORM 0131-ADD-CREDITS
+
+           ELSE IF CREDIT-STORE-CHOICE = "6" THEN
+               MOVE 500 TO WS-UPDATE-CREDITS
+               MOVE 250 TO WS-STORE-CHARGE
+               PERFORM 0131-ADD-CREDITS
+
            ELSE IF CREDIT-STORE-CHOICE = "g" OR "G" THEN
               PERFORM 0110-DISPLAY-MENU  
            ELSE IF CREDIT-STORE-CHOICE = "q" OR "Q" THEN
+              CALL "clear-presence" USING WS-USERNAME
               STOP RUN  
            END-IF.
        
        0131-ADD-CREDITS.
-           CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS.
-           
-           PERFORM 0300-TRANSACTIONS.
+           PERFORM 0134-CHECK-CARD-EXPIRY.
+
+           IF WS-CARD-EXPIRED = "Y" THEN
+               MOVE "Card Expired - Update Bank Details" TO WS-ERROR-MSG
+               PERFORM 0109-ERROR-PAGE
+           ELSE
+               CALL "add-credits" USING WS-USERNAME, WS-UPDATE-CREDITS,
+                   WS-ADD-OVERFLOW
+               IF WS-ADD-OVERFLOW = 1 THEN
+                   MOVE "Credit Balance Would Exceed Maximum" TO
+                       WS-ERROR-MSG
+                   PERFORM 0109-ERROR-PAGE
+               ELSE
+                   MOVE "P" TO WS-ENTRY-TYPE
+                   PERFORM 0300-TRANSACTIONS
+               END-IF
+           END-IF.
 
        0132-CREDIT-TOTAL.
            CALL 'find-credits' USING WS-USERNAME, WS-USERCREDITS.
@@ -2217,6 +4297,22 @@
                MOVE "Y" TO WS-BALANCE-AVAILABLE
            END-IF.
 
+       0134-CHECK-CARD-EXPIRY.
+           MOVE "N" TO WS-CARD-EXPIRED.
+           CALL "get-expiry-date" USING WS-USERNAME, WS-CARD-EXP-ON-FILE.
+
+           MOVE WS-CARD-EXP-ALPHA(1:2) TO WS-CARD-EXP-MM.
+           MOVE WS-CARD-EXP-ALPHA(3:2) TO WS-CARD-EXP-YY.
+           COMPUTE WS-CARD-EXP-FULL-YEAR = 2000 + WS-CARD-EXP-YY.
+           MOVE WS-FORMATTED-YEAR TO WS-TODAY-YEAR-NUM.
+           MOVE WS-FORMATTED-MONTH TO WS-TODAY-MONTH-NUM.
+
+           IF WS-CARD-EXP-FULL-YEAR < WS-TODAY-YEAR-NUM OR
+             (WS-CARD-EXP-FULL-YEAR = WS-TODAY-YEAR-NUM AND
+              WS-CARD-EXP-MM < WS-TODAY-MONTH-NUM) THEN
+               MOVE "Y" TO WS-CARD-EXPIRED
+           END-IF.
+
        0135-VIP-ACCOUNT.
            MOVE 0 TO WS-UPDATE-CREDITS.
            MOVE 500 TO WS-UPDATE-CREDITS.
@@ -2230,7 +4326,56 @@
            ELSE IF WS-BALANCE-AVAILABLE = "N" THEN
                MOVE "Insufficent Credits" TO WS-ERROR-MSG
                PERFORM 0109-ERROR-PAGE
-           END-IF. 
+           END-IF.
+
+       0136-MANAGE-CARDS.
+           CALL "get-saved-cards" USING WS-USERNAME, WS-SAVED-CARD-COUNT,
+               WS-SAVED-CARDS.
+
+           INITIALIZE SAVED-CARDS-CHOICE.
+           DISPLAY SAVED-CARDS-SCREEN.
+           ACCEPT SAVED-CARDS-CHOICE-FIELD.
+
+           IF SAVED-CARDS-CHOICE = "A" OR "a" THEN
+               PERFORM 0120-BANK-DETAILS
+           ELSE IF SAVED-CARDS-CHOICE = "G" OR "g" THEN
+               PERFORM 0120-BANK-DETAILS
+           ELSE IF SAVED-CARDS-CHOICE = "Q" OR "q" THEN
+               CALL "clear-presence" USING WS-USERNAME
+               STOP RUN
+           ELSE IF SAVED-CARDS-CHOICE >= "1" AND SAVED-CARDS-CHOICE
+               <= "5" THEN
+               MOVE SAVED-CARDS-CHOICE TO WS-SAVED-CARD-POS
+               PERFORM 0137-SET-DEFAULT-CARD
+           ELSE
+               PERFORM 0136-MANAGE-CARDS
+           END-IF.
+
+       0137-SET-DEFAULT-CARD.
+           MOVE WS-SAVED-CARD-ID(WS-SAVED-CARD-POS) TO WS-SET-DEFAULT-ID.
+           CALL "set-default-card" USING WS-USERNAME, WS-SET-DEFAULT-ID,
+               WS-CARD-NO, WS-CARD-EXPIRY.
+
+           CALL "bank-details" USING WS-USERNAME, WS-CARD-NO,
+               WS-CARD-EXPIRY, WS-CARD-CVV.
+
+           PERFORM 0136-MANAGE-CARDS.
+
+      *>    SELF-SERVICE ACCOUNT DELETION. THIS TAKES THE USERS.DAT ROW
+      *>    STRAIGHT OUT AND CLEANS UP THE OTHER FILES A MEMBER TOUCHES
+      *>    -- THERE IS NO CONFIRMATION STEP, THE SAME AS EVERY OTHER
+      *>    DESTRUCTIVE ACTION ON THIS MENU (REFUND, RETRACT, ETC.) --
+      *>    SO ONCE IT GOBACKS THE SESSION IS OVER FOR GOOD.
+       0138-DELETE-ACCOUNT.
+           CALL "delete-account" USING WS-USERNAME, WS-ACCOUNT-DELETED.
+           CALL "anonymize-comments" USING WS-USERNAME.
+           CALL "scrub-customise-file" USING WS-USERNAME.
+           CALL "scrub-high-scores" USING WS-USERNAME.
+
+           IF WS-ACCOUNT-DELETED = 1 THEN
+               CALL "clear-presence" USING WS-USERNAME
+               STOP RUN
+           END-IF.
 
       ******************************************************************
       *******************-----MESSAGE SECTION----***********************
@@ -2238,8 +4383,36 @@
        0140-MESSAGE-MENU.
            PERFORM 0132-CREDIT-TOTAL.
            PERFORM 0200-TIME-AND-DATE.
-           CALL "number-of-file-lines" USING NUM-FILE-LINES.
-           CALL "get-list-page-alt" USING NUM-FILE-LINES WS-LIST-TABLE.
+
+           IF WS-LIST-CACHE-VALID NOT = "Y" THEN
+             CALL "number-of-file-lines" USING NUM-FILE-LINES
+
+             IF WS-SEARCH-ACTIVE = "Y" THEN
+               CALL "search-messages" USING NUM-FILE-LINES
+                 WS-SEARCH-KEYWORD WS-LIST-TABLE WS-SEARCH-COUNT
+               MOVE WS-SEARCH-COUNT TO NUM-FILE-LINES
+             ELSE IF WS-BOARD-FILTER-ACTIVE = "Y" THEN
+               CALL "get-board-messages" USING NUM-FILE-LINES
+                 WS-BOARD-FILTER WS-LIST-TABLE WS-BOARD-FILTER-COUNT
+               MOVE WS-BOARD-FILTER-COUNT TO NUM-FILE-LINES
+             ELSE IF WS-TRENDING-ACTIVE = "Y" THEN
+               CALL "get-trending-messages" USING NUM-FILE-LINES
+                 WS-LIST-TABLE WS-TRENDING-COUNT
+               MOVE WS-TRENDING-COUNT TO NUM-FILE-LINES
+             ELSE IF WS-FOLLOWING-ACTIVE = "Y" THEN
+               CALL "get-following-feed" USING NUM-FILE-LINES
+                 WS-USERNAME WS-LIST-TABLE WS-FOLLOWING-COUNT
+               MOVE WS-FOLLOWING-COUNT TO NUM-FILE-LINES
+             ELSE IF WS-AUTHOR-FILTER-ACTIVE = "Y" THEN
+               CALL "get-author-messages" USING NUM-FILE-LINES
+                 WS-AUTHOR-FILTER WS-LIST-TABLE WS-AUTHOR-FILTER-COUNT
+               MOVE WS-AUTHOR-FILTER-COUNT TO NUM-FILE-LINES
+             ELSE
+               CALL "get-list-page-alt" USING NUM-FILE-LINES
+                 WS-LIST-TABLE
+             END-IF
+             MOVE "Y" TO WS-LIST-CACHE-VALID
+           END-IF.
            *> CALL "id-sort" USING WS-LIST-TABLE. <*
            INITIALIZE MSG-MENU-CHOICE.
            DISPLAY MSG-MENU-SCREEN.
@@ -2252,18 +4425,18 @@
            IF MSG-MENU-CHOICE =        "g" OR "G" THEN
                PERFORM 0110-DISPLAY-MENU
            ELSE IF MSG-MENU-CHOICE =   "n" OR "N" THEN
-             COMPUTE ID-NUM = ID-NUM + 10
+             COMPUTE ID-NUM = ID-NUM + WS-PAGE-SIZE
                IF ID-NUM IS GREATER THAN OR EQUAL TO NUM-FILE-LINES
-                 COMPUTE ID-NUM = ID-NUM - 10
+                 COMPUTE ID-NUM = ID-NUM - WS-PAGE-SIZE
                  PERFORM 0140-MESSAGE-MENU
                ELSE
                    PERFORM 0140-MESSAGE-MENU
-               END-IF               
-               
+               END-IF
+
            ELSE IF MSG-MENU-CHOICE =       "p" OR "P" THEN
-             COMPUTE ID-NUM = ID-NUM - 10
-               
-               IF ID-NUM IS LESS THAN 10
+             COMPUTE ID-NUM = ID-NUM - WS-PAGE-SIZE
+
+               IF ID-NUM IS LESS THAN WS-PAGE-SIZE
                    MOVE 1 TO ID-NUM
                     PERFORM 0140-MESSAGE-MENU
                ELSE
@@ -2272,20 +4445,180 @@
            ELSE IF MSG-MENU-CHOICE =       "w" OR "W"
              PERFORM 0142-MESSAGE-WRITE
            ELSE IF MSG-MENU-CHOICE =       "c" OR "C"
-             PERFORM 0130-CREDIT-STORE  
+             PERFORM 0130-CREDIT-STORE
+           ELSE IF MSG-MENU-CHOICE =       "b" OR "B"
+             PERFORM 0146-MESSAGE-BOARD-FILTER
+           ELSE IF MSG-MENU-CHOICE =       "f" OR "F"
+             PERFORM 0147-MESSAGE-SEARCH
+           ELSE IF MSG-MENU-CHOICE =       "s" OR "S"
+             PERFORM 0148-MESSAGE-PAGE-SIZE
+           ELSE IF MSG-MENU-CHOICE =       "t" OR "T"
+             PERFORM 0149-MESSAGE-TRENDING
+           ELSE IF MSG-MENU-CHOICE =       "o" OR "O"
+             PERFORM 0150-MESSAGE-FOLLOWING
+           ELSE IF MSG-MENU-CHOICE =       "a" OR "A"
+             PERFORM 0156-MESSAGE-AUTHOR-FILTER
            ELSE IF MSG-MENU-CHOICE =       "q" OR "Q" THEN
-              STOP RUN  
+              CALL "clear-presence" USING WS-USERNAME
+              STOP RUN
            END-IF.
 
            PERFORM 0140-MESSAGE-MENU.
 
-       0141-MESSAGE-VIEW. 
-           PERFORM 0200-TIME-AND-DATE.  
+       0148-MESSAGE-PAGE-SIZE.
+      *>    LETS A MEMBER WIDEN OR NARROW HOW MANY MESSAGES ARE
+      *>    SKIPPED PER (N)EXT/(P)REVIOUS PAGE FOR THE REST OF THE
+      *>    SESSION. LEAVING IT BLANK LEAVES THE CURRENT SIZE ALONE.
+           PERFORM 0200-TIME-AND-DATE.
+           MOVE SPACES TO WS-PAGE-SIZE-FIELD.
+           DISPLAY PAGE-SIZE-SCREEN.
+           ACCEPT PAGE-SIZE-ENTRY-FIELD.
+
+           IF WS-PAGE-SIZE-FIELD NOT = SPACES AND LOW-VALUE THEN
+             MOVE WS-PAGE-SIZE-FIELD TO WS-PAGE-SIZE
+             IF WS-PAGE-SIZE = 0
+               MOVE 10 TO WS-PAGE-SIZE
+             END-IF
+             MOVE 1 TO ID-NUM
+           END-IF.
+
+       0147-MESSAGE-SEARCH.
+      *>    ENTERING A KEYWORD NARROWS THE BULLETIN BOARD TO ONLY
+      *>    MESSAGES WHOSE TITLE OR CONTENT CONTAINS IT. LEAVING IT
+      *>    BLANK CLEARS THE SEARCH.
+           PERFORM 0200-TIME-AND-DATE.
+           MOVE SPACES TO WS-SEARCH-KEYWORD.
+           DISPLAY SEARCH-SCREEN.
+           ACCEPT SEARCH-ENTRY-FIELD.
+
+           IF WS-SEARCH-KEYWORD = SPACES OR LOW-VALUE THEN
+             MOVE "N" TO WS-SEARCH-ACTIVE
+           ELSE
+             MOVE FUNCTION TRIM(WS-SEARCH-KEYWORD) TO WS-SEARCH-KEYWORD
+             MOVE "Y" TO WS-SEARCH-ACTIVE
+             MOVE "N" TO WS-BOARD-FILTER-ACTIVE
+             MOVE "N" TO WS-TRENDING-ACTIVE
+             MOVE "N" TO WS-FOLLOWING-ACTIVE
+             MOVE "N" TO WS-AUTHOR-FILTER-ACTIVE
+             MOVE 1 TO ID-NUM
+           END-IF.
+           MOVE "N" TO WS-LIST-CACHE-VALID.
+
+       0149-MESSAGE-TRENDING.
+      *>    TOGGLES THE BULLETIN BOARD BETWEEN ITS NORMAL RECENT-FIRST
+      *>    ORDER AND A TRENDING VIEW RANKED BY COMMENT COUNT.
+           IF WS-TRENDING-ACTIVE = "Y" THEN
+             MOVE "N" TO WS-TRENDING-ACTIVE
+           ELSE
+             MOVE "Y" TO WS-TRENDING-ACTIVE
+             MOVE "N" TO WS-SEARCH-ACTIVE
+             MOVE "N" TO WS-BOARD-FILTER-ACTIVE
+             MOVE "N" TO WS-FOLLOWING-ACTIVE
+             MOVE "N" TO WS-AUTHOR-FILTER-ACTIVE
+             MOVE 1 TO ID-NUM
+           END-IF.
+           MOVE "N" TO WS-LIST-CACHE-VALID.
+
+       0150-MESSAGE-FOLLOWING.
+      *>    TOGGLES THE BULLETIN BOARD BETWEEN ITS NORMAL RECENT-FIRST
+      *>    ORDER AND A FEED OF ONLY THE MEMBERS THIS USER FOLLOWS.
+           IF WS-FOLLOWING-ACTIVE = "Y" THEN
+             MOVE "N" TO WS-FOLLOWING-ACTIVE
+           ELSE
+             MOVE "Y" TO WS-FOLLOWING-ACTIVE
+             MOVE "N" TO WS-SEARCH-ACTIVE
+             MOVE "N" TO WS-BOARD-FILTER-ACTIVE
+             MOVE "N" TO WS-TRENDING-ACTIVE
+             MOVE "N" TO WS-AUTHOR-FILTER-ACTIVE
+             MOVE 1 TO ID-NUM
+           END-IF.
+           MOVE "N" TO WS-LIST-CACHE-VALID.
+
+       0156-MESSAGE-AUTHOR-FILTER.
+      *>    ENTERING A USERNAME NARROWS THE BULLETIN BOARD TO ONLY
+      *>    THAT MEMBER'S MESSAGES. A USERNAME WITH NO ACCOUNT ON FILE
+      *>    IS TREATED LIKE A BLANK ENTRY AND CLEARS THE FILTER.
+           PERFORM 0200-TIME-AND-DATE.
+           MOVE SPACES TO WS-AUTHOR-FILTER.
+           DISPLAY AUTHOR-FILTER-SCREEN.
+           ACCEPT AUTHOR-FILTER-ENTRY-FIELD.
+
+           IF WS-AUTHOR-FILTER = SPACES OR LOW-VALUE THEN
+             MOVE "N" TO WS-AUTHOR-FILTER-ACTIVE
+           ELSE
+             MOVE FUNCTION TRIM(WS-AUTHOR-FILTER) TO WS-AUTHOR-FILTER
+             CALL "find-account" USING WS-AUTHOR-FILTER
+               WS-AUTHOR-FILTER-CREDITS WS-AUTHOR-FILTER-FOUND
+             IF WS-AUTHOR-FILTER-FOUND = 1 THEN
+               MOVE "Y" TO WS-AUTHOR-FILTER-ACTIVE
+               MOVE "N" TO WS-SEARCH-ACTIVE
+               MOVE "N" TO WS-BOARD-FILTER-ACTIVE
+               MOVE "N" TO WS-TRENDING-ACTIVE
+               MOVE "N" TO WS-FOLLOWING-ACTIVE
+               MOVE 1 TO ID-NUM
+             ELSE
+               MOVE "N" TO WS-AUTHOR-FILTER-ACTIVE
+             END-IF
+           END-IF.
+           MOVE "N" TO WS-LIST-CACHE-VALID.
+
+       0146-MESSAGE-BOARD-FILTER.
+      *>    ENTERING A BOARD NAME NARROWS THE BULLETIN BOARD TO ONLY
+      *>    THAT BOARD'S MESSAGES. LEAVING IT BLANK CLEARS THE FILTER.
+           PERFORM 0200-TIME-AND-DATE.
+           MOVE SPACES TO WS-BOARD-FILTER.
+           DISPLAY BOARD-FILTER-SCREEN.
+           ACCEPT BOARD-FILTER-ENTRY-FIELD.
+
+           IF WS-BOARD-FILTER = SPACES OR LOW-VALUE THEN
+             MOVE "N" TO WS-BOARD-FILTER-ACTIVE
+           ELSE
+             MOVE FUNCTION TRIM(WS-BOARD-FILTER) TO WS-BOARD-FILTER
+             MOVE "Y" TO WS-BOARD-FILTER-ACTIVE
+             MOVE "N" TO WS-SEARCH-ACTIVE
+             MOVE "N" TO WS-TRENDING-ACTIVE
+             MOVE "N" TO WS-FOLLOWING-ACTIVE
+             MOVE "N" TO WS-AUTHOR-FILTER-ACTIVE
+             MOVE 1 TO ID-NUM
+           END-IF.
+           MOVE "N" TO WS-LIST-CACHE-VALID.
+
+       0141-MESSAGE-VIEW.
+           PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
-           CALL "number-of-file-lines" USING NUM-FILE-LINES.
-           CALL "get-list-page-alt" USING NUM-FILE-LINES WS-LIST-TABLE.
-           *> CALL "id-sort" USING WS-LIST-TABLE. <*        
+           CALL "account-status-check" USING WS-USERNAME
+               WS-USERACCOUNTLEVEL WS-VIP-EXPIRY.
+           IF WS-LIST-CACHE-VALID NOT = "Y" THEN
+             CALL "number-of-file-lines" USING NUM-FILE-LINES
+             CALL "get-list-page-alt" USING NUM-FILE-LINES
+               WS-LIST-TABLE
+             MOVE "Y" TO WS-LIST-CACHE-VALID
+           END-IF.
+           *> CALL "id-sort" USING WS-LIST-TABLE. <*
            MOVE LIST-CONTENT(MSG-SELECT) TO WS-CONTENT-DISPLAY.
+           CALL "get-display-name" USING LIST-USERNAME(MSG-SELECT)
+               WS-LIST-DISPLAYNAME.
+           CALL "list-message" USING LIST-ID(MSG-SELECT) WS-LM-ID
+               WS-LM-TITLE WS-LM-CONTENT WS-LM-USERNAME
+               WS-LM-BOARD-CODE WS-MSG-TRUNCATED.
+
+      *>    A STUBBED "[ARCHIVED MESSAGE]" ROW HAS ITS ORIGINAL
+      *>    TITLE/CONTENT SITTING IN MESSAGES-ARCHIVE.DAT, SO PULL
+      *>    THEM BACK UP RATHER THAN LEAVING THE STUB ON SCREEN.
+           IF WS-LM-TITLE = "[ARCHIVED MESSAGE]" THEN
+               CALL "get-archived-message" USING LIST-ID(MSG-SELECT)
+                   WS-LM-TITLE WS-LM-CONTENT WS-LM-USERNAME WS-ARC-DATE
+                   WS-LM-BOARD-CODE WS-MSG-TRUNCATED WS-ARC-FOUND
+               IF WS-ARC-FOUND = "Y" THEN
+                   MOVE WS-LM-TITLE TO LIST-TITLE(MSG-SELECT)
+                   MOVE WS-LM-CONTENT TO WS-CONTENT-DISPLAY
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-TRUNCATED-LABEL.
+           IF WS-MSG-TRUNCATED = "Y" THEN
+               MOVE "(TRUNCATED)" TO WS-TRUNCATED-LABEL
+           END-IF.
            INITIALIZE MSG-VIEW-CHOICE.
            DISPLAY MESSAGE-VIEW-SCREEN.
            ACCEPT MSG-VIEW-CHOICE-FIELD.
@@ -2308,15 +4641,132 @@
            ELSE IF MSG-VIEW-CHOICE =   "g" OR "G" THEN
                PERFORM 0140-MESSAGE-MENU
            ELSE IF MSG-VIEW-CHOICE =   "q" OR "Q" THEN
+              CALL "clear-presence" USING WS-USERNAME
               STOP RUN  
            END-IF.
 
            IF MSG-VIEW-CHOICE = "c" OR "C"
              PERFORM 0143-COMMENT-SCREEN
-           END-IF 
+           END-IF
            .
-           
-           PERFORM 0141-MESSAGE-VIEW. 
+
+           IF MSG-VIEW-CHOICE = "e" OR "E" THEN
+             IF LIST-USERNAME(MSG-SELECT) = WS-USERNAME THEN
+               PERFORM 0144-MESSAGE-EDIT
+             END-IF
+           END-IF.
+
+           IF MSG-VIEW-CHOICE = "r" OR "R" THEN
+             IF LIST-USERNAME(MSG-SELECT) = WS-USERNAME THEN
+               PERFORM 0145-MESSAGE-RETRACT
+             END-IF
+           END-IF.
+
+           IF MSG-VIEW-CHOICE = "x" OR "X" THEN
+             PERFORM 0151-MESSAGE-REPORT
+           END-IF.
+
+           IF MSG-VIEW-CHOICE = "d" OR "D" THEN
+             IF WS-USERACCOUNTLEVEL = "ADM" THEN
+               PERFORM 0154-MESSAGE-DELETE
+             END-IF
+           END-IF.
+
+           IF MSG-VIEW-CHOICE = "f" OR "F" THEN
+             PERFORM 0155-FOLLOW-AUTHOR
+           END-IF.
+
+           PERFORM 0141-MESSAGE-VIEW.
+
+       0155-FOLLOW-AUTHOR.
+      *>    FOLLOWS THE AUTHOR OF THE MESSAGE CURRENTLY BEING VIEWED.
+      *>    FOLLOW-USER ITSELF GUARDS AGAINST SELF-FOLLOWS AND DUPLICATE
+      *>    PAIRS, SO NO CHECKING IS NEEDED HERE.
+           CALL "follow-user" USING WS-USERNAME
+             LIST-USERNAME(MSG-SELECT).
+
+       0154-MESSAGE-DELETE.
+      *>    MODERATOR-ONLY TAKE-DOWN OF ANY MEMBER'S POST, REGARDLESS
+      *>    OF AUTHOR. LIKE 0145-MESSAGE-RETRACT THE ID STAYS IN PLACE
+      *>    SO LATER COMMENTS STILL RESOLVE CORRECTLY.
+           CALL "moderate-remove-message" USING LIST-ID(MSG-SELECT)
+             WS-EDIT-RESULT.
+           MOVE "N" TO WS-LIST-CACHE-VALID.
+
+       0151-MESSAGE-REPORT.
+      *>    FLAGS THE CURRENTLY VIEWED MESSAGE FOR MODERATION. THE
+      *>    REASON IS TYPED ON A DEDICATED SCREEN LIKE THE SEARCH/
+      *>    BOARD FILTER KEYWORD ENTRY SCREENS.
+           MOVE "M" TO WS-REPORT-TYPE.
+           MOVE LIST-ID(MSG-SELECT) TO WS-REPORT-SOURCE-ID.
+           MOVE LIST-USERNAME(MSG-SELECT) TO WS-REPORT-AUTHOR.
+           PERFORM 0152-REPORT-REASON-ENTRY.
+
+       0152-REPORT-REASON-ENTRY.
+      *>    SHARED BY BOTH THE MESSAGE VIEW AND COMMENT SCREENS' REPORT
+      *>    OPTIONS. WS-REPORT-TYPE/SOURCE-ID/AUTHOR MUST ALREADY BE SET
+      *>    BY THE CALLER. A BLANK REASON CANCELS THE REPORT.
+           PERFORM 0200-TIME-AND-DATE.
+           MOVE SPACES TO WS-REPORT-REASON.
+           DISPLAY REPORT-REASON-SCREEN.
+           ACCEPT REPORT-REASON-FIELD.
+
+           IF WS-REPORT-REASON NOT = SPACES AND LOW-VALUE THEN
+             MOVE FUNCTION TRIM(WS-REPORT-REASON) TO WS-REPORT-REASON
+             CALL "report-content" USING WS-REPORT-TYPE,
+               WS-REPORT-SOURCE-ID, WS-REPORT-AUTHOR, WS-USERNAME,
+               WS-REPORT-REASON, WS-FORMATTED-DTE-TME(1:10)
+           END-IF.
+
+           IF WS-REPORT-TYPE = "M" THEN
+             PERFORM 0141-MESSAGE-VIEW
+           ELSE
+             PERFORM 0143-COMMENT-SCREEN
+           END-IF.
+
+       0144-MESSAGE-EDIT.
+      *>    ONLY THE AUTHOR OF A POST CAN EDIT ITS TITLE/CONTENT.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           MOVE LIST-TITLE(MSG-SELECT) TO WS-TITLE.
+           MOVE LIST-CONTENT(MSG-SELECT) TO WS-CONTENT-DISPLAY.
+           MOVE LIST-BOARD-CODE(MSG-SELECT) TO WS-BOARD-CODE.
+           INITIALIZE MSG-WRITE-CHOICE.
+           DISPLAY WRITE-MSG-SCREEN.
+
+           ACCEPT WS-TITLE-FIELD.
+           ACCEPT LINE-1-FIELD.
+           ACCEPT LINE-2-FIELD.
+           ACCEPT LINE-3-FIELD.
+           ACCEPT LINE-4-FIELD.
+           ACCEPT LINE-5-FIELD.
+           ACCEPT MSG-WRITE-CHOICE-FIELD.
+
+           PERFORM UNTIL MSG-WRITE-CHOICE-FIELD = "d" OR "D" OR "p"
+             OR "P" OR "q" OR "Q"
+
+             ACCEPT MSG-WRITE-CHOICE-FIELD
+
+           END-PERFORM.
+
+           IF MSG-WRITE-CHOICE-FIELD = "p" OR "P" THEN
+             MOVE WS-CONTENT-DISPLAY TO WS-CONTENT
+             CALL "edit-message" USING LIST-ID(MSG-SELECT) WS-TITLE
+               WS-CONTENT WS-USERNAME WS-EDIT-RESULT
+             MOVE "N" TO WS-LIST-CACHE-VALID
+           END-IF.
+
+           IF MSG-WRITE-CHOICE-FIELD = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
+
+       0145-MESSAGE-RETRACT.
+      *>    RETRACTING A POST LEAVES ITS ID IN PLACE BUT BLANKS THE
+      *>    TITLE/CONTENT SO LATER COMMENTS STILL RESOLVE CORRECTLY.
+           CALL "retract-message" USING LIST-ID(MSG-SELECT) WS-USERNAME
+             WS-EDIT-RESULT.
+           MOVE "N" TO WS-LIST-CACHE-VALID.
 
        0142-MESSAGE-WRITE.
            PERFORM 0200-TIME-AND-DATE.
@@ -2328,9 +4778,11 @@
            INITIALIZE LS-PART-4.
            INITIALIZE LS-PART-5.
            INITIALIZE MSG-WRITE-CHOICE.
+           INITIALIZE WS-BOARD-CODE.
            DISPLAY WRITE-MSG-SCREEN.
-           
+
            ACCEPT WS-TITLE-FIELD.
+           ACCEPT WS-BOARD-CODE-FIELD.
            ACCEPT LINE-1-FIELD.
            ACCEPT LINE-2-FIELD.
            ACCEPT LINE-3-FIELD.
@@ -2349,27 +4801,41 @@
                PERFORM 0140-MESSAGE-MENU
            END-IF.
 
-           IF MSG-WRITE-CHOICE-FIELD = "p" OR "P" THEN 
+           IF MSG-WRITE-CHOICE-FIELD = "p" OR "P" THEN
               MOVE WS-CONTENT-DISPLAY TO WS-CONTENT
               MOVE WS-USERNAME TO WS-MSG-AUTHOR
+              MOVE WS-FORMATTED-DTE-TME(1:10) TO WS-MSG-POST-DATE
 
                 IF WS-TITLE-FIELD NOT = SPACE AND LOW-VALUE THEN
                   CALL "post-message" USING NEW-MESSAGE
+                  MOVE "N" TO WS-LIST-CACHE-VALID
                   PERFORM 0140-MESSAGE-MENU
-                END-IF    
+                END-IF
            END-IF.
 
-           IF MSG-WRITE-CHOICE-FIELD = "s" OR "S" THEN 
+           IF MSG-WRITE-CHOICE-FIELD = "s" OR "S" THEN
               MOVE WS-CONTENT-DISPLAY TO WS-CONTENT
               MOVE WS-USERNAME TO WS-MSG-AUTHOR
+              MOVE WS-FORMATTED-DTE-TME(1:10) TO WS-MSG-POST-DATE
 
                 IF WS-TITLE-FIELD NOT = SPACE AND LOW-VALUE THEN
-                  CALL "post-message" USING NEW-MESSAGE
-                  PERFORM 0140-MESSAGE-MENU
-                END-IF    
+                  MOVE WS-SPONSOR-CHARGE TO WS-UPDATE-CREDITS
+                  PERFORM 0133-CHECK-CREDIT-BALANCE
+                  IF WS-BALANCE-AVAILABLE = "Y" THEN
+                    CALL "post-sponsored-message" USING WS-FORMATTED-DT,
+                        NEW-MESSAGE, WS-SPONSOR-CHARGE,
+                        WS-SPONSOR-BALANCE
+                    MOVE "N" TO WS-LIST-CACHE-VALID
+                    PERFORM 0140-MESSAGE-MENU
+                  ELSE
+                    MOVE "Insufficent Credits" TO WS-ERROR-MSG
+                    PERFORM 0109-ERROR-PAGE
+                  END-IF
+                END-IF
            END-IF.
 
            IF MSG-WRITE-CHOICE-FIELD = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
              STOP RUN
            END-IF.
 
@@ -2379,17 +4845,57 @@
        0143-COMMENT-SCREEN.
            PERFORM 0201-CURRENT-DATE.
            PERFORM 0132-CREDIT-TOTAL.
+           CALL "account-status-check" USING WS-USERNAME
+               WS-USERACCOUNTLEVEL WS-VIP-EXPIRY.
            CALL "num-comments" USING NUM-COMMENTS.
            CALL "get-comment" USING COMMENT-TABLE MSG-SELECT.
 
            IF COM-INDEX < 5
              MOVE 1 TO COM-INDEX
            END-IF.
-           
+
+           MOVE SPACES TO COM-REPLY-MARKER-1.
+           MOVE SPACES TO COM-REPLY-MARKER-2.
+           MOVE SPACES TO COM-REPLY-MARKER-3.
+           MOVE SPACES TO COM-REPLY-MARKER-4.
+           MOVE SPACES TO COM-REPLY-MARKER-5.
+
+           IF COM-PARENT-ID(COM-INDEX) NOT = 0
+             MOVE "(Reply)" TO COM-REPLY-MARKER-1
+           END-IF.
+           IF COM-PARENT-ID(COM-INDEX + 1) NOT = 0
+             MOVE "(Reply)" TO COM-REPLY-MARKER-2
+           END-IF.
+           IF COM-PARENT-ID(COM-INDEX + 2) NOT = 0
+             MOVE "(Reply)" TO COM-REPLY-MARKER-3
+           END-IF.
+           IF COM-PARENT-ID(COM-INDEX + 3) NOT = 0
+             MOVE "(Reply)" TO COM-REPLY-MARKER-4
+           END-IF.
+           IF COM-PARENT-ID(COM-INDEX + 4) NOT = 0
+             MOVE "(Reply)" TO COM-REPLY-MARKER-5
+           END-IF.
+
+           CALL "get-display-name" USING COM-AUTHOR(COM-INDEX)
+               WS-COM-DISPLAYNAME-1.
+           CALL "get-display-name" USING COM-AUTHOR(COM-INDEX + 1)
+               WS-COM-DISPLAYNAME-2.
+           CALL "get-display-name" USING COM-AUTHOR(COM-INDEX + 2)
+               WS-COM-DISPLAYNAME-3.
+           CALL "get-display-name" USING COM-AUTHOR(COM-INDEX + 3)
+               WS-COM-DISPLAYNAME-4.
+           CALL "get-display-name" USING COM-AUTHOR(COM-INDEX + 4)
+               WS-COM-DISPLAYNAME-5.
+
            INITIALIZE COM-SCRN-CHOICE.
+           INITIALIZE WS-REPLY-TARGET-FIELD.
+           INITIALIZE WS-REPORT-COMMENT-POS.
+           INITIALIZE WS-DELETE-COMMENT-POS.
            DISPLAY COMMENT-SCREEN.
+           ACCEPT COM-REPORT-SELECT-FIELD.
+           ACCEPT COM-DELETE-SELECT-FIELD.
            ACCEPT COM-SCRN-CHOICE-FIELD.
-       
+
            IF COM-SCRN-CHOICE-FIELD = "n" OR "N" THEN
              ADD 5 TO COM-INDEX
              IF COM-COMMENT(COM-INDEX) = SPACES
@@ -2405,61 +4911,105 @@
              PERFORM 0143-COMMENT-SCREEN
            END-IF.
 
+           IF COM-SCRN-CHOICE-FIELD = "c" OR "C" THEN
+             MOVE 0 TO WS-REPLY-TARGET
+             PERFORM 0157-COMMENT-WRITE
+           END-IF.
+
+           IF COM-SCRN-CHOICE-FIELD = "r" OR "R" THEN
+             IF WS-REPLY-TARGET-FIELD = SPACES OR LOW-VALUE
+               PERFORM 0143-COMMENT-SCREEN
+             ELSE
+               MOVE WS-REPLY-TARGET-FIELD TO WS-REPLY-TARGET
+               PERFORM 0157-COMMENT-WRITE
+             END-IF
+           END-IF.
+
            IF COM-SCRN-CHOICE-FIELD = "g" OR "G" THEN
              PERFORM 0141-MESSAGE-VIEW
            ELSE IF COM-SCRN-CHOICE-FIELD = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
              STOP RUN
+           ELSE IF COM-SCRN-CHOICE-FIELD = "x" OR "X" THEN
+             IF WS-REPORT-COMMENT-POS >= "1" AND WS-REPORT-COMMENT-POS
+               <= "5" THEN
+               PERFORM 0153-COMMENT-REPORT
+             END-IF
+           ELSE IF COM-SCRN-CHOICE-FIELD = "d" OR "D" THEN
+             IF WS-USERACCOUNTLEVEL = "ADM" AND WS-DELETE-COMMENT-POS
+               >= "1" AND WS-DELETE-COMMENT-POS <= "5" THEN
+               PERFORM 0161-COMMENT-DELETE
+             END-IF
            END-IF.
 
            PERFORM 0143-COMMENT-SCREEN.
 
-      *     0144-COMMENT-WRITE.
-      *     PERFORM 0200-TIME-AND-DATE.
-      *     PERFORM 0132-CREDIT-TOTAL.
-      *     INITIALIZE COM-COMMENT.
-      *     INITIALIZE COMMENT-WRITE-CHOICE.
-      *     DISPLAY WRITE-COMMENT-SCREEN.
-           
-      *     ACCEPT COM-COMMENT-FIELD.
-      *     ACCEPT COMMENT-WRITE-CHOICE-FIELD.
-
-      *     PERFORM UNTIL COMMENT-WRITE-CHOICE-FIELD = "d" OR "D" OR "s"
-      *       OR "S" OR "p" OR "P" OR "q" OR "Q"
-
-      *       ACCEPT COMMENT-WRITE-CHOICE-FIELD
+       0161-COMMENT-DELETE.
+      *>    MODERATOR-ONLY TAKE-DOWN OF ONE OF THE FIVE ON-SCREEN
+      *>    COMMENTS, SELECTED BY DISPLAYED POSITION THE SAME WAY
+      *>    0153-COMMENT-REPORT SELECTS ITS TARGET.
+           MOVE WS-DELETE-COMMENT-POS TO WS-DELETE-COMMENT-OFFSET.
+           COMPUTE WS-DELETE-TARGET-INDEX = COM-INDEX +
+             WS-DELETE-COMMENT-OFFSET - 1.
+           CALL "moderate-remove-comment" USING
+             COM-ID(WS-DELETE-TARGET-INDEX).
+
+       0153-COMMENT-REPORT.
+      *>    FLAGS ONE OF THE FIVE ON-SCREEN COMMENTS (BY ITS DISPLAYED
+      *>    POSITION) FOR MODERATION.
+           MOVE WS-REPORT-COMMENT-POS TO WS-REPORT-COMMENT-OFFSET.
+           COMPUTE WS-REPORT-TARGET-INDEX = COM-INDEX +
+             WS-REPORT-COMMENT-OFFSET - 1.
+           MOVE "C" TO WS-REPORT-TYPE.
+           MOVE COM-ID(WS-REPORT-TARGET-INDEX) TO WS-REPORT-SOURCE-ID.
+           MOVE COM-AUTHOR(WS-REPORT-TARGET-INDEX) TO WS-REPORT-AUTHOR.
+           PERFORM 0152-REPORT-REASON-ENTRY.
+
+       0157-COMMENT-WRITE.
+           PERFORM 0201-CURRENT-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
 
-      *     END-PERFORM.
+           IF WS-REPLY-TARGET NOT = 0
+             MOVE "Replying to #"
+               TO WS-REPLY-TARGET-DISPLAY
+             MOVE WS-REPLY-TARGET TO
+               WS-REPLY-TARGET-DISPLAY(14:4)
+           ELSE
+             MOVE SPACES TO WS-REPLY-TARGET-DISPLAY
+           END-IF.
 
-      *     IF COMMENT-WRITE-CHOICE-FIELD = "d" OR "D" THEN
-      *         PERFORM 0144-COMMENT-WRITE
-      *     END-IF.
+           INITIALIZE WS-NEW-COMMENT.
+           INITIALIZE COMMENT-WRITE-CHOICE.
+           DISPLAY WRITE-COMMENT-SCREEN.
 
-      *     IF COMMENT-WRITE-CHOICE-FIELD = "p" OR "P" THEN 
-      *        MOVE WS-CONTENT-DISPLAY TO WS-CONTENT
-      *        MOVE WS-USERNAME TO WS-MSG-AUTHOR
+           ACCEPT COM-COMMENT-FIELD.
+           ACCEPT COMMENT-WRITE-CHOICE-FIELD.
 
-      *         IF WS-TITLE-FIELD NOT = SPACE AND LOW-VALUE THEN
-      *            CALL "post-message" USING NEW-MESSAGE
-      *            PERFORM 0140-MESSAGE-MENU
-      *          END-IF    
-      *     END-IF.
+           PERFORM UNTIL COMMENT-WRITE-CHOICE-FIELD = "p" OR "P" OR
+             "q" OR "Q"
 
-      *     IF MSG-WRITE-CHOICE-FIELD = "s" OR "S" THEN 
-      *        MOVE WS-CONTENT-DISPLAY TO WS-CONTENT
-      *        MOVE WS-USERNAME TO WS-MSG-AUTHOR
+             ACCEPT COMMENT-WRITE-CHOICE-FIELD
 
-      *          IF WS-TITLE-FIELD NOT = SPACE AND LOW-VALUE THEN
-      *            CALL "post-message" USING NEW-MESSAGE
-      *            PERFORM 0140-MESSAGE-MENU
-      *          END-IF    
-      *     END-IF.
+           END-PERFORM.
 
-      *     IF MSG-WRITE-CHOICE-FIELD = "q" OR "Q" THEN
-      *       STOP RUN
-      *     END-IF.
+           IF COMMENT-WRITE-CHOICE-FIELD = "p" OR "P" THEN
+             IF WS-NEW-COMMENT NOT = SPACE AND LOW-VALUE THEN
+               MOVE WS-USERNAME TO NC-AUTHOR
+               MOVE WS-FORMATTED-DTE-TME(1:10) TO NC-DATE
+               MOVE WS-NEW-COMMENT TO NC-COMMENT
+               MOVE WS-REPLY-TARGET TO NC-PARENT-ID
+               CALL "post-comment" USING MSG-SELECT NEW-COMMENT
+               MOVE 1 TO COM-INDEX
+               PERFORM 0143-COMMENT-SCREEN
+             END-IF
+           END-IF.
 
+           IF COMMENT-WRITE-CHOICE-FIELD = "q" OR "Q" THEN
+             CALL "clear-presence" USING WS-USERNAME
+             STOP RUN
+           END-IF.
 
-      *     PERFORM 0110-DISPLAY-MENU.
+           PERFORM 0143-COMMENT-SCREEN.
       ******************************************************************
       ******************-----TIME/DATE SECTION----**********************
       ******************************************************************
@@ -2482,7 +5032,8 @@
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            CALL 'transactions' USING WS-FORMATTED-DT, WS-USERNAME,
-           WS-STORE-CHARGE.
+           WS-STORE-CHARGE, WS-UPDATE-CREDITS, WS-USERCREDITS,
+           WS-ENTRY-TYPE.
            PERFORM 0111-USER-ACCOUNT-MENU.
       ******************************************************************
       ***************-----FUN AND GAMES SECTION----*********************
@@ -2494,6 +5045,7 @@
            DISPLAY GAMES-MENU-SCREEN.
            ACCEPT GAMES-MENU-CHOICE-FIELD
            IF GAMES-MENU-CHOICE =      "q" or "Q" THEN
+               CALL "clear-presence" USING WS-USERNAME
                STOP RUN
            ELSE IF GAMES-MENU-CHOICE = "g" or "G" THEN
                PERFORM 0110-DISPLAY-MENU   
@@ -2507,13 +5059,74 @@
            END-IF.
 
            PERFORM 0400-GAMES-MENU.
-      
+
+      ******************************************************************
+      *****************----GAME WAGERING SECTION----*******************
+      ******************************************************************
+       0405-SELECT-WAGER.
+           MOVE "N" TO WS-WAGER-MODE.
+           MOVE 0 TO WS-WAGER-AMOUNT.
+           PERFORM 0132-CREDIT-TOTAL.
+           DISPLAY WAGER-SCREEN.
+           ACCEPT WAGER-CHOICE-FIELD.
+           IF WS-WAGER-MODE = "y" OR "Y" THEN
+               ACCEPT WAGER-AMOUNT-FIELD
+               MOVE "Y" TO WS-WAGER-MODE
+               PERFORM 0406-PLACE-WAGER
+           ELSE
+               MOVE "N" TO WS-WAGER-MODE
+           END-IF.
+
+       0406-PLACE-WAGER.
+           MOVE WS-WAGER-AMOUNT TO WS-UPDATE-CREDITS.
+           PERFORM 0133-CHECK-CREDIT-BALANCE.
+           IF WS-BALANCE-AVAILABLE = "Y" THEN
+               CALL "subtract-credits" USING WS-USERNAME,
+                   WS-WAGER-AMOUNT
+               MOVE WS-WAGER-AMOUNT TO WS-STORE-CHARGE
+               MOVE WS-WAGER-AMOUNT TO WS-UPDATE-CREDITS
+               MOVE "W" TO WS-ENTRY-TYPE
+               PERFORM 0408-LOG-WAGER-TRANSACTION
+           ELSE
+               MOVE "N" TO WS-WAGER-MODE
+               MOVE "Insufficient Credits To Wager" TO WS-ERROR-MSG
+               PERFORM 0109-ERROR-PAGE
+           END-IF.
+
+       0407-SETTLE-WAGER.
+           COMPUTE WS-WAGER-PAYOUT = WS-WAGER-AMOUNT * 2.
+           CALL "add-credits" USING WS-USERNAME, WS-WAGER-PAYOUT,
+               WS-ADD-OVERFLOW.
+           IF WS-ADD-OVERFLOW = 1 THEN
+               MOVE "Credit Balance Would Exceed Maximum" TO
+                   WS-ERROR-MSG
+               PERFORM 0109-ERROR-PAGE
+           ELSE
+               MOVE 0 TO WS-STORE-CHARGE
+               MOVE WS-WAGER-PAYOUT TO WS-UPDATE-CREDITS
+               MOVE "A" TO WS-ENTRY-TYPE
+               PERFORM 0408-LOG-WAGER-TRANSACTION
+           END-IF.
+
+      *>    0300-TRANSACTIONS ALWAYS ROUTES ON TO THE ACCOUNT MENU AFTER
+      *>    LOGGING, WHICH SUITS ITS EXISTING CREDIT-STORE CALLERS BUT
+      *>    WOULD YANK A PLAYER OUT OF A GAME IN PROGRESS. THIS ONE
+      *>    CALLS THE SAME 'transactions' SUBPROGRAM DIRECTLY SO A WAGER
+      *>    LEG IS LOGGED WITHOUT LEAVING THE GAME.
+       0408-LOG-WAGER-TRANSACTION.
+           PERFORM 0200-TIME-AND-DATE.
+           PERFORM 0132-CREDIT-TOTAL.
+           CALL 'transactions' USING WS-FORMATTED-DT, WS-USERNAME,
+           WS-STORE-CHARGE, WS-UPDATE-CREDITS, WS-USERCREDITS,
+           WS-ENTRY-TYPE.
+
       ******************************************************************
       ****************----WORD GUESSING GAME SECTION----****************
       ******************************************************************
        0410-DISPLAY-GUESSING-GAME.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
+           PERFORM 0405-SELECT-WAGER.
            MOVE 15 TO WS-GUESSES-LEFT.
            SET WORD-IDX TO 0.
            OPEN INPUT F-WORD-FILE.
@@ -2572,7 +5185,10 @@
              ADD 1 TO COUNTER
            END-PERFORM.
              IF WS-LETTERS-LEFT = 0
-              THEN 
+              THEN
+              IF WAGERING-ENABLED THEN
+                  PERFORM 0407-SETTLE-WAGER
+              END-IF
               PERFORM 0413-WINNING-SCREEN
              ELSE IF WS-GUESSES-LEFT = 0
               THEN 
@@ -2588,12 +5204,7 @@
            COMPUTE WS-HIGH-SCORE = WS-GUESSES-LEFT * WS-GUESSES-LEFT + 5
            .
            DISPLAY WORD-GUESSING-WINNING-SCREEN.
-           OPEN EXTEND F-HIGH-SCORES-FILE
-               MOVE WS-HIGH-SCORE TO HIGH-SCORE
-               MOVE WS-USERNAME TO PLAYER-NAME
-               WRITE PLAYER-SCORES 
-               END-WRITE.
-           CLOSE F-HIGH-SCORES-FILE.
+           CALL "update-high-score" USING WS-USERNAME, WS-HIGH-SCORE.
            ACCEPT WS-GUESSING-WINNING-CHOICE-FIELD.
            IF WS-GUESSING-WINNING-CHOICE = "p" OR "P"
                THEN PERFORM 0410-DISPLAY-GUESSING-GAME
@@ -2631,6 +5242,7 @@
            IF WS-HIGH-SCORE-CHOICE = "g" OR "G"
              PERFORM 0110-DISPLAY-MENU
            ELSE IF WS-HIGH-SCORE-CHOICE = "q" OR "Q"
+             CALL "clear-presence" USING WS-USERNAME
              STOP RUN
            ELSE 
                PERFORM 0415-HIGH-SCORE-SCREEN
@@ -2646,7 +5258,8 @@
                        ADD 1 TO COUNTER
                        MOVE HIGH-SCORE TO WS-SCORE(COUNTER)
                        MOVE PLAYER-NAME TO WS-NAME(COUNTER)
-                   AT END 
+                       MOVE GAMES-PLAYED TO WS-TABLE-GAMES(COUNTER)
+                   AT END
                        MOVE 1 TO WS-FILE-IS-ENDED
                END-READ 
            END-PERFORM.
@@ -2659,11 +5272,23 @@
            PERFORM 0201-CURRENT-DATE.
            PERFORM 0132-CREDIT-TOTAL.
            MOVE "X" TO WS-PLAYER
+           PERFORM 0422-SELECT-TTT-DIFFICULTY
            PERFORM GAME-LOOP-PARAGRAPH
                WITH TEST AFTER UNTIL FINISHED-PLAYING
            PERFORM 0400-GAMES-MENU.
 
+           0422-SELECT-TTT-DIFFICULTY.
+               MOVE "E" TO WS-TTT-DIFFICULTY.
+               DISPLAY TIC-TAC-TOE-DIFFICULTY-SCREEN.
+               ACCEPT TTT-DIFFICULTY-CHOICE-FIELD.
+               IF WS-TTT-DIFFICULTY = "h" OR "H" THEN
+                   MOVE "H" TO WS-TTT-DIFFICULTY
+               ELSE
+                   MOVE "E" TO WS-TTT-DIFFICULTY
+               END-IF.
+
            GAME-LOOP-PARAGRAPH.
+               PERFORM 0405-SELECT-WAGER
                INITIALIZE WS-GAME-GRID
                INITIALIZE WS-STATE
                INITIALIZE WS-MOVES
@@ -2676,10 +5301,13 @@
                EVALUATE WS-STATE
                WHEN "WIN"
                    ADD 1 TO WS-WINS END-ADD
-                   MOVE WS-COLOR-GREEN TO WS-BG-COLOR 
+                   MOVE WS-COLOR-GREEN TO WS-BG-COLOR
                    MOVE WS-COLOR-BLUE  TO WS-FG
                    MOVE WS-COLOR-BLUE  TO WS-FG-CELL
                    MOVE WS-COLOR-GREEN TO WS-BG
+                   IF WAGERING-ENABLED
+                       PERFORM 0407-SETTLE-WAGER
+                   END-IF
                WHEN "STALE"
                    MOVE WS-COLOR-BLUE  TO WS-BG-COLOR 
                    MOVE WS-COLOR-BLUE  TO WS-FG
@@ -2696,10 +5324,14 @@
                    MOVE WS-COLOR-BLUE  TO WS-FG-CELL
                    MOVE WS-COLOR-BLUE   TO WS-BG
                END-EVALUATE
+               CALL "update-ttt-record" USING WS-USERNAME, WS-STATE
                MOVE "One more (y/n)? " TO WS-INSTRUCTION
                MOVE "y" TO WS-NEXT-MOVE
                DISPLAY TIC-TAC-TOE-SCREEN
-               ACCEPT WS-NEXT-MOVE-FIELD.
+               ACCEPT WS-NEXT-MOVE-FIELD
+               IF WS-NEXT-MOVE(1:1) = "h" OR "H" THEN
+                   PERFORM 0421-TIC-TAC-TOE-RECORD
+               END-IF.
 
            GAME-FRAME-PARAGRAPH.
                MOVE "Move to square: " TO WS-INSTRUCTION
@@ -2709,6 +5341,9 @@
                INITIALIZE WS-MOVE-OUTCOME
                IF COMPUTER-PLAYER
                    INITIALIZE WS-COMPUTER-MOVED
+                   IF HARD-DIFFICULTY
+                       PERFORM COMPUTER-HARD-MOVE-PARAGRAPH
+                   END-IF
                    PERFORM UNTIL COMPUTER-MOVED
                        COMPUTE WS-ROW = FUNCTION RANDOM * 3 + 1
                        END-COMPUTE
@@ -2814,56 +5449,190 @@
                        MOVE "LOSE" TO WS-MOVE-OUTCOME
                    END-IF
                END-IF.
+
+           COMPUTER-HARD-MOVE-PARAGRAPH.
+      *>    HARD DIFFICULTY FIRST LOOKS FOR A CELL THAT WINS THE GAME
+      *>    OUTRIGHT FOR THE COMPUTER (MARK "O"), THEN FALLS BACK TO
+      *>    LOOKING FOR A CELL THAT BLOCKS THE HUMAN (MARK "X") FROM
+      *>    WINNING. IF NEITHER IS FOUND THE ORDINARY RANDOM-MOVE LOOP
+      *>    BELOW STILL RUNS, SO EASY DIFFICULTY IS UNCHANGED.
+               MOVE "O" TO WS-PLAN-MARK.
+               PERFORM TRY-PLAN-MOVES-PARAGRAPH.
+               IF NOT PLAN-MOVE-FOUND
+                   MOVE "X" TO WS-PLAN-MARK
+                   PERFORM TRY-PLAN-MOVES-PARAGRAPH
+               END-IF
+               IF PLAN-MOVE-FOUND
+                   SET WS-COMPUTER-MOVED TO 1
+                   MOVE "O" TO WS-CELL(WS-PLAN-ROW,WS-PLAN-COL)
+               END-IF.
+
+           TRY-PLAN-MOVES-PARAGRAPH.
+               MOVE 0 TO WS-PLAN-MOVE-FOUND.
+               MOVE 1 TO WS-PLAN-LOOP-COUNT.
+               PERFORM UNTIL WS-PLAN-LOOP-COUNT > 9 OR PLAN-MOVE-FOUND
+                   PERFORM TRY-ONE-PLAN-MOVE-PARAGRAPH
+                   ADD 1 TO WS-PLAN-LOOP-COUNT END-ADD
+               END-PERFORM.
+
+           TRY-ONE-PLAN-MOVE-PARAGRAPH.
+               DIVIDE WS-PLAN-LOOP-COUNT BY 3
+                   GIVING WS-PLAN-ROW REMAINDER WS-PLAN-COL
+               END-DIVIDE.
+               IF WS-PLAN-COL = 0
+                   MOVE 3 TO WS-PLAN-COL
+               ELSE
+                   ADD 1 TO WS-PLAN-ROW END-ADD
+               END-IF
+               IF WS-CELL(WS-PLAN-ROW,WS-PLAN-COL) = " "
+                   MOVE WS-PLAN-MARK TO WS-CELL(WS-PLAN-ROW,WS-PLAN-COL)
+                   MOVE WS-GAME-GRID TO WS-PLAN-FLAT-GRID
+                   INSPECT WS-PLAN-FLAT-GRID
+                       REPLACING ALL WS-PLAN-MARK BY "1"
+                   IF WS-PLAN-MARK = "O"
+                       INSPECT WS-PLAN-FLAT-GRID
+                           REPLACING ALL "X" BY "0"
+                   ELSE
+                       INSPECT WS-PLAN-FLAT-GRID
+                           REPLACING ALL "O" BY "0"
+                   END-IF
+                   INSPECT WS-PLAN-FLAT-GRID REPLACING ALL " " BY "0"
+                   PERFORM SCAN-PLAN-WINMASKS-PARAGRAPH
+                   IF PLAN-WIN-DETECTED
+                       MOVE 1 TO WS-PLAN-MOVE-FOUND
+                   END-IF
+                   MOVE " " TO WS-CELL(WS-PLAN-ROW,WS-PLAN-COL)
+               END-IF.
+
+           SCAN-PLAN-WINMASKS-PARAGRAPH.
+               MOVE 0 TO WS-PLAN-MASK-DETECTED.
+               INITIALIZE WS-EOF.
+               OPEN INPUT FD-WINMASKS.
+               PERFORM UNTIL EOF OR PLAN-WIN-DETECTED
+                   READ FD-WINMASKS NEXT RECORD
+                       AT END
+                           SET WS-EOF TO 1
+                       NOT AT END
+                           PERFORM COUNT-PLAN-MASK-PARAGRAPH
+                   END-READ
+               END-PERFORM.
+               CLOSE FD-WINMASKS.
+
+           COUNT-PLAN-MASK-PARAGRAPH.
+               MOVE 0 TO WS-PLAN-MASK-DETECTED.
+               SET WS-DETECT-LOOP-COUNT TO 1.
+               PERFORM 9 TIMES
+                   IF
+                       FD-WINMASK(WS-DETECT-LOOP-COUNT:1)
+                       IS EQUAL TO
+                       WS-PLAN-FLAT-GRID(WS-DETECT-LOOP-COUNT:1)
+                       AND IS EQUAL TO 1
+                   THEN
+                       ADD 1 TO WS-PLAN-MASK-DETECTED END-ADD
+                   END-IF
+                   ADD 1 TO WS-DETECT-LOOP-COUNT END-ADD
+               END-PERFORM.
+
+       0421-TIC-TAC-TOE-RECORD.
+      *>    SHOWS THE CALLING USERNAME'S LIFETIME TIC-TAC-TOE RECORD,
+      *>    PERSISTED PER PLAYER BY UPDATE-TTT-RECORD.CBL, THE SAME
+      *>    PER-PLAYER UPSERT SHAPE UPDATE-HIGH-SCORE.CBL USES.
+           CALL "get-ttt-record" USING WS-USERNAME, WS-TTT-WINS,
+             WS-TTT-LOSSES, WS-TTT-TIES.
+           DISPLAY TIC-TAC-TOE-RECORD-SCREEN.
+           ACCEPT TTT-RECORD-CHOICE-FIELD.
       ******************************************************************
       ****************----NUMBER GUESSING GAME SECTION----**************
       ******************************************************************
        0430-GUESS-THE-NUMBER-GAME.
            PERFORM 0200-TIME-AND-DATE.
            PERFORM 0132-CREDIT-TOTAL.
+           PERFORM 0431-SELECT-NUMBER-GAME-MODE.
            PERFORM INITIALIZE-RANDOM-NUM-GAME.
 
+           0431-SELECT-NUMBER-GAME-MODE.
+           MOVE "N" TO WS-NUMGAME-MODE.
+           DISPLAY NUMBER-GAME-MODE-SCREEN.
+           ACCEPT NUMGAME-MODE-CHOICE-FIELD.
+           IF WS-NUMGAME-MODE = "l" OR "L" THEN
+               MOVE "L" TO WS-NUMGAME-MODE
+           ELSE
+               MOVE "N" TO WS-NUMGAME-MODE
+           END-IF.
+           PERFORM 0405-SELECT-WAGER.
+
            INITIALIZE-RANDOM-NUM-GAME.
            DISPLAY GUESS-THE-NUMBER-GAME-SCREEN.
            COMPUTE TOTAL-GUESSES = 0.
            ACCEPT SEED FROM TIME
            COMPUTE ANSWER =
-               FUNCTION REM(FUNCTION RANDOM(SEED) * 1000, 10) + 1   
-           MOVE "Guess a number between 1 and 10!" TO WS-RANDOM-NUM-MSG    
+               FUNCTION REM(FUNCTION RANDOM(SEED) * 1000, 10) + 1
+           IF NUMGAME-LIMITED
+               MOVE "Guess a number between 1 and 10! 5 guesses only!"
+                   TO WS-RANDOM-NUM-MSG
+           ELSE
+               MOVE "Guess a number between 1 and 10!"
+                   TO WS-RANDOM-NUM-MSG
+           END-IF
            PERFORM GAME-LOOP.
-       
+
            GAME-LOOP.
            INITIALIZE GUESS-INPUT.
            DISPLAY GUESS-THE-NUMBER-GAME-SCREEN END-DISPLAY
            ACCEPT GUESS-INPUT-FIELD
            MOVE GUESS-INPUT TO GUESS.
            ADD 1 TO TOTAL-GUESSES.
-           IF GUESS > ANSWER
-               MOVE "Your guess is too high! Guess again." 
+           IF GUESS = ANSWER
+               MOVE "You Win! Go Again?(Y/N)"
+               TO WS-RANDOM-NUM-MSG
+               CALL "update-number-score" USING WS-USERNAME,
+                   TOTAL-GUESSES
+               IF WAGERING-ENABLED
+                   PERFORM 0407-SETTLE-WAGER
+               END-IF
+               GO TO WIN-LOOP
+           ELSE IF NUMGAME-LIMITED AND TOTAL-GUESSES NOT LESS THAN
+               WS-NUMGAME-MAX-GUESSES
+               MOVE "Out of guesses! You lose. Go Again?(Y/N)"
+               TO WS-RANDOM-NUM-MSG
+               GO TO LOSE-LOOP
+           ELSE IF GUESS > ANSWER
+               MOVE "Your guess is too high! Guess again."
                TO WS-RANDOM-NUM-MSG
                GO TO GAME-LOOP
-           ELSE IF GUESS < ANSWER
+           ELSE
                MOVE "Your guess is too low! Guess again."
                TO WS-RANDOM-NUM-MSG
                GO TO GAME-LOOP
-           ELSE   
-               MOVE "You Win! Go Again?(Y/N)"
-               TO WS-RANDOM-NUM-MSG
-               GO TO WIN-LOOP
            END-IF.
-           
+
            WIN-LOOP.
            INITIALIZE GUESS-INPUT.
            DISPLAY GUESS-THE-NUMBER-GAME-SCREEN END-DISPLAY
            ACCEPT GUESS-INPUT-FIELD
                IF GUESS-INPUT = "y" OR "Y"
-                   GO TO INITIALIZE-RANDOM-NUM-GAME
+                   GO TO 0431-SELECT-NUMBER-GAME-MODE
                ELSE IF GUESS-INPUT = "n" OR "N"
                    PERFORM 0400-GAMES-MENU
-               ELSE 
+               ELSE
                    MOVE "INVALID ENTRY! Enter Y or N"
                    TO WS-RANDOM-NUM-MSG
                    GO TO WIN-LOOP
-               END-IF.     
+               END-IF.
+
+           LOSE-LOOP.
+           INITIALIZE GUESS-INPUT.
+           DISPLAY GUESS-THE-NUMBER-GAME-SCREEN END-DISPLAY
+           ACCEPT GUESS-INPUT-FIELD
+               IF GUESS-INPUT = "y" OR "Y"
+                   GO TO 0431-SELECT-NUMBER-GAME-MODE
+               ELSE IF GUESS-INPUT = "n" OR "N"
+                   PERFORM 0400-GAMES-MENU
+               ELSE
+                   MOVE "INVALID ENTRY! Enter Y or N"
+                   TO WS-RANDOM-NUM-MSG
+                   GO TO LOSE-LOOP
+               END-IF.
       
 
           
