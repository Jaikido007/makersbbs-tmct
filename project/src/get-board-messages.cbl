@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-board-messages.
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 NUM-OF-LINES PIC 999.
+           01 WS-TABLE.
+               05 WS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                   NUM-OF-LINES.
+                   10 WS-ID PIC XXX.
+                   10 WS-TITLE PIC X(50).
+                   10 WS-CONTENT PIC X(300).
+                   10 WS-USERNAME PIC X(16).
+                   10 WS-BOARD-CODE PIC X(10).
+           01 TEMP-ID PIC XXX.
+           01 TEMP-TITLE PIC X(50).
+           01 TEMP-CONTENT PIC X(300).
+           01 TEMP-USERNAME PIC X(16).
+           01 TEMP-BOARD-CODE PIC X(10).
+           01 TEMP-TRUNCATED PIC X.
+           01 SUPPRESS-ZEROS PIC ZZZ.
+           01 SEARCH-ID PIC XXX.
+           01 LOOP-COUNTER PIC 999.
+           01 REVERSE-ID PIC 999.
+           01 MATCH-COUNT PIC 999 VALUE 0.
+           LINKAGE SECTION.
+           01 NUM-LINES PIC 999.
+           01 LS-FILTER-BOARD PIC X(10).
+           01 LS-RETURN-TABLE.
+               05 LS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                 NUM-OF-LINES.
+                   10 LS-ID PIC XXX.
+                   10 LS-TITLE PIC X(50).
+                   10 LS-CONTENT PIC X(300).
+                   10 LS-USERNAME PIC X(16).
+                   10 LS-BOARD-CODE PIC X(10).
+           01 LS-MATCH-COUNT PIC 999.
+       PROCEDURE DIVISION USING NUM-LINES LS-FILTER-BOARD
+           LS-RETURN-TABLE LS-MATCH-COUNT.
+
+           MOVE NUM-LINES TO NUM-OF-LINES.
+           MOVE NUM-OF-LINES TO REVERSE-ID.
+
+          *>  SCAN NEWEST TO OLDEST SO MATCHES LAND IN DISPLAY ORDER.
+           PERFORM UNTIL LOOP-COUNTER = NUM-OF-LINES
+
+             ADD 1 TO LOOP-COUNTER
+             MOVE REVERSE-ID TO SUPPRESS-ZEROS
+             MOVE SUPPRESS-ZEROS TO SEARCH-ID
+             MOVE FUNCTION TRIM(SEARCH-ID) TO SEARCH-ID
+             CALL 'list-message' USING SEARCH-ID TEMP-ID TEMP-TITLE
+               TEMP-CONTENT TEMP-USERNAME TEMP-BOARD-CODE
+               TEMP-TRUNCATED
+
+             IF TEMP-BOARD-CODE = LS-FILTER-BOARD THEN
+               ADD 1 TO MATCH-COUNT
+               MOVE TEMP-ID TO WS-ID(MATCH-COUNT)
+               MOVE TEMP-TITLE TO WS-TITLE(MATCH-COUNT)
+               MOVE TEMP-CONTENT TO WS-CONTENT(MATCH-COUNT)
+               MOVE TEMP-USERNAME TO WS-USERNAME(MATCH-COUNT)
+               MOVE TEMP-BOARD-CODE TO WS-BOARD-CODE(MATCH-COUNT)
+             END-IF
+
+             SUBTRACT 1 FROM REVERSE-ID
+
+           END-PERFORM.
+
+           MOVE WS-TABLE TO LS-RETURN-TABLE.
+           MOVE MATCH-COUNT TO LS-MATCH-COUNT.
