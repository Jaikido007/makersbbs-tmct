@@ -4,8 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-USERS-FILE ASSIGN TO "users.dat"
-             ORGANIZATION IS LINE SEQUENTIAL.
-       
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
        DATA DIVISION.
        FILE SECTION.
            FD F-USERS-FILE.
@@ -16,29 +18,28 @@
               05 USER-LEVEL PIC X(3).
               05 CARD-NO PIC 9(16).
               05 CARD-EXPIRY PIC 9(4).
-              05 CARD-CSV PIC 9(3).    
-       
-       WORKING-STORAGE SECTION.
-           01 WS-FILE-IS-ENDED PIC 9.
+              05 CARD-CSV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 FILLER PIC X(17).
 
        LINKAGE SECTION.
            01 LS-USERNAME PIC X(16).
-           01 LS-USERACCOUNTLEVEL PIC X(3).     
-       
-       PROCEDURE DIVISION USING LS-USERNAME, LS-USERACCOUNTLEVEL.
+           01 LS-USERACCOUNTLEVEL PIC X(3).
+           01 LS-VIP-EXPIRY PIC 9(8).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-USERACCOUNTLEVEL,
+           LS-VIP-EXPIRY.
 
-           SET WS-FILE-IS-ENDED TO 0.
+           MOVE LS-USERNAME TO USERNAME.
 
            OPEN INPUT F-USERS-FILE.
-           PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-USERS-FILE
-                   NOT AT END
-                       IF USERNAME = LS-USERNAME
-                       MOVE USER-LEVEL TO LS-USERACCOUNTLEVEL
-                   AT END 
-                       MOVE 1 TO WS-FILE-IS-ENDED
-               END-READ 
-           END-PERFORM.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE USER-LEVEL TO LS-USERACCOUNTLEVEL
+                   MOVE VIP-EXPIRY TO LS-VIP-EXPIRY
+           END-READ.
            CLOSE F-USERS-FILE.
        
 
