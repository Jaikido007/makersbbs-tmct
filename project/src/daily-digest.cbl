@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. daily-digest.
+      ******************************************************************
+      *----SUB PROGRAM THAT STITCHES TOGETHER THE END-OF-DAY NUMBERS---*
+      *----NUMBER-OF-MESSAGES.CBL, COUNT-COMMENTS-POSTED.CBL AND-------*
+      *----SPONSORED-POSTS-COUNTER.CBL EACH ONLY TRACK SEPARATELY------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MESSAGES-FILE ASSIGN TO "messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
+           SELECT F-COMMENTS-FILE ASSIGN TO "comments.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-MESSAGES-FILE.
+           01 RC-MESSAGE.
+             05 RC-ID PIC 999.
+             05 RC-TITLE PIC X(50).
+             05 RC-CONTENT PIC X(300).
+             05 RC-USERNAME PIC X(16).
+             05 RC-DATE PIC X(10).
+             05 RC-BOARD-CODE PIC X(10).
+             05 FILLER PIC X.
+
+           FD F-COMMENTS-FILE.
+           01 RC-COMMENT-ENTRY.
+             05 RC-COM-ID PIC 999.
+             05 RC-COM-AUTHOR PIC X(16).
+             05 RC-COM-DATE PIC X(10).
+             05 RC-COM-TEXT PIC X(50).
+             05 RC-COM-COMMENT-ID PIC 9999.
+             05 RC-COM-PARENT-ID PIC 9999.
+
+       WORKING-STORAGE SECTION.
+           01 WS-TODAY-DY PIC XX.
+           01 WS-TODAY-MTH PIC XX.
+           01 WS-TODAY-YR PIC X(4).
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-FORMATTED-DT.
+             05 LS-FORMATTED-DTE-TME.
+               15 LS-FORMATTED-YEAR    PIC  X(4).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-MONTH   PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-DY      PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-HOUR    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-MINS    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-SEC     PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-MS      PIC  X(2).
+
+           01 LS-MSG-COUNT PIC 999.
+           01 LS-COMMENT-COUNT PIC 9999.
+           01 LS-SPONSORED-COUNT PIC 99.
+
+       PROCEDURE DIVISION USING LS-FORMATTED-DT, LS-MSG-COUNT,
+           LS-COMMENT-COUNT, LS-SPONSORED-COUNT.
+
+           MOVE 0 TO LS-MSG-COUNT.
+           MOVE 0 TO LS-COMMENT-COUNT.
+           MOVE LS-FORMATTED-DY TO WS-TODAY-DY.
+           MOVE LS-FORMATTED-MONTH TO WS-TODAY-MTH.
+           MOVE LS-FORMATTED-YEAR TO WS-TODAY-YR.
+
+           OPEN INPUT F-MESSAGES-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MESSAGES-FILE NEXT
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM COUNT-MESSAGE
+               END-READ
+           END-PERFORM.
+           CLOSE F-MESSAGES-FILE.
+
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-COMMENTS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-COMMENTS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM COUNT-COMMENT
+               END-READ
+           END-PERFORM.
+           CLOSE F-COMMENTS-FILE.
+
+           CALL "sponsored-posts-counter" USING LS-FORMATTED-DT
+               LS-SPONSORED-COUNT.
+
+       COUNT-MESSAGE.
+           IF RC-DATE(1:2) = WS-TODAY-DY AND RC-DATE(4:2) = WS-TODAY-MTH
+             AND RC-DATE(7:4) = WS-TODAY-YR THEN
+               ADD 1 TO LS-MSG-COUNT
+           END-IF.
+
+       COUNT-COMMENT.
+           IF RC-COM-DATE(1:2) = WS-TODAY-DY AND RC-COM-DATE(4:2) =
+             WS-TODAY-MTH AND RC-COM-DATE(7:4) = WS-TODAY-YR THEN
+               ADD 1 TO LS-COMMENT-COUNT
+           END-IF.
