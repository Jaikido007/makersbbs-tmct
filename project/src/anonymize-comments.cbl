@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. anonymize-comments.
+      ******************************************************************
+      *----SUB PROGRAM THAT BLANKS OUT A DEPARTING MEMBER'S NAME ON----*
+      *----THEIR OWN ROWS IN COMMENTS.DAT, THE SAME BLANK-IN-PLACE-----*
+      *----SHAPE MODERATE-REMOVE-COMMENT.CBL USES, SO EXISTING---------*
+      *----THREADS STILL RESOLVE AFTER THE ACCOUNT IS GONE-------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-COMMENTS-FILE ASSIGN TO "comments.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-COMMENTS-FILE.
+           01 RC-FILE-ENTRY.
+             05 RC-ID PIC 999.
+             05 RC-AUTHOR PIC X(16).
+             05 RC-DATE-POST PIC X(10).
+             05 RC-COMMENT PIC X(50).
+             05 RC-COMMENT-ID PIC 9999.
+             05 RC-PARENT-ID PIC 9999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+           OPEN I-O F-COMMENTS-FILE.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+             READ F-COMMENTS-FILE
+             NOT AT END
+               IF RC-AUTHOR = LS-USERNAME THEN
+                 MOVE "[deleted user]" TO RC-AUTHOR
+                 REWRITE RC-FILE-ENTRY
+               END-IF
+
+             AT END MOVE 1 TO WS-FILE-IS-ENDED
+           END-PERFORM.
+
+           CLOSE F-COMMENTS-FILE.
