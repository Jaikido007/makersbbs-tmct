@@ -6,9 +6,13 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT F-SPONSORED-MESSAGES-FILE ASSIGN TO 
+           SELECT F-SPONSORED-MESSAGES-FILE ASSIGN TO
            'sponsored-messages.dat'
              ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-USERS-FILE ASSIGN TO 'users.dat'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
 
        DATA DIVISION.
            FILE SECTION.
@@ -21,15 +25,31 @@
                05 SP-CONTENT PIC X(300).
                05 SP-USERNAME PIC X(16).
 
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
            WORKING-STORAGE SECTION.
            01 WS-MESSAGE.
              05 WS-DY PIC X(2).
              05 WS-MTH PIC X(2).
              05 WS-YR PIC X(4).
              05 WS-TITLE PIC X(50).
-             05 WS-CONTENT PIC X(300).  
-             05 WS-USERNAME PIC X(16).    
- 
+             05 WS-CONTENT PIC X(300).
+             05 WS-USERNAME PIC X(16).
+
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-USER-CREDITS PIC 9(3).
+
            LINKAGE SECTION.
            01 LS-FORMATTED-DT.
              05 LS-FORMATTED-DTE-TME.
@@ -50,21 +70,50 @@
            01 LS-MESSAGE.
              05 LS-TITLE PIC X(50).
              05 LS-CONTENT PIC X(300).
-             05 LS-MSG-AUTHOR PIC X(16).    
-                  
-           PROCEDURE DIVISION USING LS-FORMATTED-DT, LS-MESSAGE.
-           
-           
+             05 LS-MSG-AUTHOR PIC X(16).
+
+           01 LS-CHARGE-AMOUNT PIC 9(3).
+           01 LS-POST-BALANCE PIC 9(3).
+
+           PROCEDURE DIVISION USING LS-FORMATTED-DT, LS-MESSAGE,
+               LS-CHARGE-AMOUNT, LS-POST-BALANCE.
+
            MOVE LS-FORMATTED-DY TO WS-DY.
            MOVE LS-FORMATTED-MONTH TO WS-MTH.
-           MOVE LS-FORMATTED-YEAR TO WS-YR.    
+           MOVE LS-FORMATTED-YEAR TO WS-YR.
            MOVE LS-TITLE TO WS-TITLE.
            MOVE FUNCTION TRIM(LS-CONTENT) TO WS-CONTENT.
            MOVE LS-MSG-AUTHOR TO WS-USERNAME.
 
-           OPEN EXTEND F-SPONSORED-MESSAGES-FILE. 
-           MOVE WS-MESSAGE TO SP-MESSAGE. 
+           OPEN EXTEND F-SPONSORED-MESSAGES-FILE.
+           MOVE WS-MESSAGE TO SP-MESSAGE.
            WRITE SP-MESSAGE.
            CLOSE F-SPONSORED-MESSAGES-FILE.
 
-       
\ No newline at end of file
+      *>    BILL THE SPONSOR FOR THE POST THROUGH THE SAME
+      *>    CREDIT LEDGER THE MEMBER STORE PURCHASES USE.
+           MOVE LS-MSG-AUTHOR TO USERNAME.
+           OPEN I-O F-USERS-FILE.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM CHARGE-PROCESS
+           END-READ.
+           CLOSE F-USERS-FILE.
+
+           MOVE WS-USER-CREDITS TO LS-POST-BALANCE.
+
+           CALL "transactions" USING LS-FORMATTED-DT, LS-MSG-AUTHOR,
+               LS-CHARGE-AMOUNT, 0, LS-POST-BALANCE, "S".
+
+       CHARGE-PROCESS.
+           MOVE USER-CREDITS TO WS-USER-CREDITS
+           IF LS-CHARGE-AMOUNT > WS-USER-CREDITS THEN
+               MOVE 0 TO WS-USER-CREDITS
+           ELSE
+               SUBTRACT LS-CHARGE-AMOUNT FROM WS-USER-CREDITS
+           END-IF
+           MOVE WS-USER-CREDITS TO USER-CREDITS
+           REWRITE USERS
+           END-REWRITE.
