@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. member-statement.
+      ******************************************************************
+      *----SUB PROGRAM THAT PULLS A SINGLE MEMBER'S ACCOUNT, CREDIT----*
+      *----AND ACTIVITY FIGURES TOGETHER FOR THE ADMIN MEMBER----------*
+      *----STATEMENT SCREEN, SO NOBODY HAS TO CROSS-REFERENCE---------*
+      *----USERS.DAT, TRANSACTION-LOG.DAT, MESSAGES.DAT AND------------*
+      *----COMMENTS.DAT BY HAND. MESSAGES.DAT AND COMMENTS.DAT ARE-----*
+      *----WALKED START TO FINISH THE SAME WAY DAILY-DIGEST.CBL DOES,--*
+      *----AND THE TRANSACTION LOGS ARE WALKED ARCHIVE-THEN-LIVE THE---*
+      *----SAME WAY RECONCILE-CREDIT-BALANCES.CBL DOES-----------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO "users.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
+           SELECT F-MESSAGES-FILE ASSIGN TO "messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
+
+           SELECT F-COMMENTS-FILE ASSIGN TO "comments.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT F-ARCHIVE-FILE ASSIGN TO
+           "transaction-log-archive.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+           SELECT F-TRANSACTION-LOG-FILE ASSIGN TO "transaction-log.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 FILLER PIC X(17).
+
+           FD F-MESSAGES-FILE.
+           01 RC-MESSAGE.
+             05 RC-ID PIC 999.
+             05 RC-TITLE PIC X(50).
+             05 RC-CONTENT PIC X(300).
+             05 RC-USERNAME PIC X(16).
+             05 RC-DATE PIC X(10).
+             05 RC-BOARD-CODE PIC X(10).
+             05 FILLER PIC X.
+
+           FD F-COMMENTS-FILE.
+           01 RC-COMMENT-ENTRY.
+             05 RC-COM-ID PIC 999.
+             05 RC-COM-AUTHOR PIC X(16).
+             05 RC-COM-DATE PIC X(10).
+             05 RC-COM-TEXT PIC X(50).
+             05 RC-COM-COMMENT-ID PIC 9999.
+             05 RC-COM-PARENT-ID PIC 9999.
+
+           FD F-ARCHIVE-FILE.
+           01 ARCHIVE-TRANSACTION.
+               05 ARC-TRANS-ID PIC 9(6).
+               05 ARC-DY PIC X(2).
+               05 ARC-MTH PIC X(2).
+               05 ARC-YR PIC X(4).
+               05 ARC-USERNAME PIC X(16).
+               05 ARC-CHARGE PIC 9(3).
+               05 ARC-CREDITS-GRANTED PIC 9(3).
+               05 ARC-POST-BALANCE PIC 9(3).
+               05 ARC-ENTRY-TYPE PIC X(1).
+
+           FD F-TRANSACTION-LOG-FILE.
+           01 TRANSACTION.
+               05 TRANS-ID PIC 9(6).
+               05 DY PIC X(2).
+               05 MTH PIC X(2).
+               05 YR PIC X(4).
+               05 TRANS-USERNAME PIC X(16).
+               05 CHARGE PIC 9(3).
+               05 CREDITS-GRANTED PIC 9(3).
+               05 POST-BALANCE PIC 9(3).
+               05 ENTRY-TYPE PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-FOUND PIC 9.
+           01 LS-CREDITS PIC 9(3).
+           01 LS-LEVEL PIC X(3).
+           01 LS-VIP-EXPIRY PIC 9(8).
+           01 LS-POST-COUNT PIC 9(3).
+           01 LS-COMMENT-COUNT PIC 9(3).
+           01 LS-TRANSACTION-COUNT PIC 9(4).
+           01 LS-LIFETIME-SPEND PIC S9(6).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-FOUND, LS-CREDITS,
+           LS-LEVEL, LS-VIP-EXPIRY, LS-POST-COUNT, LS-COMMENT-COUNT,
+           LS-TRANSACTION-COUNT, LS-LIFETIME-SPEND.
+
+           MOVE 0 TO LS-FOUND.
+           MOVE 0 TO LS-CREDITS.
+           MOVE SPACE TO LS-LEVEL.
+           MOVE 0 TO LS-VIP-EXPIRY.
+           MOVE 0 TO LS-POST-COUNT.
+           MOVE 0 TO LS-COMMENT-COUNT.
+           MOVE 0 TO LS-TRANSACTION-COUNT.
+           MOVE 0 TO LS-LIFETIME-SPEND.
+
+           MOVE LS-USERNAME TO USERNAME.
+           OPEN INPUT F-USERS-FILE.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE 1 TO LS-FOUND
+                   MOVE USER-CREDITS TO LS-CREDITS
+                   MOVE USER-LEVEL TO LS-LEVEL
+                   MOVE VIP-EXPIRY TO LS-VIP-EXPIRY
+           END-READ.
+           CLOSE F-USERS-FILE.
+
+           IF LS-FOUND = 1 THEN
+               PERFORM SCAN-MESSAGES
+               PERFORM SCAN-COMMENTS
+               PERFORM SCAN-ARCHIVE-LOG
+               PERFORM SCAN-LIVE-LOG
+           END-IF.
+
+           GOBACK.
+
+       SCAN-MESSAGES.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-MESSAGES-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MESSAGES-FILE NEXT
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF RC-USERNAME = LS-USERNAME THEN
+                           ADD 1 TO LS-POST-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-MESSAGES-FILE.
+
+       SCAN-COMMENTS.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-COMMENTS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-COMMENTS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF RC-COM-AUTHOR = LS-USERNAME THEN
+                           ADD 1 TO LS-COMMENT-COUNT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-COMMENTS-FILE.
+
+       SCAN-ARCHIVE-LOG.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-ARCHIVE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-ARCHIVE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF ARC-USERNAME = LS-USERNAME THEN
+                           ADD 1 TO LS-TRANSACTION-COUNT
+                           PERFORM ADD-ARCHIVE-SPEND
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-ARCHIVE-FILE.
+
+       ADD-ARCHIVE-SPEND.
+           IF ARC-ENTRY-TYPE = "P" THEN
+               ADD ARC-CHARGE TO LS-LIFETIME-SPEND
+           END-IF.
+           IF ARC-ENTRY-TYPE = "R" THEN
+               SUBTRACT ARC-CHARGE FROM LS-LIFETIME-SPEND
+           END-IF.
+
+       SCAN-LIVE-LOG.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           OPEN INPUT F-TRANSACTION-LOG-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTION-LOG-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF TRANS-USERNAME = LS-USERNAME THEN
+                           ADD 1 TO LS-TRANSACTION-COUNT
+                           PERFORM ADD-LIVE-SPEND
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTION-LOG-FILE.
+
+       ADD-LIVE-SPEND.
+           IF ENTRY-TYPE = "P" THEN
+               ADD CHARGE TO LS-LIFETIME-SPEND
+           END-IF.
+           IF ENTRY-TYPE = "R" THEN
+               SUBTRACT CHARGE FROM LS-LIFETIME-SPEND
+           END-IF.
