@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. scrub-customise-file.
+      ******************************************************************
+      *----SUB PROGRAM THAT DROPS A DEPARTING MEMBER'S ROW OUT OF------*
+      *----CUSTOMISE-FILE.DAT FOR THE ACCOUNT-DELETION FLOW. A---------*
+      *----COLOUR PREFERENCE ROW HAS NO ID OTHER FILES REFER BACK------*
+      *----TO, SO IT IS DROPPED OUTRIGHT RATHER THAN BLANKED IN--------*
+      *----PLACE. CUSTOMISE-FILE.DAT HAS NO KEYED ACCESS, SO THE-------*
+      *----WHOLE FILE IS BUFFERED INTO A TABLE AND WRITTEN BACK--------*
+      *----WITHOUT THE MATCHING ROW, THE SAME TABLE SHAPE--------------*
+      *----GET-COMMENT.CBL USES TO REBUILD COMMENTS.DAT----------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-COLOUR-FILE ASSIGN TO "customise-file.dat"
+             ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-COLOUR-FILE.
+           01 RC-ENTRY.
+               05 RC-USERNAME PIC X(16).
+               05 RC-STANDARD PIC 9.
+               05 RC-TOMATO PIC 9.
+               05 RC-UNIX PIC 9.
+               05 RC-PAPER PIC 9.
+               05 RC-USER-BG PIC 9.
+               05 RC-USER-FG PIC 9.
+               05 FILLER PIC X VALUE X'0A'.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-ENTRY-COUNT PIC 9(4) VALUE 0.
+           01 WS-KEEP-TABLE.
+               05 WS-KEEP-ENTRY OCCURS 1 TO 9999 TIMES
+               DEPENDING ON WS-ENTRY-COUNT.
+                   10 WS-KEEP-USERNAME PIC X(16).
+                   10 WS-KEEP-STANDARD PIC 9.
+                   10 WS-KEEP-TOMATO PIC 9.
+                   10 WS-KEEP-UNIX PIC 9.
+                   10 WS-KEEP-PAPER PIC 9.
+                   10 WS-KEEP-USER-BG PIC 9.
+                   10 WS-KEEP-USER-FG PIC 9.
+           01 WS-IDX PIC 9(4) VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+           OPEN INPUT F-COLOUR-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-COLOUR-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF RC-USERNAME NOT = LS-USERNAME THEN
+                           ADD 1 TO WS-ENTRY-COUNT
+                           MOVE RC-USERNAME TO
+                             WS-KEEP-USERNAME(WS-ENTRY-COUNT)
+                           MOVE RC-STANDARD TO
+                             WS-KEEP-STANDARD(WS-ENTRY-COUNT)
+                           MOVE RC-TOMATO TO
+                             WS-KEEP-TOMATO(WS-ENTRY-COUNT)
+                           MOVE RC-UNIX TO
+                             WS-KEEP-UNIX(WS-ENTRY-COUNT)
+                           MOVE RC-PAPER TO
+                             WS-KEEP-PAPER(WS-ENTRY-COUNT)
+                           MOVE RC-USER-BG TO
+                             WS-KEEP-USER-BG(WS-ENTRY-COUNT)
+                           MOVE RC-USER-FG TO
+                             WS-KEEP-USER-FG(WS-ENTRY-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-COLOUR-FILE.
+
+           OPEN OUTPUT F-COLOUR-FILE.
+           MOVE 0 TO WS-IDX.
+           PERFORM UNTIL WS-IDX = WS-ENTRY-COUNT
+               ADD 1 TO WS-IDX
+               MOVE WS-KEEP-USERNAME(WS-IDX) TO RC-USERNAME
+               MOVE WS-KEEP-STANDARD(WS-IDX) TO RC-STANDARD
+               MOVE WS-KEEP-TOMATO(WS-IDX) TO RC-TOMATO
+               MOVE WS-KEEP-UNIX(WS-IDX) TO RC-UNIX
+               MOVE WS-KEEP-PAPER(WS-IDX) TO RC-PAPER
+               MOVE WS-KEEP-USER-BG(WS-IDX) TO RC-USER-BG
+               MOVE WS-KEEP-USER-FG(WS-IDX) TO RC-USER-FG
+               WRITE RC-ENTRY
+           END-PERFORM.
+           CLOSE F-COLOUR-FILE.
