@@ -9,16 +9,24 @@
            FILE SECTION.
            FD F-TRANSACTION-LOG-FILE.
            01 TRANSACTION.
+               05 TRANS-ID PIC 9(6).
                05 DY PIC X(2).
                05 MTH PIC X(2).
                05 YR PIC X(4).
                05 USERNAME PIC X(16).
-               05 CHARGE PIC 9(2).
-           
+               05 CHARGE PIC 9(3).
+               05 CREDITS-GRANTED PIC 9(3).
+               05 POST-BALANCE PIC 9(3).
+               05 ENTRY-TYPE PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-COUNTER PIC 9(6) VALUE 0.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
            LINKAGE SECTION.
            01 LS-FORMATTED-DT.
              05 LS-FORMATTED-DTE-TME.
-               15 LS-FORMATTED-YEAR    PIC  X(4). 
+               15 LS-FORMATTED-YEAR    PIC  X(4).
                15 FILLER               PIC X VALUE '-'.
                15 LS-FORMATTED-MONTH   PIC  X(2).
                15 FILLER               PIC X VALUE '-'.
@@ -33,17 +41,35 @@
                15 LS-FORMATTED-MS      PIC  X(2).
 
            01 LS-USERNAME PIC X(16).
-           01 LS-STORE-CHARGE PIC 9(2).
+           01 LS-STORE-CHARGE PIC 9(3).
+           01 LS-CREDITS-GRANTED PIC 9(3).
+           01 LS-POST-BALANCE PIC 9(3).
+           01 LS-ENTRY-TYPE PIC X(1).
 
        PROCEDURE DIVISION USING LS-FORMATTED-DT, LS-USERNAME,
-           LS-STORE-CHARGE.
+           LS-STORE-CHARGE, LS-CREDITS-GRANTED, LS-POST-BALANCE,
+           LS-ENTRY-TYPE.
+
+           OPEN INPUT F-TRANSACTION-LOG-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTION-LOG-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END ADD 1 TO WS-COUNTER
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTION-LOG-FILE.
 
            OPEN EXTEND F-TRANSACTION-LOG-FILE
+               ADD 1 TO WS-COUNTER
+               MOVE WS-COUNTER TO TRANS-ID
                MOVE LS-FORMATTED-DY TO DY
                MOVE LS-FORMATTED-MONTH TO MTH
                MOVE LS-FORMATTED-YEAR TO YR
                MOVE LS-USERNAME TO USERNAME
                MOVE LS-STORE-CHARGE TO CHARGE
+               MOVE LS-CREDITS-GRANTED TO CREDITS-GRANTED
+               MOVE LS-POST-BALANCE TO POST-BALANCE
+               MOVE LS-ENTRY-TYPE TO ENTRY-TYPE
                WRITE TRANSACTION
                END-WRITE
            CLOSE F-TRANSACTION-LOG-FILE.
