@@ -4,8 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-USERS-FILE ASSIGN TO 'users.dat'
-             ORGANIZATION IS LINE SEQUENTIAL.
-       
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
        DATA DIVISION.
        FILE SECTION.
            FD F-USERS-FILE.
@@ -16,18 +18,21 @@
               05 USER-LEVEL PIC X(3).
               05 CARD-NO PIC 9(16).
               05 CARD-EXPIRY PIC 9(4).
-              05 CARD-CVV PIC 9(3).   
-       
+              05 CARD-CVV PIC 9(3).
+              05 FILLER PIC X(24).
+              05 FILLER PIC X VALUE X'0A'.
+
        WORKING-STORAGE SECTION.
+           01 COUNTER UNSIGNED-INT.
            01 WS-USERS.
-               05 WS-USER OCCURS 100 TIMES
+               05 WS-USER OCCURS 1 TO 9999 TIMES
+               DEPENDING ON COUNTER
                ASCENDING KEY IS WS-UNAME
                INDEXED BY USER-IDX.
                    10 WS-UNAME PIC X(16).
            01 WS-FOUND PIC 9.
            01 WS-IDX UNSIGNED-INT.
            01 WS-FILE-IS-ENDED PIC 9.
-           01 COUNTER UNSIGNED-INT.
            01 WS-CHECK-USERNAME PIC X(16).
        LINKAGE SECTION.
            01 LS-USERNAME PIC X(16).
@@ -42,7 +47,7 @@
 
            OPEN INPUT F-USERS-FILE.
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
-               READ F-USERS-FILE
+               READ F-USERS-FILE NEXT
                    NOT AT END
                        ADD 1 TO COUNTER
                        MOVE USERNAME TO WS-UNAME(COUNTER)
