@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. login-audit.
+      ******************************************************************
+      *----SUB PROGRAM THAT APPENDS A RECORD OF EVERY SIGN-IN----------*
+      *----ATTEMPT TO LOGIN-AUDIT.DAT, THE SAME WAY TRANSACTIONS.CBL---*
+      *----APPENDS TO TRANSACTION-LOG.DAT FOR CREDIT-STORE CHARGES-----*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LOGIN-AUDIT-FILE ASSIGN TO "login-audit.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-LOGIN-AUDIT-FILE.
+           01 LOGIN-AUDIT-ENTRY.
+               05 DY PIC X(2).
+               05 MTH PIC X(2).
+               05 YR PIC X(4).
+               05 HR PIC X(2).
+               05 MIN PIC X(2).
+               05 USERNAME PIC X(16).
+               05 RESULT-FLAG PIC X(1).
+
+           LINKAGE SECTION.
+           01 LS-FORMATTED-DT.
+             05 LS-FORMATTED-DTE-TME.
+               15 LS-FORMATTED-YEAR    PIC  X(4).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-MONTH   PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-DY      PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 LS-FORMATTED-HOUR    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-MINS    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-SEC     PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 LS-FORMATTED-MS      PIC  X(2).
+
+           01 LS-USERNAME PIC X(16).
+           01 LS-LOGIN-RESULT PIC 9.
+
+       PROCEDURE DIVISION USING LS-FORMATTED-DT, LS-USERNAME,
+           LS-LOGIN-RESULT.
+
+           OPEN EXTEND F-LOGIN-AUDIT-FILE
+               MOVE LS-FORMATTED-DY TO DY
+               MOVE LS-FORMATTED-MONTH TO MTH
+               MOVE LS-FORMATTED-YEAR TO YR
+               MOVE LS-FORMATTED-HOUR TO HR
+               MOVE LS-FORMATTED-MINS TO MIN
+               MOVE LS-USERNAME TO USERNAME
+               IF LS-LOGIN-RESULT = 1
+                   MOVE "Y" TO RESULT-FLAG
+               ELSE
+                   MOVE "N" TO RESULT-FLAG
+               END-IF
+               WRITE LOGIN-AUDIT-ENTRY
+               END-WRITE
+           CLOSE F-LOGIN-AUDIT-FILE.
