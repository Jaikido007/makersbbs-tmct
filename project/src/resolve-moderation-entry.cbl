@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. resolve-moderation-entry.
+      ******************************************************************
+      *----SUB PROGRAM THAT REMOVES A FLAGGED ENTRY FROM THE-----------*
+      *----MODERATION QUEUE ONCE IT HAS BEEN REVIEWED, THE SAME--------*
+      *----SCAN/REWRITE-A-STATUS-FLAG SHAPE RETRACT-MESSAGE.CBL USES---*
+      *----TO TAKE A POST DOWN WITHOUT PHYSICALLY DELETING THE ROW-----*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MODERATION-QUEUE-FILE ASSIGN TO
+             'moderation-queue.dat'
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MODERATION-QUEUE-FILE.
+           01 MQ-ENTRY.
+              05 MQ-ID PIC 9(4).
+              05 MQ-TYPE PIC X(1).
+              05 MQ-SOURCE-ID PIC X(4).
+              05 MQ-AUTHOR PIC X(16).
+              05 MQ-REPORTED-BY PIC X(16).
+              05 MQ-REASON PIC X(50).
+              05 MQ-DATE PIC X(10).
+              05 MQ-STATUS PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-ID PIC 9(4).
+
+       PROCEDURE DIVISION USING LS-ID.
+           OPEN I-O F-MODERATION-QUEUE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MODERATION-QUEUE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM RESOLVE-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-MODERATION-QUEUE-FILE.
+
+       RESOLVE-PROCESS.
+           IF MQ-ID = LS-ID
+               MOVE "R" TO MQ-STATUS
+               REWRITE MQ-ENTRY
+           END-IF.
