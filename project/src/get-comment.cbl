@@ -13,6 +13,8 @@
              05 RC-AUTHOR PIC X(16).
              05 RC-DATE-POST PIC X(10).
              05 RC-COMMENT PIC X(50).
+             05 RC-COMMENT-ID PIC 9999.
+             05 RC-PARENT-ID PIC 9999.
 
            WORKING-STORAGE SECTION.
            01 MESSAGE-LINES PIC 999.
@@ -22,13 +24,28 @@
            01 ID-FIND PIC 999.
 
            01 COM-INDEX PIC 9999 VALUE 1.
+           01 TOP-INDEX PIC 9999.
+           01 TOP-COUNT PIC 9999 VALUE 0.
 
            01 TEMP-TABLE.
-               05 WS-ENTRY OCCURS 1 TO 9999 TIMES 
+               05 WS-ENTRY OCCURS 1 TO 9999 TIMES
                DEPENDING ON NUM-COMMENTS.
                    10 TEMP-AUTHOR PIC X(16).
                    10 TEMP-DATE PIC X(10).
                    10 TEMP-COMMENT PIC X(50).
+                   10 TEMP-COMMENT-ID PIC 9999.
+                   10 TEMP-PARENT-ID PIC 9999.
+
+          *>  TOP-LEVEL COMMENTS ARE HELD HERE WHILE THEIR REPLIES ARE
+          *>  GATHERED, SO THE FINAL TABLE CAN BE WRITTEN OUT AS A
+          *>  PARENT FOLLOWED IMMEDIATELY BY ITS OWN REPLIES.
+           01 TOP-LEVEL-TABLE.
+               05 TOP-ENTRY OCCURS 1 TO 9999 TIMES
+               DEPENDING ON NUM-COMMENTS.
+                   10 TOP-AUTHOR PIC X(16).
+                   10 TOP-DATE PIC X(10).
+                   10 TOP-COMMENT PIC X(50).
+                   10 TOP-COMMENT-ID PIC 9999.
 
            01 WS-FILE-END PIC 9 VALUE 0.
            LINKAGE SECTION.
@@ -38,7 +55,9 @@
                    10 LS-AUTHOR PIC X(16).
                    10 LS-DATE PIC X(10).
                    10 LS-COMMENT PIC X(50).
-    
+                   10 LS-COMMENT-ID PIC 9999.
+                   10 LS-PARENT-ID PIC 9999.
+
            01 MSG-SELECT PIC 999.
 
        PROCEDURE DIVISION USING FINAL-TABLE, MSG-SELECT.
@@ -81,38 +100,81 @@
            MOVE 1 TO COM-INDEX.
 
       ******************************************************************
-      *********-----READING AND WRITING OF REQUESTED DATA-----**********
+      *********-----PASS 1: COLLECT THE TOP-LEVEL COMMENTS-----*********
       ******************************************************************
-           
+
            OPEN INPUT F-COMMENTS-FILE.
 
            PERFORM UNTIL WS-FILE-END = 1
              READ F-COMMENTS-FILE
              NOT AT END
 
-               IF ID-FIND = RC-ID
-                 ADD 1 TO COUNTER
-                 MOVE RC-AUTHOR TO TEMP-AUTHOR(COUNTER)
-                 MOVE RC-DATE-POST TO TEMP-DATE(COUNTER)
-                 MOVE RC-COMMENT TO TEMP-COMMENT(COUNTER)
+               IF ID-FIND = RC-ID AND RC-PARENT-ID = 0
+                 ADD 1 TO TOP-COUNT
+                 MOVE RC-AUTHOR TO TOP-AUTHOR(TOP-COUNT)
+                 MOVE RC-DATE-POST TO TOP-DATE(TOP-COUNT)
+                 MOVE RC-COMMENT TO TOP-COMMENT(TOP-COUNT)
+                 MOVE RC-COMMENT-ID TO TOP-COMMENT-ID(TOP-COUNT)
                END-IF
 
              AT END MOVE 1 TO WS-FILE-END
            END-PERFORM.
 
            CLOSE F-COMMENTS-FILE.
-       
+           MOVE 0 TO WS-FILE-END.
+
+      ******************************************************************
+      ****-----PASS 2: EMIT EACH TOP-LEVEL COMMENT FOLLOWED BY---*******
+      ****-----ITS OWN DIRECT REPLIES, RESCANNING THE FILE FOR----******
+      ****-----EACH ONE, IN THE ORDER THEY WERE POSTED------------******
+      ******************************************************************
+
+           PERFORM UNTIL TOP-INDEX = TOP-COUNT
+             ADD 1 TO TOP-INDEX
+
+             ADD 1 TO COUNTER
+             MOVE TOP-AUTHOR(TOP-INDEX) TO TEMP-AUTHOR(COUNTER)
+             MOVE TOP-DATE(TOP-INDEX) TO TEMP-DATE(COUNTER)
+             MOVE TOP-COMMENT(TOP-INDEX) TO TEMP-COMMENT(COUNTER)
+             MOVE TOP-COMMENT-ID(TOP-INDEX) TO TEMP-COMMENT-ID(COUNTER)
+             MOVE 0 TO TEMP-PARENT-ID(COUNTER)
+
+             OPEN INPUT F-COMMENTS-FILE
+
+             PERFORM UNTIL WS-FILE-END = 1
+               READ F-COMMENTS-FILE
+               NOT AT END
+
+                 IF RC-ID = ID-FIND AND
+                   RC-PARENT-ID = TOP-COMMENT-ID(TOP-INDEX)
+                   ADD 1 TO COUNTER
+                   MOVE RC-AUTHOR TO TEMP-AUTHOR(COUNTER)
+                   MOVE RC-DATE-POST TO TEMP-DATE(COUNTER)
+                   MOVE RC-COMMENT TO TEMP-COMMENT(COUNTER)
+                   MOVE RC-COMMENT-ID TO TEMP-COMMENT-ID(COUNTER)
+                   MOVE RC-PARENT-ID TO TEMP-PARENT-ID(COUNTER)
+                 END-IF
+
+               AT END MOVE 1 TO WS-FILE-END
+             END-PERFORM
+
+             CLOSE F-COMMENTS-FILE
+             MOVE 0 TO WS-FILE-END
+
+           END-PERFORM.
+
       ******************************************************************
       **********-----EXPORTING NEW DATA TO CALLING PROGRAM-----*********
       ******************************************************************
 
            MOVE TEMP-TABLE TO FINAL-TABLE.
-    
+
       ******************************************************************
       *************-----RESET VALUES FOR FUTURE CALLS-----**************
       ******************************************************************
-         
-           SUBTRACT 1 FROM WS-FILE-END.
+
            MOVE 0 TO COUNTER.
+           MOVE 0 TO TOP-INDEX.
+           MOVE 0 TO TOP-COUNT.
 
-      ******************************************************************         
+      ******************************************************************
