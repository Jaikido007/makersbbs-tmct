@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. report-content.
+      ******************************************************************
+      *----SUB PROGRAM THAT FILES A MEMBER'S "REPORT THIS" AGAINST A---*
+      *----MESSAGE OR COMMENT INTO MODERATION-QUEUE.DAT, THE SAME------*
+      *----SELF-NUMBERING-COUNTER SHAPE TRANSACTIONS.CBL USES FOR------*
+      *----TRANS-ID------------------------------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MODERATION-QUEUE-FILE ASSIGN TO
+             'moderation-queue.dat'
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MODERATION-QUEUE-FILE.
+           01 MQ-ENTRY.
+              05 MQ-ID PIC 9(4).
+              05 MQ-TYPE PIC X(1).
+              05 MQ-SOURCE-ID PIC X(4).
+              05 MQ-AUTHOR PIC X(16).
+              05 MQ-REPORTED-BY PIC X(16).
+              05 MQ-REASON PIC X(50).
+              05 MQ-DATE PIC X(10).
+              05 MQ-STATUS PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-COUNTER PIC 9(4) VALUE 0.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-TYPE PIC X(1).
+           01 LS-SOURCE-ID PIC X(4).
+           01 LS-AUTHOR PIC X(16).
+           01 LS-REPORTED-BY PIC X(16).
+           01 LS-REASON PIC X(50).
+           01 LS-DATE PIC X(10).
+
+       PROCEDURE DIVISION USING LS-TYPE, LS-SOURCE-ID, LS-AUTHOR,
+           LS-REPORTED-BY, LS-REASON, LS-DATE.
+
+           OPEN INPUT F-MODERATION-QUEUE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-MODERATION-QUEUE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END ADD 1 TO WS-COUNTER
+               END-READ
+           END-PERFORM.
+           CLOSE F-MODERATION-QUEUE-FILE.
+
+           OPEN EXTEND F-MODERATION-QUEUE-FILE
+               ADD 1 TO WS-COUNTER
+               MOVE WS-COUNTER TO MQ-ID
+               MOVE LS-TYPE TO MQ-TYPE
+               MOVE LS-SOURCE-ID TO MQ-SOURCE-ID
+               MOVE LS-AUTHOR TO MQ-AUTHOR
+               MOVE LS-REPORTED-BY TO MQ-REPORTED-BY
+               MOVE LS-REASON TO MQ-REASON
+               MOVE LS-DATE TO MQ-DATE
+               MOVE "O" TO MQ-STATUS
+               WRITE MQ-ENTRY
+               END-WRITE
+           CLOSE F-MODERATION-QUEUE-FILE.
