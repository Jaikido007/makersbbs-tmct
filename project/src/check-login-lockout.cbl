@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. check-login-lockout.
+      ******************************************************************
+      *----SUB PROGRAM THAT CHECKS WHETHER A USERNAME IS CURRENTLY-----*
+      *----LOCKED OUT AFTER TOO MANY FAILED SIGN-IN ATTEMPTS-----------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-LOGIN-ATTEMPTS-FILE ASSIGN TO 'login-attempts.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-LOGIN-ATTEMPTS-FILE.
+           01 LA-ENTRY.
+              05 LA-USERNAME PIC X(16).
+              05 LA-FAIL-COUNT PIC 9.
+              05 LA-LOCKED-DATE PIC X(8).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-TODAY PIC X(8).
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-LOCKED-OUT PIC 9.
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-LOCKED-OUT.
+           MOVE 0 TO LS-LOCKED-OUT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT F-LOGIN-ATTEMPTS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-LOGIN-ATTEMPTS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF LA-USERNAME = LS-USERNAME AND
+                          LA-LOCKED-DATE = WS-TODAY THEN
+                           MOVE 1 TO LS-LOCKED-OUT
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-LOGIN-ATTEMPTS-FILE.
