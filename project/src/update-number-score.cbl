@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. update-number-score.
+      ******************************************************************
+      *----SUB PROGRAM THAT KEEPS ONE NUMBER-GAME-SCORES.DAT ROW-------*
+      *----PER PLAYER, RECORDING THE FEWEST TOTAL-GUESSES A WIN HAS----*
+      *----EVER TAKEN THEM. SAME UPSERT SHAPE AS UPDATE-HIGH-SCORE.----*
+      *----CBL, EXCEPT LOWER REPLACES THE STORED VALUE INSTEAD OF------*
+      *----HIGHER, SINCE FEWER GUESSES IS THE BETTER SCORE HERE--------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-NUMBER-SCORES-FILE ASSIGN TO
+             "number-game-scores.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-NUMBER-SCORES-FILE.
+           01 NUMGAME-SCORE.
+              05 NUMGAME-BEST-GUESSES PIC 99.
+              05 NUMGAME-PLAYER-NAME PIC X(10).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(10).
+           01 LS-GUESSES PIC 99.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-GUESSES.
+           OPEN I-O F-NUMBER-SCORES-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-NUMBER-SCORES-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF NUMGAME-PLAYER-NAME = LS-USERNAME THEN
+                           MOVE 1 TO WS-FOUND
+                           IF LS-GUESSES < NUMGAME-BEST-GUESSES THEN
+                               MOVE LS-GUESSES TO NUMGAME-BEST-GUESSES
+                               REWRITE NUMGAME-SCORE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-NUMBER-SCORES-FILE.
+
+           IF WS-FOUND = 0 THEN
+               OPEN EXTEND F-NUMBER-SCORES-FILE
+               MOVE LS-USERNAME TO NUMGAME-PLAYER-NAME
+               MOVE LS-GUESSES TO NUMGAME-BEST-GUESSES
+               WRITE NUMGAME-SCORE
+               CLOSE F-NUMBER-SCORES-FILE
+           END-IF.
