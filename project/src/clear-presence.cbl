@@ -0,0 +1,39 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. clear-presence.
+      ******************************************************************
+      *----SUB PROGRAM THAT MARKS A USERNAME AS SIGNED OFF IN----------*
+      *----PRESENCE.DAT. THE ROW STAYS IN PLACE, FLIPPED TO "N",-------*
+      *----INSTEAD OF BEING DELETED------------------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-PRESENCE-FILE ASSIGN TO 'presence.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PRESENCE-FILE.
+           01 PE-ENTRY.
+              05 PE-USERNAME PIC X(16).
+              05 PE-ONLINE PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME.
+           OPEN I-O F-PRESENCE-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-PRESENCE-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF PE-USERNAME = LS-USERNAME THEN
+                           MOVE "N" TO PE-ONLINE
+                           REWRITE PE-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-PRESENCE-FILE.
