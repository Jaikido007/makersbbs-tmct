@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. moderate-remove-message.
+      ******************************************************************
+      *----SUB PROGRAM THAT LETS AN ADM-LEVEL USER TAKE DOWN ANY-------*
+      *----MEMBER'S POST, THE SAME BLANK-IN-PLACE SHAPE----------------*
+      *----RETRACT-MESSAGE.CBL USES BUT WITHOUT THE AUTHOR CHECK-------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-MESSAGES-FILE ASSIGN TO "messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGES-FILE.
+           01 RC-MESSAGE.
+             05 RC-ID PIC 999.
+             05 RC-TITLE PIC X(50).
+             05 RC-CONTENT PIC X(300).
+             05 RC-USERNAME PIC X(16).
+             05 RC-DATE PIC X(10).
+             05 RC-BOARD-CODE PIC X(10).
+             05 RC-TRUNCATED PIC X.
+           LINKAGE SECTION.
+           01 LS-ID PIC XXX.
+           01 LS-RESULT PIC X.
+
+           PROCEDURE DIVISION USING LS-ID LS-RESULT.
+           MOVE "N" TO LS-RESULT.
+           MOVE FUNCTION TRIM(LS-ID) TO LS-ID.
+           MOVE FUNCTION NUMVAL(LS-ID) TO RC-ID.
+
+           OPEN I-O F-MESSAGES-FILE.
+           READ F-MESSAGES-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE "[REMOVED BY MODERATOR]" TO RC-TITLE
+               MOVE SPACES TO RC-CONTENT
+               MOVE "N" TO RC-TRUNCATED
+               REWRITE RC-MESSAGE
+               MOVE "Y" TO LS-RESULT
+           END-READ.
+
+           CLOSE F-MESSAGES-FILE.
