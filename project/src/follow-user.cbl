@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. follow-user.
+      ******************************************************************
+      *----SUB PROGRAM THAT RECORDS ONE MEMBER FOLLOWING ANOTHER IN----*
+      *----FOLLOWERS.DAT, SKIPPING THE WRITE IF THE PAIR ALREADY-------*
+      *----EXISTS-------------------------------------------------------
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-FOLLOWERS-FILE ASSIGN TO 'followers.dat'
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-FOLLOWERS-FILE.
+           01 FW-ENTRY.
+              05 FW-FOLLOWER PIC X(16).
+              05 FW-FOLLOWED PIC X(16).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-FOLLOWER PIC X(16).
+           01 LS-FOLLOWED PIC X(16).
+
+       PROCEDURE DIVISION USING LS-FOLLOWER LS-FOLLOWED.
+           IF LS-FOLLOWER NOT = LS-FOLLOWED THEN
+               OPEN INPUT F-FOLLOWERS-FILE
+               PERFORM UNTIL WS-FILE-IS-ENDED = 1
+                   READ F-FOLLOWERS-FILE
+                       AT END MOVE 1 TO WS-FILE-IS-ENDED
+                       NOT AT END
+                           IF FW-FOLLOWER = LS-FOLLOWER AND
+                              FW-FOLLOWED = LS-FOLLOWED THEN
+                               MOVE 1 TO WS-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE F-FOLLOWERS-FILE
+
+               IF WS-FOUND = 0 THEN
+                   OPEN EXTEND F-FOLLOWERS-FILE
+                   MOVE LS-FOLLOWER TO FW-FOLLOWER
+                   MOVE LS-FOLLOWED TO FW-FOLLOWED
+                   WRITE FW-ENTRY
+                   CLOSE F-FOLLOWERS-FILE
+               END-IF
+           END-IF.
