@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. edit-message.
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-MESSAGES-FILE ASSIGN TO "messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGES-FILE.
+           01 RC-MESSAGE.
+             05 RC-ID PIC 999.
+             05 RC-TITLE PIC X(50).
+             05 RC-CONTENT PIC X(300).
+             05 RC-USERNAME PIC X(16).
+             05 RC-DATE PIC X(10).
+             05 RC-BOARD-CODE PIC X(10).
+             05 RC-TRUNCATED PIC X.
+           LINKAGE SECTION.
+           01 LS-ID PIC XXX.
+           01 LS-TITLE PIC X(50).
+           01 LS-CONTENT PIC X(300).
+           01 LS-USERNAME PIC X(16).
+           01 LS-RESULT PIC X.
+
+           PROCEDURE DIVISION USING LS-ID LS-TITLE LS-CONTENT
+             LS-USERNAME LS-RESULT.
+           MOVE "N" TO LS-RESULT.
+           MOVE FUNCTION TRIM(LS-ID) TO LS-ID.
+           MOVE FUNCTION NUMVAL(LS-ID) TO RC-ID.
+
+           OPEN I-O F-MESSAGES-FILE.
+           READ F-MESSAGES-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               IF RC-USERNAME = LS-USERNAME THEN
+                 MOVE LS-TITLE TO RC-TITLE
+                 MOVE FUNCTION TRIM(LS-CONTENT) TO RC-CONTENT
+                 IF LS-CONTENT(300:1) NOT = SPACE THEN
+                   MOVE "Y" TO RC-TRUNCATED
+                 ELSE
+                   MOVE "N" TO RC-TRUNCATED
+                 END-IF
+                 REWRITE RC-MESSAGE
+                 MOVE "Y" TO LS-RESULT
+               END-IF
+           END-READ.
+           CLOSE F-MESSAGES-FILE.
