@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-inbox-messages.
+      ******************************************************************
+      *----SUB PROGRAM THAT SCANS PRIVATE-MESSAGES.DAT NEWEST TO--------
+      *----OLDEST FOR ROWS ADDRESSED TO A GIVEN MEMBER, SAME SCAN-------
+      *----AND FILTER SHAPE AS GET-BOARD-MESSAGES.CBL-------------------
+      ******************************************************************
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 NUM-OF-LINES PIC 999.
+           01 WS-TABLE.
+               05 WS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                   NUM-OF-LINES.
+                   10 WS-ID PIC XXX.
+                   10 WS-TITLE PIC X(50).
+                   10 WS-CONTENT PIC X(300).
+                   10 WS-SENDER PIC X(16).
+                   10 WS-DATE PIC X(10).
+           01 TEMP-ID PIC XXX.
+           01 TEMP-TITLE PIC X(50).
+           01 TEMP-CONTENT PIC X(300).
+           01 TEMP-SENDER PIC X(16).
+           01 TEMP-RECIPIENT PIC X(16).
+           01 TEMP-DATE PIC X(10).
+           01 SUPPRESS-ZEROS PIC ZZZ.
+           01 SEARCH-ID PIC XXX.
+           01 LOOP-COUNTER PIC 999.
+           01 REVERSE-ID PIC 999.
+           01 MATCH-COUNT PIC 999 VALUE 0.
+           LINKAGE SECTION.
+           01 NUM-LINES PIC 999.
+           01 LS-FILTER-RECIPIENT PIC X(16).
+           01 LS-RETURN-TABLE.
+               05 LS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                 NUM-OF-LINES.
+                   10 LS-ID PIC XXX.
+                   10 LS-TITLE PIC X(50).
+                   10 LS-CONTENT PIC X(300).
+                   10 LS-SENDER PIC X(16).
+                   10 LS-DATE PIC X(10).
+           01 LS-MATCH-COUNT PIC 999.
+       PROCEDURE DIVISION USING NUM-LINES LS-FILTER-RECIPIENT
+           LS-RETURN-TABLE LS-MATCH-COUNT.
+
+           MOVE NUM-LINES TO NUM-OF-LINES.
+           MOVE NUM-OF-LINES TO REVERSE-ID.
+
+          *>  SCAN NEWEST TO OLDEST SO MATCHES LAND IN DISPLAY ORDER.
+           PERFORM UNTIL LOOP-COUNTER = NUM-OF-LINES
+
+             ADD 1 TO LOOP-COUNTER
+             MOVE REVERSE-ID TO SUPPRESS-ZEROS
+             MOVE SUPPRESS-ZEROS TO SEARCH-ID
+             MOVE FUNCTION TRIM(SEARCH-ID) TO SEARCH-ID
+             CALL 'list-private-message' USING SEARCH-ID TEMP-ID
+               TEMP-TITLE TEMP-CONTENT TEMP-SENDER TEMP-RECIPIENT
+               TEMP-DATE
+
+             IF TEMP-RECIPIENT = LS-FILTER-RECIPIENT THEN
+               ADD 1 TO MATCH-COUNT
+               MOVE TEMP-ID TO WS-ID(MATCH-COUNT)
+               MOVE TEMP-TITLE TO WS-TITLE(MATCH-COUNT)
+               MOVE TEMP-CONTENT TO WS-CONTENT(MATCH-COUNT)
+               MOVE TEMP-SENDER TO WS-SENDER(MATCH-COUNT)
+               MOVE TEMP-DATE TO WS-DATE(MATCH-COUNT)
+             END-IF
+
+             SUBTRACT 1 FROM REVERSE-ID
+
+           END-PERFORM.
+
+           MOVE WS-TABLE TO LS-RETURN-TABLE.
+           MOVE MATCH-COUNT TO LS-MATCH-COUNT.
