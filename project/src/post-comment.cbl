@@ -13,10 +13,13 @@
                05 RC-AUTHOR PIC X(16).
                05 RC-DATE-POST PIC X(10).
                05 RC-COMMENT PIC X(50).
+               05 RC-COMMENT-ID PIC 9999.
+               05 RC-PARENT-ID PIC 9999.
 
            WORKING-STORAGE SECTION.
            01 MESSAGE-LINES PIC 999.
            01 ID-FIND PIC 999.
+           01 WS-NUM-COMMENTS PIC 9999.
 
            01 FORMATTED-DATE-TIME.
                05 WS-DAY PIC XX.
@@ -30,6 +33,16 @@
                05 WS-POST-COMMENT-AUTHOR PIC X(16).
                05 WS-POST-COMMENT-DATE PIC X(10).
                05 WS-WRITE-COMMENT PIC X(50).
+               05 WS-COMMENT-ID PIC 9999.
+               05 WS-PARENT-ID PIC 9999.
+
+           01 WS-PARENT-SEARCH-ID PIC XXX.
+           01 WS-PARENT-RETURN-ID PIC XXX.
+           01 WS-PARENT-TITLE PIC X(50).
+           01 WS-PARENT-CONTENT PIC X(300).
+           01 WS-PARENT-AUTHOR PIC X(16).
+           01 WS-PARENT-BOARD-CODE PIC X(10).
+           01 WS-PARENT-TRUNCATED PIC X.
 
            LINKAGE SECTION.
            01 MSG-SELECT PIC 999.
@@ -38,10 +51,13 @@
                05 POST-COMMENT-AUTHOR PIC X(16).
                05 POST-COMMENT-DATE PIC X(10).
                05 WRITE-COMMENT PIC X(50).
+               05 REPLY-PARENT-ID PIC 9999.
 
        PROCEDURE DIVISION USING MSG-SELECT, POST-COM-TBL.
 
            CALL 'number-of-file-lines' USING MESSAGE-LINES.
+           CALL 'num-comments' USING WS-NUM-COMMENTS.
+           ADD 1 TO WS-NUM-COMMENTS.
 
       ******************************************************************
       ****************------FORMATTING DATE TIME------******************
@@ -63,6 +79,8 @@
            MOVE POST-COMMENT-AUTHOR TO WS-POST-COMMENT-AUTHOR.
            MOVE POST-COMMENT-DATE TO WS-POST-COMMENT-DATE.
            MOVE WRITE-COMMENT TO WS-WRITE-COMMENT.
+           MOVE WS-NUM-COMMENTS TO WS-COMMENT-ID.
+           MOVE REPLY-PARENT-ID TO WS-PARENT-ID.
 
           *>  Opening the comments file and writing to it:
 
@@ -71,4 +89,21 @@
            WRITE RC-FILE-ENTRY.
            CLOSE F-COMMENTS-FILE.
 
+           CALL 'bump-comment-count' USING POST-ID.
+
+          *>  NOTIFY THE ORIGINAL MESSAGE'S AUTHOR OF THE NEW REPLY,
+          *> UNLESS THEY ARE THE ONE WHO JUST POSTED IT.
+           MOVE POST-ID TO WS-PARENT-SEARCH-ID.
+           MOVE FUNCTION TRIM(WS-PARENT-SEARCH-ID) TO
+             WS-PARENT-SEARCH-ID.
+           CALL 'list-message' USING WS-PARENT-SEARCH-ID
+             WS-PARENT-RETURN-ID WS-PARENT-TITLE WS-PARENT-CONTENT
+             WS-PARENT-AUTHOR WS-PARENT-BOARD-CODE
+             WS-PARENT-TRUNCATED.
+
+           IF WS-PARENT-AUTHOR NOT = SPACES AND
+             WS-PARENT-AUTHOR NOT = WS-POST-COMMENT-AUTHOR THEN
+               CALL 'record-notification' USING WS-PARENT-AUTHOR
+           END-IF.
+
 
