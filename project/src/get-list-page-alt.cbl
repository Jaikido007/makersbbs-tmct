@@ -10,10 +10,13 @@
                    10 WS-TITLE PIC X(50).
                    10 WS-CONTENT PIC X(300).
                    10 WS-USERNAME PIC X(16).
+                   10 WS-BOARD-CODE PIC X(10).
            01 TEMP-ID PIC XXX.
            01 TEMP-TITLE PIC X(50).
            01 TEMP-CONTENT PIC X(300).
            01 TEMP-USERNAME PIC X(16).
+           01 TEMP-BOARD-CODE PIC X(10).
+           01 TEMP-TRUNCATED PIC X.
            01 SUPPRESS-ZEROS PIC ZZZ.
            01 SEARCH-ID PIC XXX.
            01 LOOP-COUNTER PIC 999.
@@ -27,6 +30,7 @@
                    10 LS-TITLE PIC X(50).
                    10 LS-CONTENT PIC X(300).
                    10 LS-USERNAME PIC X(16).
+                   10 LS-BOARD-CODE PIC X(10).
            01 NUM-LINES PIC 999.
        PROCEDURE DIVISION USING NUM-LINES LS-RETURN-TABLE.
            
@@ -44,12 +48,14 @@
              MOVE LOOP-COUNTER TO SUPPRESS-ZEROS
              MOVE SUPPRESS-ZEROS TO SEARCH-ID
              MOVE FUNCTION TRIM(SEARCH-ID) TO SEARCH-ID 
-            CALL 'list-message' USING SEARCH-ID TEMP-ID TEMP-TITLE 
-              TEMP-CONTENT TEMP-USERNAME
+            CALL 'list-message' USING SEARCH-ID TEMP-ID TEMP-TITLE
+              TEMP-CONTENT TEMP-USERNAME TEMP-BOARD-CODE
+              TEMP-TRUNCATED
             MOVE TEMP-ID TO WS-ID(LOOP-COUNTER)
             MOVE TEMP-TITLE TO WS-TITLE(LOOP-COUNTER)
             MOVE TEMP-CONTENT TO WS-CONTENT(LOOP-COUNTER)
             MOVE TEMP-USERNAME TO WS-USERNAME(LOOP-COUNTER)
+            MOVE TEMP-BOARD-CODE TO WS-BOARD-CODE(LOOP-COUNTER)
                
            END-PERFORM.
           
