@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. maintain-word-list.
+      ******************************************************************
+      *----SUB PROGRAM THAT ADDS OR REMOVES A WORD FROM----------------*
+      *----GUESSING-WORDS.DAT AND REPORTS THE CURRENT WORD COUNT-------*
+      *----AGAINST 0410-DISPLAY-GUESSING-GAME'S OCCURS 213 TABLE-------*
+      *----BOUND. AN ACTION OTHER THAN ADD/REMOVE JUST REPORTS---------*
+      *----THE CURRENT COUNT WITHOUT TOUCHING THE FILE-----------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-WORD-FILE ASSIGN TO "guessing-words.dat"
+             ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-WORD-FILE.
+           01 WORD PIC X(20).
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+           01 WS-WORD-COUNT PIC 999 VALUE 0.
+           01 WS-REWRITE-IDX PIC 999.
+           01 WS-WORD-TABLE.
+              05 WS-SAVED-WORD OCCURS 213 TIMES PIC X(20).
+
+           LINKAGE SECTION.
+           01 LS-ACTION PIC X.
+           01 LS-WORD PIC X(20).
+           01 LS-RESULT PIC X(20).
+           01 LS-WORD-COUNT PIC 999.
+
+       PROCEDURE DIVISION USING LS-ACTION, LS-WORD, LS-RESULT,
+           LS-WORD-COUNT.
+           MOVE 0 TO WS-WORD-COUNT.
+           MOVE 0 TO WS-FOUND.
+
+           OPEN INPUT F-WORD-FILE.
+           MOVE 0 TO WS-FILE-IS-ENDED.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-WORD-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END PERFORM COLLECT-PROCESS
+               END-READ
+           END-PERFORM.
+           CLOSE F-WORD-FILE.
+
+           IF LS-ACTION = "A" OR "a" THEN
+               PERFORM ADD-WORD-PROCESS
+           ELSE IF LS-ACTION = "R" OR "r" THEN
+               PERFORM REMOVE-WORD-PROCESS
+           END-IF.
+
+           MOVE WS-WORD-COUNT TO LS-WORD-COUNT.
+
+       COLLECT-PROCESS.
+           ADD 1 TO WS-WORD-COUNT.
+           MOVE WORD TO WS-SAVED-WORD(WS-WORD-COUNT).
+           IF WORD = LS-WORD THEN
+               MOVE 1 TO WS-FOUND
+           END-IF.
+
+       ADD-WORD-PROCESS.
+           IF WS-FOUND = 1 THEN
+               MOVE "DUPLICATE-NOT ADDED" TO LS-RESULT
+           ELSE IF WS-WORD-COUNT NOT < 213 THEN
+               MOVE "LIST FULL-NOT ADDED" TO LS-RESULT
+           ELSE
+               OPEN EXTEND F-WORD-FILE
+               MOVE LS-WORD TO WORD
+               WRITE WORD
+               CLOSE F-WORD-FILE
+               ADD 1 TO WS-WORD-COUNT
+               MOVE "WORD ADDED" TO LS-RESULT
+           END-IF.
+
+       REMOVE-WORD-PROCESS.
+           IF WS-FOUND = 0 THEN
+               MOVE "WORD NOT FOUND" TO LS-RESULT
+           ELSE
+               OPEN OUTPUT F-WORD-FILE
+               MOVE 1 TO WS-REWRITE-IDX
+               PERFORM UNTIL WS-REWRITE-IDX > WS-WORD-COUNT
+                   IF WS-SAVED-WORD(WS-REWRITE-IDX) NOT = LS-WORD THEN
+                       MOVE WS-SAVED-WORD(WS-REWRITE-IDX) TO WORD
+                       WRITE WORD
+                   END-IF
+                   ADD 1 TO WS-REWRITE-IDX
+               END-PERFORM
+               CLOSE F-WORD-FILE
+               SUBTRACT 1 FROM WS-WORD-COUNT
+               MOVE "WORD REMOVED" TO LS-RESULT
+           END-IF.
