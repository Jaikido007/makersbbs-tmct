@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-trending-messages.
+      ******************************************************************
+      *----SUB PROGRAM THAT RANKS MESSAGES BY COMMENT COUNT------------*
+      *----DESCENDING FOR THE BULLETIN BOARD'S TRENDING VIEW-----------*
+      ******************************************************************
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+           01 NUM-OF-LINES PIC 999.
+           01 WS-TABLE.
+               05 WS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                   NUM-OF-LINES.
+                   10 WS-ID PIC XXX.
+                   10 WS-TITLE PIC X(50).
+                   10 WS-CONTENT PIC X(300).
+                   10 WS-USERNAME PIC X(16).
+                   10 WS-BOARD-CODE PIC X(10).
+                   10 WS-COMMENT-COUNT PIC 9999.
+
+           01 WS-COMMENT-TOTALS.
+               05 WS-COM-ENTRY OCCURS 1 TO 999 TIMES DEPENDING ON
+                   NUM-OF-LINES.
+                   10 WS-SUM-COMMENTS PIC 9999.
+
+           01 TEMP-ID PIC XXX.
+           01 TEMP-TITLE PIC X(50).
+           01 TEMP-CONTENT PIC X(300).
+           01 TEMP-USERNAME PIC X(16).
+           01 TEMP-BOARD-CODE PIC X(10).
+           01 TEMP-TRUNCATED PIC X.
+           01 SUPPRESS-ZEROS PIC ZZZ.
+           01 SEARCH-ID PIC XXX.
+           01 LOOP-COUNTER PIC 999.
+           01 OUTER-COUNTER PIC 999.
+           01 INNER-COUNTER PIC 999.
+           01 BEST-INDEX PIC 999.
+           01 BEST-COUNT PIC 9999.
+
+           01 HOLD-ID PIC XXX.
+           01 HOLD-TITLE PIC X(50).
+           01 HOLD-CONTENT PIC X(300).
+           01 HOLD-USERNAME PIC X(16).
+           01 HOLD-BOARD-CODE PIC X(10).
+           01 HOLD-COMMENT-COUNT PIC 9999.
+
+           LINKAGE SECTION.
+           01 NUM-LINES PIC 999.
+           01 LS-RETURN-TABLE.
+               05 LS-ENTRY OCCURS 10 TO 999 TIMES DEPENDING ON
+                 NUM-OF-LINES.
+                   10 LS-ID PIC XXX.
+                   10 LS-TITLE PIC X(50).
+                   10 LS-CONTENT PIC X(300).
+                   10 LS-USERNAME PIC X(16).
+                   10 LS-BOARD-CODE PIC X(10).
+           01 LS-MATCH-COUNT PIC 999.
+
+       PROCEDURE DIVISION USING NUM-LINES LS-RETURN-TABLE
+           LS-MATCH-COUNT.
+
+           MOVE NUM-LINES TO NUM-OF-LINES.
+           CALL 'count-comments-posted' USING WS-COMMENT-TOTALS.
+
+      *>  BUILD A WORKING COPY OF EVERY MESSAGE WITH ITS COMMENT TOTAL.
+           MOVE 0 TO LOOP-COUNTER.
+           PERFORM UNTIL LOOP-COUNTER = NUM-OF-LINES
+               ADD 1 TO LOOP-COUNTER
+               MOVE LOOP-COUNTER TO SUPPRESS-ZEROS
+               MOVE SUPPRESS-ZEROS TO SEARCH-ID
+               MOVE FUNCTION TRIM(SEARCH-ID) TO SEARCH-ID
+               CALL 'list-message' USING SEARCH-ID TEMP-ID TEMP-TITLE
+                 TEMP-CONTENT TEMP-USERNAME TEMP-BOARD-CODE
+                 TEMP-TRUNCATED
+
+               MOVE TEMP-ID TO WS-ID(LOOP-COUNTER)
+               MOVE TEMP-TITLE TO WS-TITLE(LOOP-COUNTER)
+               MOVE TEMP-CONTENT TO WS-CONTENT(LOOP-COUNTER)
+               MOVE TEMP-USERNAME TO WS-USERNAME(LOOP-COUNTER)
+               MOVE TEMP-BOARD-CODE TO WS-BOARD-CODE(LOOP-COUNTER)
+               MOVE WS-SUM-COMMENTS(LOOP-COUNTER) TO
+                 WS-COMMENT-COUNT(LOOP-COUNTER)
+           END-PERFORM.
+
+      *>  SELECTION SORT, MOST-COMMENTED FIRST.
+           MOVE 1 TO OUTER-COUNTER.
+           PERFORM UNTIL OUTER-COUNTER = NUM-OF-LINES
+               MOVE OUTER-COUNTER TO BEST-INDEX
+               MOVE WS-COMMENT-COUNT(OUTER-COUNTER) TO BEST-COUNT
+               COMPUTE INNER-COUNTER = OUTER-COUNTER + 1
+               PERFORM UNTIL INNER-COUNTER > NUM-OF-LINES
+                   IF WS-COMMENT-COUNT(INNER-COUNTER) > BEST-COUNT THEN
+                       MOVE INNER-COUNTER TO BEST-INDEX
+                       MOVE WS-COMMENT-COUNT(INNER-COUNTER) TO
+                         BEST-COUNT
+                   END-IF
+                   ADD 1 TO INNER-COUNTER
+               END-PERFORM
+
+               IF BEST-INDEX NOT = OUTER-COUNTER THEN
+                   MOVE WS-ID(OUTER-COUNTER) TO HOLD-ID
+                   MOVE WS-TITLE(OUTER-COUNTER) TO HOLD-TITLE
+                   MOVE WS-CONTENT(OUTER-COUNTER) TO HOLD-CONTENT
+                   MOVE WS-USERNAME(OUTER-COUNTER) TO HOLD-USERNAME
+                   MOVE WS-BOARD-CODE(OUTER-COUNTER) TO HOLD-BOARD-CODE
+                   MOVE WS-COMMENT-COUNT(OUTER-COUNTER) TO
+                     HOLD-COMMENT-COUNT
+
+                   MOVE WS-ID(BEST-INDEX) TO WS-ID(OUTER-COUNTER)
+                   MOVE WS-TITLE(BEST-INDEX) TO WS-TITLE(OUTER-COUNTER)
+                   MOVE WS-CONTENT(BEST-INDEX) TO
+                     WS-CONTENT(OUTER-COUNTER)
+                   MOVE WS-USERNAME(BEST-INDEX) TO
+                     WS-USERNAME(OUTER-COUNTER)
+                   MOVE WS-BOARD-CODE(BEST-INDEX) TO
+                     WS-BOARD-CODE(OUTER-COUNTER)
+                   MOVE WS-COMMENT-COUNT(BEST-INDEX) TO
+                     WS-COMMENT-COUNT(OUTER-COUNTER)
+
+                   MOVE HOLD-ID TO WS-ID(BEST-INDEX)
+                   MOVE HOLD-TITLE TO WS-TITLE(BEST-INDEX)
+                   MOVE HOLD-CONTENT TO WS-CONTENT(BEST-INDEX)
+                   MOVE HOLD-USERNAME TO WS-USERNAME(BEST-INDEX)
+                   MOVE HOLD-BOARD-CODE TO WS-BOARD-CODE(BEST-INDEX)
+                   MOVE HOLD-COMMENT-COUNT TO
+                     WS-COMMENT-COUNT(BEST-INDEX)
+               END-IF
+
+               ADD 1 TO OUTER-COUNTER
+           END-PERFORM.
+
+      *>  EXPORT THE RANKED LIST USING THE SAME TABLE SHAPE THE
+      *>  BOARD FILTER AND SEARCH VIEWS ALREADY EXPORT.
+           MOVE 0 TO LOOP-COUNTER.
+           PERFORM UNTIL LOOP-COUNTER = NUM-OF-LINES
+               ADD 1 TO LOOP-COUNTER
+               MOVE WS-ID(LOOP-COUNTER) TO LS-ID(LOOP-COUNTER)
+               MOVE WS-TITLE(LOOP-COUNTER) TO LS-TITLE(LOOP-COUNTER)
+               MOVE WS-CONTENT(LOOP-COUNTER) TO LS-CONTENT(LOOP-COUNTER)
+               MOVE WS-USERNAME(LOOP-COUNTER) TO
+                 LS-USERNAME(LOOP-COUNTER)
+               MOVE WS-BOARD-CODE(LOOP-COUNTER) TO
+                 LS-BOARD-CODE(LOOP-COUNTER)
+           END-PERFORM.
+
+           MOVE NUM-OF-LINES TO LS-MATCH-COUNT.
