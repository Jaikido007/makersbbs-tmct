@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. update-high-score.
+      ******************************************************************
+      *----SUB PROGRAM THAT KEEPS ONE HIGH-SCORES.DAT ROW PER PLAYER---*
+      *----INSTEAD OF 0413-WINNING-SCREEN'S OLD APPEND-EVERY-WIN-------*
+      *----BEHAVIOUR, THE SAME UPSERT SHAPE BUMP-COMMENT-COUNT.CBL-----*
+      *----USES, PLUS A RUNNING GAMES-PLAYED COUNTER-------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-HIGH-SCORES-FILE ASSIGN TO "high-scores.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-HIGH-SCORES-FILE.
+           01 PLAYER-SCORES.
+              05 HIGH-SCORE PIC 99.
+              05 PLAYER-NAME PIC X(10).
+              05 GAMES-PLAYED PIC 999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(10).
+           01 LS-SCORE PIC 99.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-SCORE.
+           OPEN I-O F-HIGH-SCORES-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-HIGH-SCORES-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF PLAYER-NAME = LS-USERNAME THEN
+                           MOVE 1 TO WS-FOUND
+                           ADD 1 TO GAMES-PLAYED
+                           IF LS-SCORE > HIGH-SCORE THEN
+                               MOVE LS-SCORE TO HIGH-SCORE
+                           END-IF
+                           REWRITE PLAYER-SCORES
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-HIGH-SCORES-FILE.
+
+           IF WS-FOUND = 0 THEN
+               OPEN EXTEND F-HIGH-SCORES-FILE
+               MOVE LS-USERNAME TO PLAYER-NAME
+               MOVE LS-SCORE TO HIGH-SCORE
+               MOVE 1 TO GAMES-PLAYED
+               WRITE PLAYER-SCORES
+               CLOSE F-HIGH-SCORES-FILE
+           END-IF.
