@@ -3,111 +3,75 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
            FILE-CONTROL.
-           SELECT F-COMMENTS-FILE ASSIGN TO "comments.dat"
+           SELECT F-COMMENT-COUNTS-FILE ASSIGN TO "comment-counts.dat"
              ORGANISATION IS LINE SEQUENTIAL.
        DATA DIVISION.
            FILE SECTION.
-           FD F-COMMENTS-FILE.
-           01 RC-FILE-ENTRY.
-             05 RC-ID PIC 999.
+           FD F-COMMENT-COUNTS-FILE.
+           01 CC-ENTRY.
+              05 CC-MSG-ID PIC 999.
+              05 CC-COUNT PIC 9999.
 
            WORKING-STORAGE SECTION.
            01 MESSAGE-LINES PIC 999.
-           01 COMMENT-COUNTER PIC 999.
-           01 ID-FIND PIC 999.
+           01 WS-FILE-END PIC 9 VALUE 0.
 
            01 TEMP-TABLE.
-               05 WS-ENTRY OCCURS 1 TO 999 TIMES 
+               05 WS-ENTRY OCCURS 1 TO 999 TIMES
                DEPENDING ON MESSAGE-LINES.
                    10 WS-SUM-COMMENTS PIC 9999.
 
-           01 WS-FILE-END PIC 9 VALUE 0.
-           01 MSG-SELECT PIC 999.
-
            LINKAGE SECTION.
 
            01 COMMENT-TOTAL-TABLE.
                05 COM-TOTAL-ENTRY OCCURS 1 TO 999 TIMES
                  DEPENDING ON MESSAGE-LINES.
                    10 SUM-COMMENTS PIC 9999.
-    
+
        PROCEDURE DIVISION USING COMMENT-TOTAL-TABLE.
 
       ******************************************************************
       *********************----ABOUT THIS FILE---***********************
-      *    This program looks through the comments.dat file and looks  *
-      *    for  all posts starting with the same index, counts how     *
-      *    many of them there are, then puts them to a table to be     *
-      *    exported using the same original indexes as the message     *
-      *    posts would belong to.                                      *
-      ****************************************************************** 
+      *    This program reads the comment counts that post-comment.cbl *
+      *    maintains incrementally in comment-counts.dat (one row per  *
+      *    message, bumped every time a comment is posted against it)  *
+      *    and exports them using the same original indexes as the     *
+      *    message posts would belong to. No rescan of comments.dat    *
+      *    is needed to answer this any more.                          *
+      ******************************************************************
 
-      ****************************************************************** 
+      ******************************************************************
       *************-----GET NUMBER OF CURRENT MESSAGES-----*************
-      ****************************************************************** 
+      ******************************************************************
 
            CALL 'number-of-messages' USING MESSAGE-LINES.
 
-      ****************************************************************** 
-      ********-----SET MESSAGE-SELECT TO TOTAL OF MESSAGES-----*********
-      ****************************************************************** 
-
-           MOVE MESSAGE-LINES TO MSG-SELECT.
-
-      ****************************************************************** 
-      *************-----FIND ORIGINAL INDEX OF MESSAGES-----************
-      ****************************************************************** 
-
-           COMPUTE ID-FIND = MESSAGE-LINES - MSG-SELECT + 1.
-           
-      ****************************************************************** 
+      ******************************************************************
       **************-----CLEAR EXISTING TABLE DATA-----*****************
       ******************************************************************
 
            MOVE SPACES TO TEMP-TABLE.
            MOVE TEMP-TABLE TO COMMENT-TOTAL-TABLE.
-      
-      ****************************************************************** 
-      *******-----NESTED LOOP TO FIND EACH COMMENT WITH SAME-----******
-      *******-----INDEXES AND PUT THE COUNT OF THEM TO A TABLE-----*****
-      ****************************************************************** 
 
-           PERFORM UNTIL ID-FIND > MESSAGE-LINES
-             OPEN INPUT F-COMMENTS-FILE
-
-             *>  RESET FILE END FLAG:
-             MOVE 0 TO WS-FILE-END
-
-             *>  RESET COUNTER:
-             MOVE 0 TO COMMENT-COUNTER
-
-               PERFORM UNTIL WS-FILE-END = 1
-                 READ F-COMMENTS-FILE
-                 NOT AT END
-                   IF ID-FIND = RC-ID
-                     ADD 1 TO COMMENT-COUNTER
-                   END-IF
-                 AT END MOVE 1 TO WS-FILE-END             
-               END-PERFORM
-               
-             MOVE COMMENT-COUNTER TO WS-SUM-COMMENTS(MSG-SELECT)
-
-             CLOSE F-COMMENTS-FILE
-
-             SUBTRACT 1 FROM MSG-SELECT
-      
-      ****************************************************************** 
-      ****************-----GET NEW ID TO SEARCH FOR-----****************
-      ****************************************************************** 
-
-             COMPUTE ID-FIND = MESSAGE-LINES - MSG-SELECT + 1
+      ******************************************************************
+      *******-----ONE PASS OVER THE CACHED COUNTS INTO THE TABLE---*****
+      ******************************************************************
 
+           OPEN INPUT F-COMMENT-COUNTS-FILE.
+           PERFORM UNTIL WS-FILE-END = 1
+               READ F-COMMENT-COUNTS-FILE
+                   AT END MOVE 1 TO WS-FILE-END
+                   NOT AT END
+                       IF CC-MSG-ID > 0 AND CC-MSG-ID <= MESSAGE-LINES
+                         THEN
+                           MOVE CC-COUNT TO WS-SUM-COMMENTS(CC-MSG-ID)
+                       END-IF
+               END-READ
            END-PERFORM.
+           CLOSE F-COMMENT-COUNTS-FILE.
 
-      ****************************************************************** 
+      ******************************************************************
       *************-----EXPORT TABLE TO CALLING PROGRAM-----************
-      ****************************************************************** 
+      ******************************************************************
 
            MOVE TEMP-TABLE TO COMMENT-TOTAL-TABLE.
-      
-      ******************************************************************
