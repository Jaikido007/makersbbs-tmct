@@ -4,8 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-USERS-FILE ASSIGN TO "users.dat"
-             ORGANIZATION IS SEQUENTIAL.
-       
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
        DATA DIVISION.
        FILE SECTION.
            FD F-USERS-FILE.
@@ -17,49 +19,36 @@
               05 CARD-NO PIC 9(16).
               05 CARD-EXPIRY PIC 9(4).
               05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
               05 FILLER PIC X VALUE X'0A'.
 
-       WORKING-STORAGE SECTION.
-           01 FINISHED PIC X VALUE "N".
-           01 CUST-EXISTS PIC X.
-
-           01 WS-USERS.
-              05 WS-USERNAME PIC X(16).
-              05 WS-USER-PASSWORD PIC X(20).
-              05 WS-USER-CREDITS PIC 9(3).
-              05 WS-CARD-NO PIC 9(16).
-              05 WS-CARD-EXPIRY PIC 9(4).
-              05 WS-CARD-CVV PIC 9(3).
-              05 FILLER PIC X VALUE X'0A'.
-    
        LINKAGE SECTION.
            01 LS-USERNAME PIC X(16).
            01 LS-CARD-NO PIC 9(16).
            01 LS-CARD-EXPIRY PIC 99/99.
-           01 LS-CARD-CVV PIC 9(3).       
-       
+           01 LS-CARD-CVV PIC 9(3).
+
        PROCEDURE DIVISION USING LS-USERNAME, LS-CARD-NO, LS-CARD-EXPIRY,
            LS-CARD-CVV.
-           MOVE "N" TO FINISHED.
+           MOVE LS-USERNAME TO USERNAME.
            OPEN I-O F-USERS-FILE.
-           PERFORM UNTIL FINISHED = "Y"
-               READ F-USERS-FILE INTO WS-USERS
-                 AT END MOVE "Y" TO FINISHED
-                 NOT AT END PERFORM UPDATE-PROCESS
-               END-READ        
-           END-PERFORM.    
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE LS-CARD-NO TO CARD-NO
+                   MOVE LS-CARD-EXPIRY TO CARD-EXPIRY
+      *>    THE CVV IS ONLY EVER NEEDED FOR THIS ONE SUBMISSION --
+      *>    IT IS NEVER WRITTEN TO USERS.DAT SO THERE IS NOTHING
+      *>    TO LEAK BACK OUT LATER.
+                   MOVE 0 TO CARD-CVV
+                   REWRITE USERS
+                   END-REWRITE
+           END-READ.
            CLOSE F-USERS-FILE.
-         
-           GOBACK.  
 
-       UPDATE-PROCESS.
-           IF WS-USERNAME = LS-USERNAME THEN
-               MOVE LS-CARD-NO TO CARD-NO
-               MOVE LS-CARD-EXPIRY TO CARD-EXPIRY
-               MOVE LS-CARD-CVV TO CARD-CVV
-               REWRITE USERS
-               END-REWRITE
-           END-IF.
+           GOBACK.
            
        
        
