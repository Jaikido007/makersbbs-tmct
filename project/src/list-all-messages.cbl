@@ -4,7 +4,9 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT F-MESSAGES-FILE ASSIGN TO "messages.dat"
-             ORGANISATION IS LINE SEQUENTIAL.
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
        DATA DIVISION.
            FILE SECTION.
            FD F-MESSAGES-FILE.
@@ -14,6 +16,7 @@
                05 RC-MESSAGE-CONTENT PIC X(300).
                05 RC-USERNAME PIC X(16).
                05 RC-DATE PIC X(10).
+               05 FILLER PIC X(11).
 
            WORKING-STORAGE SECTION.
            01 NUM-OF-LINES PIC 999.
@@ -53,7 +56,7 @@
            OPEN INPUT F-MESSAGES-FILE.
 
            PERFORM UNTIL WS-FILE-END = 1
-             READ F-MESSAGES-FILE
+             READ F-MESSAGES-FILE NEXT
              NOT AT END
                ADD 1 TO LOOP-COUNTER
                MOVE RC-MESSAGE TO WS-ENTRY(LOOP-COUNTER)
