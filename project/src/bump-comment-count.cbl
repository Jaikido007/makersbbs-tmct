@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. bump-comment-count.
+      ******************************************************************
+      *----SUB PROGRAM THAT KEEPS A RUNNING PER-MESSAGE COMMENT--------*
+      *----COUNT IN COMMENT-COUNTS.DAT SO COUNT-COMMENTS-POSTED.CBL----*
+      *----CAN READ IT BACK STRAIGHT INSTEAD OF RESCANNING-------------*
+      *----COMMENTS.DAT FOR EVERY MESSAGE ON EVERY VIEW----------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-COMMENT-COUNTS-FILE ASSIGN TO 'comment-counts.dat'
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-COMMENT-COUNTS-FILE.
+           01 CC-ENTRY.
+              05 CC-MSG-ID PIC 999.
+              05 CC-COUNT PIC 9999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-MSG-ID PIC 999.
+
+       PROCEDURE DIVISION USING LS-MSG-ID.
+           OPEN I-O F-COMMENT-COUNTS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-COMMENT-COUNTS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF CC-MSG-ID = LS-MSG-ID THEN
+                           MOVE 1 TO WS-FOUND
+                           ADD 1 TO CC-COUNT
+                           REWRITE CC-ENTRY
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-COMMENT-COUNTS-FILE.
+
+           IF WS-FOUND = 0 THEN
+               OPEN EXTEND F-COMMENT-COUNTS-FILE
+               MOVE LS-MSG-ID TO CC-MSG-ID
+               MOVE 1 TO CC-COUNT
+               WRITE CC-ENTRY
+               CLOSE F-COMMENT-COUNTS-FILE
+           END-IF.
