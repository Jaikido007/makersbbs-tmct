@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. validate-signup-fields.
+      ******************************************************************
+      *----SUB PROGRAM THAT ENFORCES MINIMUM LENGTH AND CHARACTER------*
+      *----RULES ON A NEW USERNAME/PASSWORD PAIR BEFORE SIGN-UP.CBL----*
+      *----IS EVER CALLED. USERNAME MUST BE AT LEAST 3 CHARACTERS------*
+      *----OF LETTERS, DIGITS OR UNDERSCORE; PASSWORD MUST BE AT-------*
+      *----LEAST 6 CHARACTERS WITH NO EMBEDDED SPACES------------------*
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-USERNAME-LEN PIC 99.
+           01 WS-PASSWORD-LEN PIC 99.
+           01 WS-POS PIC 99.
+           01 WS-CHAR PIC X.
+           01 WS-CHAR-OK PIC X.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-PASSWORD PIC X(20).
+           01 LS-VALID PIC X.
+           01 LS-ERROR-MSG PIC X(40).
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-PASSWORD LS-VALID
+           LS-ERROR-MSG.
+           MOVE "Y" TO LS-VALID.
+           MOVE SPACES TO LS-ERROR-MSG.
+
+           COMPUTE WS-USERNAME-LEN =
+             FUNCTION LENGTH(FUNCTION TRIM(LS-USERNAME)).
+           COMPUTE WS-PASSWORD-LEN =
+             FUNCTION LENGTH(FUNCTION TRIM(LS-PASSWORD)).
+
+           IF WS-USERNAME-LEN < 3 THEN
+               MOVE "N" TO LS-VALID
+               MOVE "Username Must Be At Least 3 Characters" TO
+                 LS-ERROR-MSG
+           END-IF.
+
+           IF LS-VALID = "Y" THEN
+               MOVE 1 TO WS-POS
+               PERFORM UNTIL WS-POS > WS-USERNAME-LEN
+                 MOVE LS-USERNAME(WS-POS:1) TO WS-CHAR
+                 PERFORM CHECK-USERNAME-CHAR
+                 IF WS-CHAR-OK = "N" THEN
+                   MOVE "N" TO LS-VALID
+                   MOVE "Username Has Invalid Characters" TO
+                     LS-ERROR-MSG
+                   MOVE WS-USERNAME-LEN TO WS-POS
+                 END-IF
+                 ADD 1 TO WS-POS
+               END-PERFORM
+           END-IF.
+
+           IF LS-VALID = "Y" AND WS-PASSWORD-LEN < 6 THEN
+               MOVE "N" TO LS-VALID
+               MOVE "Password Must Be At Least 6 Characters" TO
+                 LS-ERROR-MSG
+           END-IF.
+
+           IF LS-VALID = "Y" THEN
+               MOVE 1 TO WS-POS
+               PERFORM UNTIL WS-POS > WS-PASSWORD-LEN
+                 IF LS-PASSWORD(WS-POS:1) = SPACE THEN
+                   MOVE "N" TO LS-VALID
+                   MOVE "Password Cannot Contain Spaces" TO
+                     LS-ERROR-MSG
+                   MOVE WS-PASSWORD-LEN TO WS-POS
+                 END-IF
+                 ADD 1 TO WS-POS
+               END-PERFORM
+           END-IF.
+
+           GOBACK.
+
+       CHECK-USERNAME-CHAR.
+           MOVE "N" TO WS-CHAR-OK
+           IF (WS-CHAR >= "A" AND WS-CHAR <= "Z") OR
+              (WS-CHAR >= "a" AND WS-CHAR <= "z") OR
+              (WS-CHAR >= "0" AND WS-CHAR <= "9") OR
+              WS-CHAR = "_" THEN
+               MOVE "Y" TO WS-CHAR-OK
+           END-IF.
