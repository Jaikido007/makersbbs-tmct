@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. list-private-message.
+      ******************************************************************
+      *----SUB PROGRAM THAT LOOKS ONE ROW UP IN PRIVATE-MESSAGES.DAT---*
+      *----BY ID, SAME SHAPE AS LIST-MESSAGE.CBL-----------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-PRIVATE-MESSAGES-FILE ASSIGN TO
+             "private-messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PM-ID.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PRIVATE-MESSAGES-FILE.
+           01 PM-MESSAGE.
+               05 PM-ID PIC XXX.
+               05 PM-TITLE PIC X(50).
+               05 PM-CONTENT PIC X(300).
+               05 PM-SENDER PIC X(16).
+               05 PM-RECIPIENT PIC X(16).
+               05 PM-DATE PIC X(10).
+           LINKAGE SECTION.
+           01 LS-ID PIC XXX.
+           01 LS-RETURN-ID PIC XXX.
+           01 LS-RETURN-TITLE PIC X(50).
+           01 LS-RETURN-CONTENT PIC X(300).
+           01 LS-SENDER PIC X(16).
+           01 LS-RECIPIENT PIC X(16).
+           01 LS-DATE PIC X(10).
+
+           PROCEDURE DIVISION USING LS-ID LS-RETURN-ID LS-RETURN-TITLE
+             LS-RETURN-CONTENT LS-SENDER LS-RECIPIENT LS-DATE.
+           MOVE FUNCTION TRIM(LS-ID) TO LS-ID.
+           MOVE LS-ID TO PM-ID.
+
+           OPEN INPUT F-PRIVATE-MESSAGES-FILE.
+           READ F-PRIVATE-MESSAGES-FILE
+             INVALID KEY
+               CONTINUE
+             NOT INVALID KEY
+               MOVE PM-ID TO LS-RETURN-ID
+               MOVE PM-TITLE TO LS-RETURN-TITLE
+               MOVE PM-CONTENT TO LS-RETURN-CONTENT
+               MOVE PM-SENDER TO LS-SENDER
+               MOVE PM-RECIPIENT TO LS-RECIPIENT
+               MOVE PM-DATE TO LS-DATE
+               MOVE FUNCTION TRIM(LS-RETURN-ID) TO LS-RETURN-ID
+               MOVE FUNCTION TRIM(LS-RETURN-TITLE) TO LS-RETURN-TITLE
+               MOVE FUNCTION TRIM(LS-RETURN-CONTENT) TO
+                 LS-RETURN-CONTENT
+           END-READ.
+           CLOSE F-PRIVATE-MESSAGES-FILE.
