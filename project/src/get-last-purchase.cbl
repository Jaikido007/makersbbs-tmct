@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. get-last-purchase.
+      ******************************************************************
+      *----SUB PROGRAM THAT SCANS TRANSACTION-LOG.DAT FOR A MEMBER'S----*
+      *----MOST RECENT UNREFUNDED PURCHASE, FOR THE REFUND OPTION-------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TRANSACTION-LOG-FILE ASSIGN TO "transaction-log.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-TRANSACTION-LOG-FILE.
+           01 TRANSACTION.
+               05 TRANS-ID PIC 9(6).
+               05 DY PIC X(2).
+               05 MTH PIC X(2).
+               05 YR PIC X(4).
+               05 USERNAME PIC X(16).
+               05 CHARGE PIC 9(3).
+               05 CREDITS-GRANTED PIC 9(3).
+               05 POST-BALANCE PIC 9(3).
+               05 ENTRY-TYPE PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-TRANS-ID PIC 9(6).
+           01 LS-CHARGE PIC 9(3).
+           01 LS-CREDITS-GRANTED PIC 9(3).
+           01 LS-FOUND PIC X.
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-TRANS-ID, LS-CHARGE,
+           LS-CREDITS-GRANTED, LS-FOUND.
+
+           MOVE "N" TO LS-FOUND.
+           MOVE 0 TO LS-TRANS-ID.
+           MOVE 0 TO LS-CHARGE.
+           MOVE 0 TO LS-CREDITS-GRANTED.
+
+           OPEN INPUT F-TRANSACTION-LOG-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTION-LOG-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF USERNAME = LS-USERNAME AND ENTRY-TYPE = "P"
+                           MOVE TRANS-ID TO LS-TRANS-ID
+                           MOVE CHARGE TO LS-CHARGE
+                           MOVE CREDITS-GRANTED TO LS-CREDITS-GRANTED
+                           MOVE "Y" TO LS-FOUND
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTION-LOG-FILE.
