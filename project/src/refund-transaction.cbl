@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. refund-transaction.
+      ******************************************************************
+      *----SUB PROGRAM THAT FLAGS A TRANSACTION-LOG.DAT ENTRY AS--------*
+      *----REFUNDED SO IT CANNOT BE REFUNDED A SECOND TIME--------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TRANSACTION-LOG-FILE ASSIGN TO "transaction-log.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-TRANSACTION-LOG-FILE.
+           01 TRANSACTION.
+               05 TRANS-ID PIC 9(6).
+               05 DY PIC X(2).
+               05 MTH PIC X(2).
+               05 YR PIC X(4).
+               05 USERNAME PIC X(16).
+               05 CHARGE PIC 9(3).
+               05 CREDITS-GRANTED PIC 9(3).
+               05 POST-BALANCE PIC 9(3).
+               05 ENTRY-TYPE PIC X(1).
+
+       WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+           01 LS-TRANS-ID PIC 9(6).
+
+       PROCEDURE DIVISION USING LS-TRANS-ID.
+           OPEN I-O F-TRANSACTION-LOG-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TRANSACTION-LOG-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF TRANS-ID = LS-TRANS-ID
+                           MOVE "X" TO ENTRY-TYPE
+                           REWRITE TRANSACTION
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-TRANSACTION-LOG-FILE.
