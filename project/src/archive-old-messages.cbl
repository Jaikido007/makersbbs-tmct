@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archive-old-messages.
+      ******************************************************************
+      *----SUB PROGRAM THAT SCANS MESSAGES.DAT FOR POSTS OLDER THAN----*
+      *----THE RETENTION WINDOW AND COPIES THEIR FULL TITLE/CONTENT----*
+      *----OFF TO MESSAGES-ARCHIVE.DAT BEFORE STUBBING THE LIVE ROW----*
+      *----OUT THE SAME WAY RETRACT-MESSAGE/MODERATE-REMOVE-MESSAGE----*
+      *----ALREADY DO -- THE ID STAYS IN PLACE SO LATER COMMENTS-------*
+      *----STILL RESOLVE CORRECTLY AND POST-MESSAGE'S ROW-COUNT-BASED--*
+      *----NUMBERING SCHEME IS UNDISTURBED----------------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MESSAGES-FILE ASSIGN TO "messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
+           SELECT F-ARCHIVE-FILE ASSIGN TO "messages-archive.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-MESSAGES-FILE.
+           01 RC-MESSAGE.
+             05 RC-ID PIC 999.
+             05 RC-TITLE PIC X(50).
+             05 RC-CONTENT PIC X(300).
+             05 RC-USERNAME PIC X(16).
+             05 RC-DATE PIC X(10).
+             05 RC-BOARD-CODE PIC X(10).
+             05 RC-TRUNCATED PIC X.
+
+           FD F-ARCHIVE-FILE.
+           01 ARC-MESSAGE.
+             05 ARC-ID PIC 999.
+             05 ARC-TITLE PIC X(50).
+             05 ARC-CONTENT PIC X(300).
+             05 ARC-USERNAME PIC X(16).
+             05 ARC-DATE PIC X(10).
+             05 ARC-BOARD-CODE PIC X(10).
+             05 ARC-TRUNCATED PIC X.
+
+           WORKING-STORAGE SECTION.
+      *>    MESSAGES STAY ON THE LIVE BOARD FOR THIS MANY DAYS BEFORE
+      *>    BEING ROLLED OFF TO THE ARCHIVE.
+           01 WS-RETENTION-DAYS PIC 9(4) VALUE 180.
+
+           01 FINISHED PIC X VALUE "N".
+           01 WS-TODAY-YYYYMMDD PIC 9(8).
+           01 WS-TODAY-INT PIC 9(7) COMP.
+           01 WS-CUTOFF-INT PIC 9(7) COMP.
+           01 WS-MSG-YYYYMMDD PIC 9(8).
+           01 WS-MSG-INT PIC 9(7) COMP.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-YYYYMMDD.
+           COMPUTE WS-TODAY-INT =
+             FUNCTION INTEGER-OF-DATE(WS-TODAY-YYYYMMDD).
+           COMPUTE WS-CUTOFF-INT = WS-TODAY-INT - WS-RETENTION-DAYS.
+
+           OPEN I-O F-MESSAGES-FILE.
+           OPEN EXTEND F-ARCHIVE-FILE.
+
+           PERFORM UNTIL FINISHED = "Y"
+               READ F-MESSAGES-FILE NEXT
+                 AT END MOVE "Y" TO FINISHED
+                 NOT AT END PERFORM ARCHIVE-CHECK
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-MESSAGES-FILE.
+           CLOSE F-ARCHIVE-FILE.
+
+           GOBACK.
+
+       ARCHIVE-CHECK.
+      *>    AN ALREADY-STUBBED ROW (RETRACTED, MODERATOR-REMOVED OR
+      *>    PREVIOUSLY ARCHIVED) HAS NOTHING LEFT WORTH ARCHIVING.
+           IF RC-TITLE = "[RETRACTED BY AUTHOR]" OR
+             "[REMOVED BY MODERATOR]" OR "[ARCHIVED MESSAGE]" THEN
+               CONTINUE
+           ELSE
+               MOVE RC-DATE(7:4) TO WS-MSG-YYYYMMDD(1:4)
+               MOVE RC-DATE(4:2) TO WS-MSG-YYYYMMDD(5:2)
+               MOVE RC-DATE(1:2) TO WS-MSG-YYYYMMDD(7:2)
+               COMPUTE WS-MSG-INT =
+                 FUNCTION INTEGER-OF-DATE(WS-MSG-YYYYMMDD)
+
+               IF WS-MSG-INT < WS-CUTOFF-INT THEN
+                   MOVE RC-MESSAGE TO ARC-MESSAGE
+                   WRITE ARC-MESSAGE
+
+                   MOVE "[ARCHIVED MESSAGE]" TO RC-TITLE
+                   MOVE SPACES TO RC-CONTENT
+                   MOVE "N" TO RC-TRUNCATED
+                   REWRITE RC-MESSAGE
+               END-IF
+           END-IF.
