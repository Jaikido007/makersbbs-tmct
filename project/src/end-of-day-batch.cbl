@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. end-of-day-batch.
+      ******************************************************************
+      *----STANDALONE END-OF-DAY JOB. THIS SYSTEM HAS NO SCHEDULER-----*
+      *----OF ITS OWN, SO THIS PROGRAM -- NOT "SERVER" -- IS THE-------*
+      *----ONE TO COMPILE AND RUN ON A SCHEDULE (CRON OR EQUIVALENT)---*
+      *----AT THE CLOSE OF EACH BUSINESS DAY. IT TAKES TODAY'S---------*
+      *----DIGEST NUMBERS BEFORE ROLLING THE TRANSACTION LOG AND-------*
+      *----SPONSORED POST COUNTS OFF TO THEIR ARCHIVE FILES, LEAVES----*
+      *----BOTH LIVE FILES EMPTY FOR THE NEXT DAY, AND ROLLS ANY-------*
+      *----MESSAGES PAST THE RETENTION WINDOW OFF THE LIVE BOARD-------*
+      *----TODAY'S DIGEST NUMBERS ARE APPENDED TO DAILY-DIGEST-LOG.----*
+      *----DAT FOR A HUMAN TO FOLLOW UP ON, THE SAME WAY---------------*
+      *----RECONCILE-CREDIT-BALANCES.CBL QUEUES UP CREDIT-MISMATCHES---*
+      *----FOR REVIEW INSTEAD OF JUST COMPUTING AND DROPPING THEM------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-DIGEST-LOG-FILE ASSIGN TO "daily-digest-log.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-DIGEST-LOG-FILE.
+           01 DG-ENTRY.
+              05 DG-DATE PIC X(10).
+              05 DG-MSG-COUNT PIC 999.
+              05 DG-COMMENT-COUNT PIC 9999.
+              05 DG-SPONSORED-COUNT PIC 99.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FORMATTED-DT.
+             05 WS-FORMATTED-DTE-TME.
+               15 WS-FORMATTED-YEAR    PIC  X(4).
+               15 FILLER               PIC X VALUE '-'.
+               15 WS-FORMATTED-MONTH   PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 WS-FORMATTED-DY      PIC  X(2).
+               15 FILLER               PIC X VALUE '-'.
+               15 WS-FORMATTED-HOUR    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 WS-FORMATTED-MINS    PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 WS-FORMATTED-SEC     PIC  X(2).
+               15 FILLER               PIC X VALUE ':'.
+               15 WS-FORMATTED-MS      PIC  X(2).
+
+           01 WS-DATETIME PIC X(21).
+           01 WS-DIGEST-MSG-COUNT PIC 999.
+           01 WS-DIGEST-COMMENT-COUNT PIC 9999.
+           01 WS-DIGEST-SPONSORED-COUNT PIC 99.
+
+       PROCEDURE DIVISION.
+           PERFORM 0200-TIME-AND-DATE.
+
+      *>    CAPTURE TODAY'S NUMBERS BEFORE THE ARCHIVE STEPS BELOW
+      *>    CLEAR THE FILES THOSE NUMBERS ARE PULLED FROM.
+           CALL "daily-digest" USING WS-FORMATTED-DT,
+               WS-DIGEST-MSG-COUNT, WS-DIGEST-COMMENT-COUNT,
+               WS-DIGEST-SPONSORED-COUNT.
+
+           OPEN EXTEND F-DIGEST-LOG-FILE.
+           MOVE WS-FORMATTED-DTE-TME(1:10) TO DG-DATE.
+           MOVE WS-DIGEST-MSG-COUNT TO DG-MSG-COUNT.
+           MOVE WS-DIGEST-COMMENT-COUNT TO DG-COMMENT-COUNT.
+           MOVE WS-DIGEST-SPONSORED-COUNT TO DG-SPONSORED-COUNT.
+           WRITE DG-ENTRY.
+           CLOSE F-DIGEST-LOG-FILE.
+
+           CALL "archive-transaction-log".
+           CALL "archive-sponsored-messages".
+           CALL "archive-old-messages".
+
+      *>    RUNS LAST SO TODAY'S ROWS ARE ALREADY FOLDED INTO THE
+      *>    ARCHIVE FILE THIS CHECKS AGAINST.
+           CALL "reconcile-credit-balances".
+
+           GOBACK.
+
+       0200-TIME-AND-DATE.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATETIME.
+           MOVE WS-DATETIME(1:4)  TO WS-FORMATTED-YEAR.
+           MOVE WS-DATETIME(5:2)  TO WS-FORMATTED-MONTH.
+           MOVE WS-DATETIME(7:2)  TO WS-FORMATTED-DY.
+           MOVE WS-DATETIME(9:2)  TO WS-FORMATTED-HOUR.
+           MOVE WS-DATETIME(11:2) TO WS-FORMATTED-MINS.
+           MOVE WS-DATETIME(13:2) TO WS-FORMATTED-SEC.
+           MOVE WS-DATETIME(15:2) TO WS-FORMATTED-MS.
