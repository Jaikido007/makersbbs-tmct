@@ -0,0 +1,45 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. change-display-name.
+      ******************************************************************
+      *----SUB PROGRAM THAT LETS A MEMBER SET THE DISPLAY-NAME----------*
+      *----SHOWN ON THE BOARD, LEAVING THEIR LOGIN USERNAME ALONE-------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-USERS-FILE ASSIGN TO "users.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD F-USERS-FILE.
+           01 USERS.
+              05 USERNAME PIC X(16).
+              05 USER-PASSWORD PIC X(20).
+              05 USER-CREDITS PIC 9(3).
+              05 USER-LEVEL PIC X(3).
+              05 CARD-NO PIC 9(16).
+              05 CARD-EXPIRY PIC 9(4).
+              05 CARD-CVV PIC 9(3).
+              05 VIP-EXPIRY PIC 9(8).
+              05 DISPLAY-NAME PIC X(16).
+              05 FILLER PIC X VALUE X'0A'.
+
+       LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-NEW-DISPLAY-NAME PIC X(16).
+
+       PROCEDURE DIVISION USING LS-USERNAME LS-NEW-DISPLAY-NAME.
+           MOVE LS-USERNAME TO USERNAME.
+           OPEN I-O F-USERS-FILE.
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE LS-NEW-DISPLAY-NAME TO DISPLAY-NAME
+                   REWRITE USERS
+                   END-REWRITE
+           END-READ.
+           CLOSE F-USERS-FILE.
