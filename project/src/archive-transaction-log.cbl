@@ -0,0 +1,77 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archive-transaction-log.
+      ******************************************************************
+      *----SUB PROGRAM THAT ROLLS TRANSACTION-LOG.DAT OFF TO-----------*
+      *----TRANSACTION-LOG-ARCHIVE.DAT AND LEAVES A FRESH, EMPTY-------*
+      *----TRANSACTION-LOG.DAT BEHIND FOR THE NEXT BUSINESS DAY--------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TRANSACTION-LOG-FILE ASSIGN TO "transaction-log.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+           SELECT F-ARCHIVE-FILE ASSIGN TO
+           "transaction-log-archive.dat"
+           ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-TRANSACTION-LOG-FILE.
+           01 TRANSACTION.
+               05 TRANS-ID PIC 9(6).
+               05 DY PIC X(2).
+               05 MTH PIC X(2).
+               05 YR PIC X(4).
+               05 USERNAME PIC X(16).
+               05 CHARGE PIC 9(3).
+               05 CREDITS-GRANTED PIC 9(3).
+               05 POST-BALANCE PIC 9(3).
+               05 ENTRY-TYPE PIC X(1).
+
+           FD F-ARCHIVE-FILE.
+           01 ARCHIVE-TRANSACTION.
+               05 ARC-TRANS-ID PIC 9(6).
+               05 ARC-DY PIC X(2).
+               05 ARC-MTH PIC X(2).
+               05 ARC-YR PIC X(4).
+               05 ARC-USERNAME PIC X(16).
+               05 ARC-CHARGE PIC 9(3).
+               05 ARC-CREDITS-GRANTED PIC 9(3).
+               05 ARC-POST-BALANCE PIC 9(3).
+               05 ARC-ENTRY-TYPE PIC X(1).
+
+           WORKING-STORAGE SECTION.
+           01 FINISHED PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+           OPEN INPUT F-TRANSACTION-LOG-FILE.
+           OPEN EXTEND F-ARCHIVE-FILE.
+
+           PERFORM UNTIL FINISHED = "Y"
+               READ F-TRANSACTION-LOG-FILE
+                 AT END MOVE "Y" TO FINISHED
+                 NOT AT END PERFORM ARCHIVE-PROCESS
+               END-READ
+           END-PERFORM.
+
+           CLOSE F-TRANSACTION-LOG-FILE.
+           CLOSE F-ARCHIVE-FILE.
+
+      *>    REOPENING FOR OUTPUT (RATHER THAN EXTEND) TRUNCATES THE
+      *>    LIVE LOG BACK TO ZERO ROWS, READY FOR THE NEXT DAY.
+           OPEN OUTPUT F-TRANSACTION-LOG-FILE.
+           CLOSE F-TRANSACTION-LOG-FILE.
+
+           GOBACK.
+
+       ARCHIVE-PROCESS.
+           MOVE TRANS-ID TO ARC-TRANS-ID.
+           MOVE DY TO ARC-DY.
+           MOVE MTH TO ARC-MTH.
+           MOVE YR TO ARC-YR.
+           MOVE USERNAME TO ARC-USERNAME.
+           MOVE CHARGE TO ARC-CHARGE.
+           MOVE CREDITS-GRANTED TO ARC-CREDITS-GRANTED.
+           MOVE POST-BALANCE TO ARC-POST-BALANCE.
+           MOVE ENTRY-TYPE TO ARC-ENTRY-TYPE.
+           WRITE ARCHIVE-TRANSACTION.
