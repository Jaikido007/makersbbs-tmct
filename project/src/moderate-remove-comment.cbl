@@ -0,0 +1,44 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. moderate-remove-comment.
+      ******************************************************************
+      *----SUB PROGRAM THAT LETS AN ADM-LEVEL USER TAKE DOWN ANY-------*
+      *----MEMBER'S COMMENT BY ITS RC-COMMENT-ID, THE SAME-------------*
+      *----BLANK-IN-PLACE SHAPE RETRACT-MESSAGE.CBL USES---------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-COMMENTS-FILE ASSIGN TO "comments.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-COMMENTS-FILE.
+           01 RC-FILE-ENTRY.
+             05 RC-ID PIC 999.
+             05 RC-AUTHOR PIC X(16).
+             05 RC-DATE-POST PIC X(10).
+             05 RC-COMMENT PIC X(50).
+             05 RC-COMMENT-ID PIC 9999.
+             05 RC-PARENT-ID PIC 9999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-COMMENT-ID PIC 9999.
+
+       PROCEDURE DIVISION USING LS-COMMENT-ID.
+           OPEN I-O F-COMMENTS-FILE.
+
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+             READ F-COMMENTS-FILE
+             NOT AT END
+               IF RC-COMMENT-ID = LS-COMMENT-ID THEN
+                 MOVE "[REMOVED BY MODERATOR]" TO RC-COMMENT
+                 REWRITE RC-FILE-ENTRY
+               END-IF
+
+             AT END MOVE 1 TO WS-FILE-IS-ENDED
+           END-PERFORM.
+
+           CLOSE F-COMMENTS-FILE.
