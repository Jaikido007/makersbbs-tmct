@@ -0,0 +1,31 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. hash-password.
+      ******************************************************************
+      *----SUB PROGRAM THAT TURNS A PLAIN PASSWORD INTO A ONE-WAY------*
+      *----DIGEST SO USERS.DAT NEVER HOLDS THE PASSWORD IN CLEARTEXT---*
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01 WS-HASH-NUM PIC 9(18) VALUE 0.
+           01 WS-CHAR-VALUE PIC 9(3).
+           01 WS-POS PIC 99.
+       LINKAGE SECTION.
+           01 LS-PLAIN-PASSWORD PIC X(20).
+           01 LS-HASHED-PASSWORD PIC X(20).
+
+       PROCEDURE DIVISION USING LS-PLAIN-PASSWORD LS-HASHED-PASSWORD.
+
+      *>  A SIMPLE POLYNOMIAL ROLLING HASH OVER EVERY BYTE OF THE
+      *>  PASSWORD FIELD. PIC 9(18) SILENTLY DROPS ANY DIGITS THAT
+      *>  OVERFLOW IT, WHICH GIVES US A MOD 10**18 FOR FREE.
+           MOVE 0 TO WS-HASH-NUM.
+           MOVE 1 TO WS-POS.
+
+           PERFORM UNTIL WS-POS > 20
+             COMPUTE WS-CHAR-VALUE =
+               FUNCTION ORD(LS-PLAIN-PASSWORD(WS-POS:1))
+             COMPUTE WS-HASH-NUM = WS-HASH-NUM * 31 + WS-CHAR-VALUE
+             ADD 1 TO WS-POS
+           END-PERFORM.
+
+           MOVE WS-HASH-NUM TO LS-HASHED-PASSWORD.
