@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archive-sponsored-messages.
+      ******************************************************************
+      *----SUB PROGRAM THAT ROLLS THE SPONSORED POSTS SITTING IN-------*
+      *----SPONSORED-MESSAGES.DAT INTO ONE DAILY SUMMARY ROW ON--------*
+      *----SPONSORED-MESSAGES-SUMMARY.DAT, THEN EMPTIES THE LIVE-------*
+      *----FILE OUT READY FOR THE NEXT BUSINESS DAY--------------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-SPONSORED-MESSAGES-FILE ASSIGN TO
+           'sponsored-messages.dat' ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT F-SUMMARY-FILE ASSIGN TO
+           'sponsored-messages-summary.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-SPONSORED-MESSAGES-FILE.
+           01 SP-MESSAGE.
+               05 SP-DY PIC X(2).
+               05 SP-MTH PIC X(2).
+               05 SP-YR PIC X(4).
+               05 SP-TITLE PIC X(50).
+               05 SP-CONTENT PIC X(300).
+               05 SP-USERNAME PIC X(16).
+
+           FD F-SUMMARY-FILE.
+           01 SUMMARY-ENTRY.
+               05 SUM-DY PIC X(2).
+               05 SUM-MTH PIC X(2).
+               05 SUM-YR PIC X(4).
+               05 SUM-POST-COUNT PIC 99.
+
+           WORKING-STORAGE SECTION.
+           01 FINISHED PIC X VALUE "N".
+           01 WS-TODAY PIC X(8).
+           01 WS-POST-COUNT PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY.
+
+           OPEN INPUT F-SPONSORED-MESSAGES-FILE.
+           PERFORM UNTIL FINISHED = "Y"
+               READ F-SPONSORED-MESSAGES-FILE
+                 AT END MOVE "Y" TO FINISHED
+                 NOT AT END ADD 1 TO WS-POST-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE F-SPONSORED-MESSAGES-FILE.
+
+           MOVE WS-TODAY(7:2) TO SUM-DY.
+           MOVE WS-TODAY(5:2) TO SUM-MTH.
+           MOVE WS-TODAY(1:4) TO SUM-YR.
+           MOVE WS-POST-COUNT TO SUM-POST-COUNT.
+
+           OPEN EXTEND F-SUMMARY-FILE.
+           WRITE SUMMARY-ENTRY.
+           CLOSE F-SUMMARY-FILE.
+
+      *>    REOPENING FOR OUTPUT (RATHER THAN EXTEND) TRUNCATES THE
+      *>    LIVE FILE BACK TO ZERO ROWS, READY FOR THE NEXT DAY.
+           OPEN OUTPUT F-SPONSORED-MESSAGES-FILE.
+           CLOSE F-SPONSORED-MESSAGES-FILE.
+
+           GOBACK.
