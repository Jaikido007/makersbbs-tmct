@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. post-private-message.
+      ******************************************************************
+      *----SUB PROGRAM THAT WRITES A NEW ROW TO PRIVATE-MESSAGES.DAT---*
+      *----SAME SHAPE AS POST-MESSAGE.CBL BUT SCOPED TO A SINGLE-------*
+      *----SENDER/RECIPIENT PAIR INSTEAD OF A PUBLIC BOARD CODE--------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+           SELECT F-PRIVATE-MESSAGES-FILE ASSIGN TO
+             "private-messages.dat"
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS PM-ID.
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-PRIVATE-MESSAGES-FILE.
+           01 PM-MESSAGE.
+             05 PM-ID PIC 999.
+             05 PM-TITLE PIC X(50).
+             05 PM-CONTENT PIC X(300).
+             05 PM-SENDER PIC X(16).
+             05 PM-RECIPIENT PIC X(16).
+             05 PM-DATE PIC X(10).
+           WORKING-STORAGE SECTION.
+           01 WS-NUM-OF-LINES PIC 999.
+
+           01 FORMATTED-DATE-TIME.
+               05 WS-DAY PIC XX.
+               05 FILLER PIC X VALUE '-'.
+               05 WS-MONTH PIC XX.
+               05 FILLER PIC X VALUE '-'.
+               05 WS-YEAR PIC X(4).
+
+           01 WS-MESSAGE.
+             05 WS-ID PIC 999.
+             05 WS-TITLE PIC X(50).
+             05 WS-CONTENT PIC X(300).
+             05 WS-SENDER PIC X(16).
+             05 WS-RECIPIENT PIC X(16).
+             05 WS-DATE PIC X(10).
+           LINKAGE SECTION.
+           01 LS-MESSAGE.
+             05 LS-TITLE PIC X(50).
+             05 LS-CONTENT PIC X(300).
+             05 LS-SENDER PIC X(16).
+             05 LS-RECIPIENT PIC X(16).
+             05 LS-POST-DATE PIC X(10).
+       PROCEDURE DIVISION USING LS-MESSAGE.
+
+           CALL "number-of-private-messages" USING WS-NUM-OF-LINES.
+
+      ******************************************************************
+      ****************------FORMATTING DATE TIME------******************
+      ******************************************************************
+           MOVE LS-POST-DATE(1:4) TO WS-YEAR.
+           MOVE LS-POST-DATE(6:2) TO WS-MONTH.
+           MOVE LS-POST-DATE(9:2) TO WS-DAY.
+
+           MOVE FORMATTED-DATE-TIME TO LS-POST-DATE.
+
+      ******************************************************************
+
+           ADD 1 TO WS-NUM-OF-LINES.
+           MOVE WS-NUM-OF-LINES TO WS-ID.
+           MOVE LS-TITLE TO WS-TITLE.
+           MOVE FUNCTION TRIM(LS-CONTENT) TO WS-CONTENT.
+           MOVE LS-SENDER TO WS-SENDER.
+           MOVE LS-RECIPIENT TO WS-RECIPIENT.
+           MOVE LS-POST-DATE TO WS-DATE.
+
+           OPEN I-O F-PRIVATE-MESSAGES-FILE.
+           MOVE WS-MESSAGE TO PM-MESSAGE.
+           WRITE PM-MESSAGE.
+           CLOSE F-PRIVATE-MESSAGES-FILE.
