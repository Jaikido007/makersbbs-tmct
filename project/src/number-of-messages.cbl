@@ -4,11 +4,15 @@
            INPUT-OUTPUT SECTION.
            FILE-CONTROL.
            SELECT MESSAGES-FILE ASSIGN TO "messages.dat"
-             ORGANISATION IS LINE SEQUENTIAL.
+             ORGANISATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS RC-ID.
        DATA DIVISION.
            FILE SECTION.
            FD MESSAGES-FILE.
-           01 RC-ID PIC XXX.
+           01 RC-MESSAGE.
+               05 RC-ID PIC XXX.
+               05 FILLER PIC X(387).
            WORKING-STORAGE SECTION.
            01 WS-COUNTER PIC 999.
            01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
@@ -34,7 +38,7 @@
       ****************************************************************** 
 
            PERFORM UNTIL WS-FILE-IS-ENDED = 1
-             READ MESSAGES-FILE
+             READ MESSAGES-FILE NEXT
              NOT AT END
                COMPUTE WS-COUNTER = WS-COUNTER + 1
              AT END MOVE 1 TO WS-FILE-IS-ENDED
