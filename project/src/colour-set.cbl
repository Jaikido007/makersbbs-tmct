@@ -76,7 +76,11 @@
            IF LS-COMMAND = 'paper'
              GO 0130-PAPER
            END-IF.
-       
+
+           IF LS-COMMAND = 'custom'
+             GO 0140-CUSTOM
+           END-IF.
+
        0100-STANDARD.
            OPEN I-O F-COLOUR-FILE.
            PERFORM UNTIL WS-END-FILE = 1
@@ -141,6 +145,25 @@
            CLOSE F-COLOUR-FILE.
            GO 0200-RETURN-TABLE.
 
+       0140-CUSTOM.
+      *>  BYPASSES THE FOUR FIXED THEMES ABOVE AND WRITES WHATEVER
+      *>  FOREGROUND/BACKGROUND PAIR THE CALLER ALREADY PLACED IN
+      *>  LS-USER-BG/LS-USER-FG STRAIGHT TO THE MEMBER'S ROW.
+           OPEN I-O F-COLOUR-FILE.
+           PERFORM UNTIL WS-END-FILE = 1
+             READ F-COLOUR-FILE
+               AT END MOVE 1 TO WS-END-FILE
+               NOT AT END
+                 IF LS-USERNAME = RC-USERNAME THEN
+                   MOVE LS-USER-BG TO RC-USER-BG
+                   MOVE LS-USER-FG TO RC-USER-FG
+                   REWRITE RC-ENTRY
+                   END-REWRITE
+                 END-IF
+           END-PERFORM.
+           CLOSE F-COLOUR-FILE.
+           GO 0200-RETURN-TABLE.
+
        0200-RETURN-TABLE.
            MOVE 0 TO WS-END-FILE.
            OPEN INPUT F-COLOUR-FILE.
