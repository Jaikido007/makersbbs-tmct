@@ -4,8 +4,10 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT F-USERS-FILE ASSIGN TO 'users.dat'
-             ORGANIZATION IS SEQUENTIAL.
-       
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS USERNAME.
+
        DATA DIVISION.
        FILE SECTION.
            FD F-USERS-FILE.
@@ -17,46 +19,33 @@
               05 CARD-NO PIC 9(16).
               05 CARD-EXPIRY PIC 9(4).
               05 CARD-CVV PIC 9(3).
+              05 FILLER PIC X(24).
               05 FILLER PIC X VALUE X'0A'.
 
-       WORKING-STORAGE SECTION.
-           01 FINISHED PIC X VALUE "N".
-
-           01 WS-USERS.
-              05 WS-USERNAME PIC X(16).
-              05 WS-USER-PASSWORD PIC X(20).
-              05 WS-USER-CREDITS PIC 9(3).
-              05 WS-USER-LEVEL PIC X(3).
-              05 WS-CARD-NO PIC 9(16).
-              05 WS-CARD-EXPIRY PIC 9(4).
-              05 WS-CARD-CVV PIC 9(3).
-              05 FILLER PIC X VALUE X'0A'.
-    
        LINKAGE SECTION.
            01 LS-USERNAME PIC X(16).
-           01 LS-ON-FILE PIC X. 
-       
+           01 LS-ON-FILE PIC X.
+
        PROCEDURE DIVISION USING LS-USERNAME, LS-ON-FILE.
 
-           MOVE "N" TO FINISHED.
+           MOVE LS-USERNAME TO USERNAME.
            OPEN INPUT F-USERS-FILE.
-           PERFORM UNTIL FINISHED = "Y"
-               READ F-USERS-FILE INTO WS-USERS
-                 AT END MOVE "Y" TO FINISHED
-                 NOT AT END PERFORM CHECK-DETAILS-PROCESS
-               END-READ        
-           END-PERFORM.    
+           READ F-USERS-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   PERFORM CHECK-DETAILS-PROCESS
+           END-READ.
            CLOSE F-USERS-FILE.
-         
-           GOBACK.  
+
+           GOBACK.
 
        CHECK-DETAILS-PROCESS.
-           IF WS-USERNAME = LS-USERNAME THEN
-               IF WS-CARD-NO = 0000000000000000 AND
-               WS-CARD-EXPIRY = 0000 AND
-               WS-CARD-CVV = 000 THEN 
-                   MOVE "N" TO LS-ON-FILE
-               ELSE 
-                   MOVE "Y" TO LS-ON-FILE
-               END-IF
+      *>    THE CVV IS NEVER RETAINED (SEE BANK-DETAILS.CBL) SO IT
+      *>    CANNOT BE PART OF THIS "IS A CARD ON FILE" CHECK ANY MORE.
+           IF CARD-NO = 0000000000000000 AND
+           CARD-EXPIRY = 0000 THEN
+               MOVE "N" TO LS-ON-FILE
+           ELSE
+               MOVE "Y" TO LS-ON-FILE
            END-IF.
