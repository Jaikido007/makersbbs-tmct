@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. update-ttt-record.
+      ******************************************************************
+      *----SUB PROGRAM THAT KEEPS A PERSISTENT PER-PLAYER WIN/LOSS/----*
+      *----TIE RECORD IN TIC-TAC-TOE-RECORDS.DAT SO 0420-TIC-TAC-TOE'S-*
+      *----WS-WINS/WS-GAMES COUNTERS SURVIVE PAST THE CURRENT RUN. THE-*
+      *----SAME UPSERT SHAPE UPDATE-HIGH-SCORE.CBL USES----------------*
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-TTT-RECORDS-FILE ASSIGN TO "tic-tac-toe-records.dat"
+             ORGANISATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD F-TTT-RECORDS-FILE.
+           01 TTT-RECORD.
+              05 TTT-USERNAME PIC X(16).
+              05 TTT-WINS PIC 999.
+              05 TTT-LOSSES PIC 999.
+              05 TTT-TIES PIC 999.
+
+           WORKING-STORAGE SECTION.
+           01 WS-FILE-IS-ENDED PIC 9 VALUE 0.
+           01 WS-FOUND PIC 9 VALUE 0.
+
+           LINKAGE SECTION.
+           01 LS-USERNAME PIC X(16).
+           01 LS-STATE PIC A(5).
+
+       PROCEDURE DIVISION USING LS-USERNAME, LS-STATE.
+           OPEN I-O F-TTT-RECORDS-FILE.
+           PERFORM UNTIL WS-FILE-IS-ENDED = 1
+               READ F-TTT-RECORDS-FILE
+                   AT END MOVE 1 TO WS-FILE-IS-ENDED
+                   NOT AT END
+                       IF TTT-USERNAME = LS-USERNAME THEN
+                           MOVE 1 TO WS-FOUND
+                           PERFORM BUMP-COUNTER-PROCESS
+                           REWRITE TTT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE F-TTT-RECORDS-FILE.
+
+           IF WS-FOUND = 0 THEN
+               MOVE LS-USERNAME TO TTT-USERNAME
+               MOVE 0 TO TTT-WINS
+               MOVE 0 TO TTT-LOSSES
+               MOVE 0 TO TTT-TIES
+               PERFORM BUMP-COUNTER-PROCESS
+               OPEN EXTEND F-TTT-RECORDS-FILE
+               WRITE TTT-RECORD
+               CLOSE F-TTT-RECORDS-FILE
+           END-IF.
+
+       BUMP-COUNTER-PROCESS.
+           EVALUATE LS-STATE
+               WHEN "WIN"
+                   ADD 1 TO TTT-WINS
+               WHEN "LOSE"
+                   ADD 1 TO TTT-LOSSES
+               WHEN "STALE"
+                   ADD 1 TO TTT-TIES
+           END-EVALUATE.
